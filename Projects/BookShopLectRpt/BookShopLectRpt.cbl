@@ -8,7 +8,7 @@
 				ENVIRONMENT DIVISION.
 				INPUT-OUTPUT SECTION.
 				FILE-CONTROL.
-					SELECT Purchase-Req-File  ASSIGN TO "PRFILE.DAT"
+					SELECT Purchase-Req-File  ASSIGN TO WS-Prfile-Path
 						ORGANIZATION IS INDEXED
 						FILE STATUS IS Pr-Status
 						ACCESS MODE IS DYNAMIC
@@ -16,9 +16,23 @@
 						ALTERNATE RECORD KEY IS Pr-Lecturer-Name
 								WITH DUPLICATES
 						ALTERNATE RECORD KEY IS Pr-Book-Num
+								WITH DUPLICATES
+						ALTERNATE RECORD KEY IS Pr-Module-Code
+								WITH DUPLICATES.
+
+					SELECT Purchase-Req-File-Hist ASSIGN TO WS-Prfile-Path
+						ORGANIZATION IS INDEXED
+						FILE STATUS IS Ph-Status
+						ACCESS MODE IS DYNAMIC
+						RECORD KEY IS Ph-Number
+						ALTERNATE RECORD KEY IS Ph-Lecturer-Name
+								WITH DUPLICATES
+						ALTERNATE RECORD KEY IS Ph-Book-Num
+								WITH DUPLICATES
+						ALTERNATE RECORD KEY IS Ph-Module-Code
 								WITH DUPLICATES.
 
-					SELECT Book-File ASSIGN TO "BOOKFILE.DAT"
+					SELECT Book-File ASSIGN TO WS-Bookfile-Path
 						ORGANIZATION IS INDEXED
 						FILE STATUS IS Bf-Status
 						ACCESS MODE IS DYNAMIC
@@ -26,14 +40,22 @@
 						ALTERNATE RECORD KEY IS Bf-Publisher-Num
 								WITH DUPLICATES.
 
-					SELECT Publisher-File ASSIGN TO "PUBFILE.DAT"
+					SELECT Publisher-File ASSIGN TO WS-Pubfile-Path
 						ORGANIZATION IS INDEXED
 						FILE STATUS IS Pf-Status
 						ACCESS MODE IS DYNAMIC
 						RECORD KEY IS Pf-Publisher-Num
 						ALTERNATE RECORD KEY IS Pf-Publisher-Name.
 
-					SELECT REPORT-FILE ASSIGN TO "BOOKSHOP.RPT".
+					SELECT REPORT-FILE ASSIGN TO WS-Bookshop-Rpt-Path.
+
+					SELECT Unmatched-Book-File ASSIGN TO WS-Unmbook-Path
+						ORGANIZATION IS LINE SEQUENTIAL.
+
+					SELECT Module-Xref-File ASSIGN TO WS-Modxref-Path.
+
+					SELECT Csv-Export-File ASSIGN TO WS-Bookshop-Csv-Path
+						ORGANIZATION IS LINE SEQUENTIAL.
 
 				DATA DIVISION.
 				FILE SECTION.
@@ -45,12 +67,32 @@
 					02	Pr-Module-Code		PIC X(5).
 					02	Pr-Copies-Required	PIC 9(3).
 						02      Pr-Semester             PIC 9.
-					
+						02      Pr-Academic-Year         PIC 9(4).
+
+				*Purchase-Req-File-Hist is a second connector onto the
+				*same physical file as Purchase-Req-File, opened INPUT
+				*alongside it, so Find-Prior-Year-Qty can START/READ
+				*back through prior years' requisitions without
+				*disturbing the key of reference and current record
+				*that Process-Publisher's own traversal of
+				*Purchase-Req-File depends on.
+				FD 	Purchase-Req-File-Hist.
+				01	Ph-Rec.
+					02	Ph-Number		PIC 9(4).
+					02	Ph-Lecturer-Name	PIC X(20).
+					02	Ph-Book-Num		PIC 9(4).
+					02	Ph-Module-Code		PIC X(5).
+					02	Ph-Copies-Required	PIC 9(3).
+						02      Ph-Semester             PIC 9.
+						02      Ph-Academic-Year         PIC 9(4).
+
 				FD 	Book-File.
 				01	Book-Rec.
 					02	Bf-Book-Num		PIC 9(4).
 					02	Bf-Publisher-Num	PIC 9(4).
-					02	Bf-Book-Title		PIC X(30).	
+					02	Bf-Book-Title		PIC X(30).
+					02	Bf-On-Hand-Qty		PIC 9(4).
+					02	Bf-Reorder-Point	PIC 9(4).
 
 
 				FD  Publisher-File.
@@ -62,16 +104,54 @@
 				FD	REPORT-FILE
 						 REPORT IS Purchase-Requirements-Report.
 
+				FD	Unmatched-Book-File.
+				01	Unmatched-Book-Rec.
+					02	Um-Pr-Number		PIC 9(4).
+					02	FILLER			PIC X(1) VALUE SPACE.
+					02	Um-Pr-Book-Num		PIC 9(4).
+					02	FILLER			PIC X(1) VALUE SPACE.
+					02	Um-Pr-Lecturer-Name	PIC X(20).
+					02	FILLER			PIC X(1) VALUE SPACE.
+					02	Um-Reason		PIC X(24)
+							VALUE "BOOK NUMBER NOT ON FILE".
+
+				FD	Module-Xref-File
+						 REPORT IS Module-Xref-Report.
+
+				FD	Csv-Export-File.
+				01	Csv-Export-Rec			PIC X(100).
+
 				WORKING-STORAGE SECTION.
+				*Data-file locations, resolved at run time in Resolve-Data-
+				*Paths so the suite can be pointed at a shared network data
+				*directory via environment variables instead of a recompile.
+				01	WS-Prfile-Path		PIC X(260).
+				01	WS-Bookfile-Path	PIC X(260).
+				01	WS-Pubfile-Path		PIC X(260).
+				01	WS-Bookshop-Rpt-Path	PIC X(260).
+				01	WS-Unmbook-Path		PIC X(260).
+				01	WS-Modxref-Path		PIC X(260).
+				01	WS-Bookshop-Csv-Path	PIC X(260).
+
 				01	File-Stati.
 					02	Pr-Status		PIC X(2).
 						88 Pr-Rec-Not-Found	VALUE "23".
+					02	Ph-Status		PIC X(2).
+						88 Ph-Rec-Not-Found	VALUE "23".
 					02	Bf-Status		PIC X(2).
 						88 Bf-Rec-Not-Found	VALUE "23".
 					02	Pf-Status		PIC X(2).
-						
+
+				*File-status error-handling convention: every
+				*INVALID KEY/AT END check that used to just DISPLAY the
+				*status and carry on now routes the status through
+				*Check-Fatal-Status, which aborts the run for anything
+				*other than a normal not-found/duplicate/end condition.
+				01	WS-Chk-Status		PIC X(2).
+				01	WS-Chk-Context		PIC X(50).
 
 				01      Current-Semester                PIC 9.
+						88 All-Semesters                VALUE 0.
 
 				01	Eof-Names.
 					02	FILLER			PIC 9 	VALUE 0.
@@ -83,6 +163,39 @@
 					02	FILLER			PIC 9 	VALUE 0.
 						88	End-Of-Publishers  VALUE 1.
 
+				01	Unmatched-Book-Count		PIC 9(5) VALUE ZEROS.
+
+				01	Csv-Export-Reply		PIC X VALUE "N".
+						88	Csv-Export-Wanted	VALUE "Y" "y".
+
+				01	Csv-Copies-Required		PIC 9(3).
+
+				01	WS-Need-Signed			PIC S9(5).
+				01	WS-Need-To-Order		PIC 9(3).
+
+				*What-if simulation mode: applies a percentage
+				*adjustment to Pr-Copies-Required in working storage only
+				*so the bookshop manager can budget for enrollment growth
+				*without ever writing the adjusted figure back to
+				*PRFILE.DAT.
+				01	WS-Simulation-Reply		PIC X VALUE "N".
+						88	Simulation-Wanted	VALUE "Y" "y".
+				01	WS-Simulation-Pct		PIC S9(3)
+								SIGN LEADING SEPARATE VALUE ZERO.
+				01	WS-Simulation-Module		PIC X(5) VALUE SPACES.
+				01	WS-Simulation-Banner		PIC X(40) VALUE SPACES.
+				01	WS-Effective-Copies-Required	PIC 9(3).
+				01	WS-Sim-Adjustment		PIC S9(6).
+
+				01	WS-Search-Book-Num		PIC 9(4).
+				01	WS-Prior-Year			PIC 9(4).
+				01	WS-Prior-Year-Qty		PIC 9(4) VALUE ZEROS.
+				01	Prior-Year-Search-Sw		PIC 9 VALUE 0.
+						88	End-Of-Prior-Year-Search	VALUE 1.
+
+				01	Module-Xref-Eof-Sw		PIC 9 VALUE 0.
+						88	End-Of-Module-Xref	VALUE 1.
+
 
 
 				REPORT SECTION.
@@ -112,11 +225,16 @@
 					02	LINE 3.
 						03	COLUMN 26	PIC X(32) VALUE ALL "-".
 
+					02	LINE 4.
+						03	COLUMN 2	PIC X(40) SOURCE
+										WS-Simulation-Banner.
+
 					02	LINE 6.
 						03	COLUMN 2	PIC X(24) VALUE "PUBLISHER NAME".
 						03	COLUMN 33	PIC X(11) VALUE "BOOK  TITLE".
-						03	COLUMN 57	PIC X(3)  VALUE "QTY".
+						03	COLUMN 57	PIC X(8)  VALUE "NEED ORD".
 						03	COLUMN 65	PIC X(14) VALUE "LECTURER  NAME".
+						03	COLUMN 84	PIC X(8)  VALUE "PRIOR YR".
 
 
 				01 	Pr-Print-Line TYPE IS DETAIL.
@@ -124,25 +242,130 @@
 						03	COLUMN 1	PIC X(20) SOURCE Pf-Publisher-Name
 										GROUP INDICATE.
 						03	COLUMN 24	PIC X(30)  SOURCE Bf-Book-Title.
+						03	COLUMN 57	PIC ZZ9    SOURCE WS-Need-To-Order.
+						03	COLUMN 63	PIC X(20)  SOURCE Pr-Lecturer-Name.
+						03	COLUMN 84	PIC ZZZ9   SOURCE WS-Prior-Year-Qty.
+
+				01	TYPE IS CONTROL FOOTING Pf-Publisher-Name.
+					02	LINE IS PLUS 2.
+						03	COLUMN 24	PIC X(32)
+									VALUE "TOTAL COPIES FOR THIS PUBLISHER:".
+						03	COLUMN 57	PIC ZZ9    SUM WS-Need-To-Order.
+
+				01	TYPE IS CONTROL FOOTING FINAL.
+					02	LINE IS PLUS 2.
+						03	COLUMN 24	PIC X(23)
+									VALUE "TOTAL COPIES ALL BOOKS:".
+						03	COLUMN 57	PIC ZZZ9   SUM WS-Need-To-Order.
+
+				RD	Module-Xref-Report
+					CONTROLS ARE 	FINAL
+							Pr-Module-Code
+					PAGE LIMIT IS 66
+					HEADING 2
+					FIRST DETAIL 8
+					LAST DETAIL 50
+					FOOTING 55.
+
+				01	TYPE IS REPORT FOOTING.
+					02	LINE 56.
+						03	COLUMN 25	PIC X(23)
+									VALUE "*** END  OF  REPORT ***".
+
+				01	TYPE IS PAGE HEADING.
+					02	LINE 2.
+						03	COLUMN 20	PIC X(38)
+									VALUE "MODULE  CODE  CROSS  REFERENCE  REPORT".
+						03	COLUMN 77	PIC X(6)
+									VALUE "PAGE :".
+						03	COLUMN 84	PIC Z9 SOURCE PAGE-COUNTER.
+
+					02	LINE 3.
+						03	COLUMN 20	PIC X(38) VALUE ALL "-".
+
+					02	LINE 6.
+						03	COLUMN 2	PIC X(11) VALUE "MODULE CODE".
+						03	COLUMN 24	PIC X(11) VALUE "BOOK  TITLE".
+						03	COLUMN 57	PIC X(3)  VALUE "QTY".
+						03	COLUMN 63	PIC X(14) VALUE "LECTURER  NAME".
+
+				01	Mod-Xref-Print-Line TYPE IS DETAIL.
+					02	LINE IS PLUS 2.
+						03	COLUMN 2	PIC X(5) SOURCE Pr-Module-Code
+										GROUP INDICATE.
+						03	COLUMN 24	PIC X(30)  SOURCE Bf-Book-Title.
 						03	COLUMN 57	PIC ZZ9    SOURCE Pr-Copies-Required.
 						03	COLUMN 63	PIC X(20)  SOURCE Pr-Lecturer-Name.
 
+				01	TYPE IS CONTROL FOOTING Pr-Module-Code.
+					02	LINE IS PLUS 2.
+						03	COLUMN 24	PIC X(29)
+									VALUE "TOTAL COPIES FOR THIS MODULE:".
+						03	COLUMN 57	PIC ZZ9    SUM Pr-Copies-Required.
+
 				PROCEDURE DIVISION.
 				BEGIN.
+						PERFORM Resolve-Data-Paths.
 						DISPLAY "Enter the semester number.".
-						DISPLAY "First or second -> "
+						DISPLAY "First or second, or 0 for all semesters -> "
 						WITH NO ADVANCING.
 						ACCEPT Current-Semester.
+						DISPLAY "Write a CSV export for the publishers' web ".
+						DISPLAY "portals as well? (Y/N) -> " WITH NO ADVANCING.
+						ACCEPT Csv-Export-Reply.
+						DISPLAY "Run a what-if simulation adjusting required ".
+						DISPLAY "copies by a percentage? (Y/N) -> "
+							WITH NO ADVANCING.
+						ACCEPT WS-Simulation-Reply.
+						IF Simulation-Wanted
+							DISPLAY "Enter percentage adjustment, e.g. 20 or "
+								"-010 -> " WITH NO ADVANCING
+							ACCEPT WS-Simulation-Pct
+							DISPLAY "Apply to one Module Code only (blank "
+								"for shop-wide) -> " WITH NO ADVANCING
+							ACCEPT WS-Simulation-Module
+							PERFORM Build-Simulation-Banner
+						END-IF.
 					OPEN INPUT Purchase-Req-File.
+					OPEN INPUT Purchase-Req-File-Hist.
 					OPEN INPUT Book-File.
 					OPEN INPUT Publisher-File.
 					OPEN OUTPUT Report-File.
+					OPEN OUTPUT Unmatched-Book-File.
+					OPEN OUTPUT Module-Xref-File.
+					IF Csv-Export-Wanted
+						OPEN OUTPUT Csv-Export-File
+						MOVE "PUBLISHER,BOOK TITLE,NEED TO ORDER,LECTURER NAME"
+							TO Csv-Export-Rec
+						WRITE Csv-Export-Rec
+					END-IF.
+
+					MOVE LOW-VALUES TO Pr-Number.
+					START Purchase-Req-File
+						 KEY IS GREATER THAN Pr-Number
+						 INVALID KEY
+							 MOVE Pr-Status TO WS-Chk-Status
+							 MOVE "START Purchase-Req-File (by Pr-Number)"
+								 TO WS-Chk-Context
+							 PERFORM Check-Fatal-Status
+					END-START.
+					READ Purchase-Req-File NEXT RECORD
+						AT END SET End-Of-Pr-File TO TRUE
+					END-READ.
+					PERFORM Check-Unmatched-Book UNTIL End-Of-Pr-File.
+					CLOSE Unmatched-Book-File.
+					SET Not-End-Of-Pr-File TO TRUE.
+
 					INITIATE Purchase-Requirements-Report.
 
 					MOVE LOW-VALUES TO Pf-Publisher-Name.
 					START Publisher-File
 						 KEY IS GREATER THAN Pf-Publisher-Name
-						 INVALID KEY DISPLAY "START Pub file status" Pf-Status
+						 INVALID KEY
+							 MOVE Pf-Status TO WS-Chk-Status
+							 MOVE "START Publisher-File"
+								 TO WS-Chk-Context
+							 PERFORM Check-Fatal-Status
 					END-START.
 						READ Publisher-File NEXT RECORD
 						AT END SET End-Of-Publishers TO TRUE
@@ -150,20 +373,84 @@
 					PERFORM Print-Requirements-Report UNTIL End-Of-Publishers.
 
 					TERMINATE Purchase-Requirements-Report.
+
+					INITIATE Module-Xref-Report.
+					MOVE LOW-VALUES TO Pr-Module-Code.
+					START Purchase-Req-File
+						 KEY IS GREATER THAN Pr-Module-Code
+						 INVALID KEY
+							 MOVE Pr-Status TO WS-Chk-Status
+							 MOVE "START Purchase-Req-File (by Pr-Module-Code)"
+								 TO WS-Chk-Context
+							 PERFORM Check-Fatal-Status
+					END-START.
+					READ Purchase-Req-File NEXT RECORD
+						AT END SET End-Of-Module-Xref TO TRUE
+					END-READ.
+					PERFORM Print-Module-Xref-Report UNTIL End-Of-Module-Xref.
+					TERMINATE Module-Xref-Report.
+
 					CLOSE   Purchase-Req-File,
+						Purchase-Req-File-Hist,
 						Book-File,
 						Publisher-File,
-						Report-File.
+						Report-File,
+						Module-Xref-File.
+					IF Csv-Export-Wanted
+						CLOSE Csv-Export-File
+						DISPLAY "CSV export written to BOOKSHOP.CSV."
+					END-IF.
+					DISPLAY "Unmatched book numbers written to UNMBOOK.DAT: "
+						Unmatched-Book-Count.
 					STOP RUN.
 
+				Check-Unmatched-Book.
+					MOVE Pr-Book-Num TO Bf-Book-Num.
+					READ Book-File
+						KEY IS Bf-Book-Num
+						INVALID KEY
+							MOVE Bf-Status TO WS-Chk-Status
+							MOVE "READ Book-File (unmatched book check)"
+								TO WS-Chk-Context
+							PERFORM Check-Fatal-Status
+							ADD 1 TO Unmatched-Book-Count
+							MOVE Pr-Number TO Um-Pr-Number
+							MOVE Pr-Book-Num TO Um-Pr-Book-Num
+							MOVE Pr-Lecturer-Name TO Um-Pr-Lecturer-Name
+							WRITE Unmatched-Book-Rec
+					END-READ.
+					READ Purchase-Req-File NEXT RECORD
+						AT END SET End-Of-Pr-File TO TRUE
+					END-READ.
+
+				Print-Module-Xref-Report.
+					MOVE Pr-Book-Num TO Bf-Book-Num.
+					READ Book-File
+						KEY IS Bf-Book-Num
+						INVALID KEY
+							MOVE Bf-Status TO WS-Chk-Status
+							MOVE "READ Book-File (module xref lookup)"
+								TO WS-Chk-Context
+							PERFORM Check-Fatal-Status
+							MOVE SPACES TO Bf-Book-Title
+					END-READ.
+					IF All-Semesters OR Current-Semester = Pr-Semester
+						Generate Mod-Xref-Print-Line
+					END-IF.
+					READ Purchase-Req-File NEXT RECORD
+						AT END SET End-Of-Module-Xref TO TRUE
+					END-READ.
+
 				Print-Requirements-Report.
 					SET Not-End-Of-Books TO TRUE.
 					MOVE Pf-Publisher-Num TO Bf-Publisher-Num.	
 					READ Book-File
 						KEY IS Bf-Publisher-Num
 						INVALID KEY
-							DISPLAY "Book file error 1 Bf-status = " Bf-Status
-							DISPLAY "Publisher Rec = " Publisher-Rec
+							MOVE Bf-Status TO WS-Chk-Status
+							MOVE "READ Book-File (by publisher)"
+								TO WS-Chk-Context
+							PERFORM Check-Fatal-Status
 							MOVE ZEROS TO Bf-Publisher-Num
 					END-READ
 					DISPLAY "bfstatus = " Bf-Status
@@ -182,15 +469,29 @@
 					READ Purchase-Req-File
 						KEY IS Pr-Book-Num
 						INVALID KEY
-						   DISPLAY "Pr-File error 1 Pr-status = " Pr-Status
-						   DISPLAY "Book Rec = " Book-Rec
+						   MOVE Pr-Status TO WS-Chk-Status
+						   MOVE "READ Purchase-Req-File (by book number)"
+							   TO WS-Chk-Context
+						   PERFORM Check-Fatal-Status
 						   MOVE ZEROS TO Pr-Book-Num
 					END-READ
 					DISPLAY "PrStatus = " Pr-Status
 					PERFORM UNTIL Bf-Book-Num NOT EQUAL TO Pr-Book-Num
 							OR End-OF-Pr-File
-								IF Current-Semester = Pr-Semester THEN
+								IF All-Semesters OR Current-Semester = Pr-Semester THEN
+							PERFORM Compute-Effective-Copies-Required
+							COMPUTE WS-Need-Signed =
+								WS-Effective-Copies-Required - Bf-On-Hand-Qty
+							IF WS-Need-Signed < 0
+								MOVE ZERO TO WS-Need-To-Order
+							ELSE
+								MOVE WS-Need-Signed TO WS-Need-To-Order
+							END-IF
+							PERFORM Find-Prior-Year-Qty
 							Generate Pr-Print-Line
+							IF Csv-Export-Wanted
+								PERFORM Write-Csv-Row
+							END-IF
 						END-IF
 						READ Purchase-Req-File NEXT RECORD
 							AT END SET End-Of-Pr-File TO TRUE
@@ -201,4 +502,130 @@
 						AT END SET End-Of-Books TO TRUE
 					END-READ.
 					DISPLAY "book rec " Book-Rec.
-				 
\ No newline at end of file
+
+				Write-Csv-Row.
+					MOVE WS-Need-To-Order TO Csv-Copies-Required.
+					STRING FUNCTION TRIM(Pf-Publisher-Name) DELIMITED BY SIZE
+						"," DELIMITED BY SIZE
+						FUNCTION TRIM(Bf-Book-Title) DELIMITED BY SIZE
+						"," DELIMITED BY SIZE
+						Csv-Copies-Required DELIMITED BY SIZE
+						"," DELIMITED BY SIZE
+						FUNCTION TRIM(Pr-Lecturer-Name) DELIMITED BY SIZE
+						INTO Csv-Export-Rec
+					END-STRING.
+					WRITE Csv-Export-Rec.
+
+				Build-Simulation-Banner.
+					IF WS-Simulation-Module = SPACES
+						STRING "*** SIMULATION: " DELIMITED BY SIZE
+							WS-Simulation-Pct DELIMITED BY SIZE
+							"% ALL MODULES ***" DELIMITED BY SIZE
+							INTO WS-Simulation-Banner
+					ELSE
+						STRING "*** SIMULATION: " DELIMITED BY SIZE
+							WS-Simulation-Pct DELIMITED BY SIZE
+							"% MODULE " DELIMITED BY SIZE
+							WS-Simulation-Module DELIMITED BY SIZE
+							" ***" DELIMITED BY SIZE
+							INTO WS-Simulation-Banner
+					END-IF.
+
+				Compute-Effective-Copies-Required.
+					IF Simulation-Wanted
+						AND (WS-Simulation-Module = SPACES
+							OR WS-Simulation-Module = Pr-Module-Code)
+						COMPUTE WS-Sim-Adjustment ROUNDED =
+							Pr-Copies-Required * WS-Simulation-Pct / 100
+						ADD Pr-Copies-Required TO WS-Sim-Adjustment
+						IF WS-Sim-Adjustment < 0
+							MOVE ZERO TO WS-Effective-Copies-Required
+						ELSE
+							MOVE WS-Sim-Adjustment
+								TO WS-Effective-Copies-Required
+						END-IF
+					ELSE
+						MOVE Pr-Copies-Required
+							TO WS-Effective-Copies-Required
+					END-IF.
+
+				Find-Prior-Year-Qty.
+					MOVE ZEROS TO WS-Prior-Year-Qty.
+					COMPUTE WS-Prior-Year = Pr-Academic-Year - 1.
+					MOVE Pr-Book-Num TO WS-Search-Book-Num.
+					MOVE ZERO TO Prior-Year-Search-Sw.
+					MOVE Pr-Book-Num TO Ph-Book-Num.
+					START Purchase-Req-File-Hist
+						KEY IS EQUAL TO Ph-Book-Num
+						INVALID KEY
+							MOVE Ph-Status TO WS-Chk-Status
+							MOVE "START Purchase-Req-File-Hist (prior yr)"
+								TO WS-Chk-Context
+							PERFORM Check-Fatal-Status
+							SET End-Of-Prior-Year-Search TO TRUE
+					END-START.
+					IF NOT End-Of-Prior-Year-Search
+						READ Purchase-Req-File-Hist NEXT RECORD
+							AT END SET End-Of-Prior-Year-Search TO TRUE
+						END-READ
+					END-IF.
+					PERFORM UNTIL End-Of-Prior-Year-Search
+							OR Ph-Book-Num NOT EQUAL TO WS-Search-Book-Num
+						IF Ph-Academic-Year = WS-Prior-Year
+							AND (All-Semesters OR Current-Semester = Ph-Semester)
+							ADD Ph-Copies-Required TO WS-Prior-Year-Qty
+						END-IF
+						READ Purchase-Req-File-Hist NEXT RECORD
+							AT END SET End-Of-Prior-Year-Search TO TRUE
+						END-READ
+					END-PERFORM.
+
+				Check-Fatal-Status.
+					EVALUATE WS-Chk-Status
+						WHEN "00" WHEN "02" WHEN "04"
+						WHEN "10" WHEN "21" WHEN "22" WHEN "23"
+							CONTINUE
+						WHEN OTHER
+							DISPLAY "*** FATAL FILE ERROR *** "
+								WS-Chk-Context
+							DISPLAY "    File status = " WS-Chk-Status
+							DISPLAY "    Run aborted - notify operator."
+							STOP RUN
+					END-EVALUATE.
+
+				Resolve-Data-Paths.
+					ACCEPT WS-Prfile-Path
+						FROM ENVIRONMENT "PRFILE_PATH".
+					IF WS-Prfile-Path = SPACES
+						MOVE "PRFILE.DAT" TO WS-Prfile-Path
+					END-IF.
+					ACCEPT WS-Bookfile-Path
+						FROM ENVIRONMENT "BOOKFILE_PATH".
+					IF WS-Bookfile-Path = SPACES
+						MOVE "BOOKFILE.DAT" TO WS-Bookfile-Path
+					END-IF.
+					ACCEPT WS-Pubfile-Path
+						FROM ENVIRONMENT "PUBFILE_PATH".
+					IF WS-Pubfile-Path = SPACES
+						MOVE "PUBFILE.DAT" TO WS-Pubfile-Path
+					END-IF.
+					ACCEPT WS-Bookshop-Rpt-Path
+						FROM ENVIRONMENT "BOOKSHOP_RPT_PATH".
+					IF WS-Bookshop-Rpt-Path = SPACES
+						MOVE "BOOKSHOP.RPT" TO WS-Bookshop-Rpt-Path
+					END-IF.
+					ACCEPT WS-Unmbook-Path
+						FROM ENVIRONMENT "UNMBOOK_PATH".
+					IF WS-Unmbook-Path = SPACES
+						MOVE "UNMBOOK.DAT" TO WS-Unmbook-Path
+					END-IF.
+					ACCEPT WS-Modxref-Path
+						FROM ENVIRONMENT "MODXREF_PATH".
+					IF WS-Modxref-Path = SPACES
+						MOVE "MODXREF.RPT" TO WS-Modxref-Path
+					END-IF.
+					ACCEPT WS-Bookshop-Csv-Path
+						FROM ENVIRONMENT "BOOKSHOP_CSV_PATH".
+					IF WS-Bookshop-Csv-Path = SPACES
+						MOVE "BOOKSHOP.CSV" TO WS-Bookshop-Csv-Path
+					END-IF.
