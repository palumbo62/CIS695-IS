@@ -0,0 +1,502 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DataValidationSweep.
+       AUTHOR.  Jon Clark.
+      * Consolidated nightly data-quality sweep across every indexed
+      * file in the shop.  Data-quality problems used to
+      * surface only as a side-effect of running an unrelated program
+      * (BookshopLectReqRpt silently zeroing an orphan Bf-Publisher-Num,
+      * StudFees carrying on past a bad master record) so nobody found
+      * out until weeks later.  This program walks IDXSTUDADM.DAT,
+      * STUDMAST.DAT, PRFILE.DAT, BOOKFILE.DAT and PUBFILE.DAT once
+      * each and writes every orphaned key, blank required field and
+      * out-of-range value it finds to one consolidated DATAVAL.RPT,
+      * using the same one-pass full-key-range START/READ NEXT scan
+      * and STRING-into-report-line pattern BookshopIntegrityCheck.cbl
+      * already uses for the Bookshop's own three files.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentAdminMasterFile ASSIGN TO WS-Idxstudadm-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS studentId
+               ALTERNATE RECORD KEY IS StudentSSN
+                   WITH DUPLICATES
+               FILE STATUS IS Sa-Status.
+
+           SELECT Student-Master-File ASSIGN TO WS-Studmast-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-Master-Key
+               ALTERNATE RECORD KEY IS SM-Student-Number
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SM-Student-Name
+                   WITH DUPLICATES
+               FILE STATUS IS SM-File-Status.
+
+           SELECT Purchase-Req-File ASSIGN TO WS-Prfile-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Pr-Number
+               ALTERNATE RECORD KEY IS Pr-Lecturer-Name
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS Pr-Book-Num
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS Pr-Module-Code
+                   WITH DUPLICATES
+               FILE STATUS IS Pr-Status.
+
+           SELECT Book-File ASSIGN TO WS-Bookfile-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Bf-Book-Num
+               ALTERNATE RECORD KEY IS Bf-Publisher-Num
+                   WITH DUPLICATES
+               FILE STATUS IS Bf-Status.
+
+           SELECT Publisher-File ASSIGN TO WS-Pubfile-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Pf-Publisher-Num
+               ALTERNATE RECORD KEY IS Pf-Publisher-Name
+               FILE STATUS IS Pf-Status.
+
+           SELECT Dataval-Report-File ASSIGN TO WS-Dataval-Rpt-Path
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentAdminMasterFile.
+       01  studentAdmRec.
+           02  studentId       PIC 9(5).
+           02  StudentName.
+               03 Lastname     PIC X(20).
+               03 Firstname    PIC X(15).
+               03 Middlename   PIC X(15).
+           02  DateOfBirth.
+               03 BirthYear    PIC 9(4).
+               03 BirthMonth   PIC 9(2).
+               03 BirthDay     PIC 9(2).
+           02  StudentSSN      PIC 9(9).
+           02  Gender          PIC X.
+           02  StudentAddress  PIC X(30).
+           02  StudentCity     PIC X(20).
+           02  StudentState    PIC X(2).
+           02  StudentZipCode  PIC 9(5).
+           02  CourseCode      PIC X(4).
+
+       FD  Student-Master-File.
+       01  SM-Rec.
+           02  SM-Master-Key.
+               03  SM-Student-Number       PIC 9(7).
+               03  SM-Term-Code            PIC X(6).
+           02  SM-Student-Name             PIC X(30).
+           02  FILLER                      PIC X(5).
+           02  SM-Prior-Balance-Fwd        PIC S9(4)V99.
+           02  SM-Fees-Owed                PIC 9(4).
+           02  SM-Amount-Paid              PIC S9(4)V99.
+           02  SM-Fee-Due-Date             PIC 9(8).
+
+       FD  Purchase-Req-File.
+       01  Pr-Rec.
+           02  Pr-Number               PIC 9(4).
+           02  Pr-Lecturer-Name        PIC X(20).
+           02  Pr-Book-Num             PIC 9(4).
+           02  Pr-Module-Code          PIC X(5).
+           02  Pr-Copies-Required      PIC 9(3).
+           02  Pr-Semester             PIC 9.
+           02  Pr-Academic-Year        PIC 9(4).
+
+       FD  Book-File.
+       01  Book-Rec.
+           02  Bf-Book-Num             PIC 9(4).
+           02  Bf-Publisher-Num        PIC 9(4).
+           02  Bf-Book-Title           PIC X(30).
+           02  Bf-On-Hand-Qty          PIC 9(4).
+           02  Bf-Reorder-Point        PIC 9(4).
+
+       FD  Publisher-File.
+       01  Publisher-Rec.
+           02  Pf-Publisher-Num        PIC 9(4).
+           02  Pf-Publisher-Name       PIC X(20).
+           02  Pf-Publisher-Address    PIC X(40).
+
+       FD  Dataval-Report-File.
+       01  Dataval-Report-Rec          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Data-file locations, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Idxstudadm-Path          PIC X(260).
+       01  WS-Studmast-Path            PIC X(260).
+       01  WS-Prfile-Path              PIC X(260).
+       01  WS-Bookfile-Path            PIC X(260).
+       01  WS-Pubfile-Path             PIC X(260).
+       01  WS-Dataval-Rpt-Path         PIC X(260).
+
+       01  File-Stati.
+           02  Sa-Status               PIC X(2).
+           02  SM-File-Status          PIC X(2).
+           02  Pr-Status               PIC X(2).
+               88  Pr-Rec-Found        VALUE "00".
+           02  Bf-Status               PIC X(2).
+               88  Bf-Rec-Found        VALUE "00".
+           02  Pf-Status               PIC X(2).
+               88  Pf-Rec-Found        VALUE "00".
+
+       01  Eof-Names.
+           02  FILLER                  PIC 9 VALUE 0.
+               88  End-Of-Studadm      VALUE 1.
+           02  FILLER                  PIC 9 VALUE 0.
+               88  End-Of-Studmast     VALUE 1.
+           02  FILLER                  PIC 9 VALUE 0.
+               88  End-Of-Pr-File      VALUE 1.
+           02  FILLER                  PIC 9 VALUE 0.
+               88  End-Of-Books        VALUE 1.
+           02  FILLER                  PIC 9 VALUE 0.
+               88  End-Of-Publishers   VALUE 1.
+
+       01  WS-Current-Year             PIC 9(4).
+       01  WS-Earliest-Birth-Year      PIC 9(4) VALUE 1900.
+
+       01  Exception-Counts.
+           02  Ct-Studadm-Exceptions       PIC 9(5) VALUE ZEROS.
+           02  Ct-Studmast-Exceptions      PIC 9(5) VALUE ZEROS.
+           02  Ct-Pr-Exceptions            PIC 9(5) VALUE ZEROS.
+           02  Ct-Book-Exceptions          PIC 9(5) VALUE ZEROS.
+           02  Ct-Publisher-Exceptions     PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           OPEN INPUT StudentAdminMasterFile.
+           OPEN INPUT Student-Master-File.
+           OPEN INPUT Purchase-Req-File.
+           OPEN INPUT Book-File.
+           OPEN INPUT Publisher-File.
+           OPEN OUTPUT Dataval-Report-File.
+
+           MOVE "CONSOLIDATED  DATA  VALIDATION  EXCEPTIONS  REPORT"
+               TO Dataval-Report-Rec.
+           WRITE Dataval-Report-Rec.
+           MOVE SPACES TO Dataval-Report-Rec.
+           WRITE Dataval-Report-Rec.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-Current-Year.
+
+           PERFORM Check-Student-Admin-File.
+           PERFORM Check-Student-Master-File.
+           PERFORM Check-Purchase-Req-File.
+           PERFORM Check-Book-File.
+           PERFORM Check-Publisher-File.
+           PERFORM Print-Summary.
+
+           CLOSE StudentAdminMasterFile,
+                 Student-Master-File,
+                 Purchase-Req-File,
+                 Book-File,
+                 Publisher-File,
+                 Dataval-Report-File.
+
+           DISPLAY "Data validation sweep complete - see DATAVAL.RPT".
+           DISPLAY "Student admin exceptions : " Ct-Studadm-Exceptions.
+           DISPLAY "Student master exceptions: " Ct-Studmast-Exceptions.
+           DISPLAY "Purchase req exceptions  : " Ct-Pr-Exceptions.
+           DISPLAY "Book exceptions          : " Ct-Book-Exceptions.
+           DISPLAY "Publisher exceptions     : "
+               Ct-Publisher-Exceptions.
+           STOP RUN.
+
+       Check-Student-Admin-File.
+           MOVE LOW-VALUES TO studentId.
+           START StudentAdminMasterFile
+               KEY IS GREATER THAN studentId
+               INVALID KEY SET End-Of-Studadm TO TRUE
+           END-START.
+           IF NOT End-Of-Studadm
+               READ StudentAdminMasterFile NEXT RECORD
+                   AT END SET End-Of-Studadm TO TRUE
+               END-READ
+           END-IF.
+           PERFORM UNTIL End-Of-Studadm
+               IF Lastname = SPACES OR Firstname = SPACES
+                   ADD 1 TO Ct-Studadm-Exceptions
+               STRING "BLANK NAME       studentId=" DELIMITED BY SIZE
+                       studentId DELIMITED BY SIZE
+                   " (required name field is blank)" DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               IF Gender NOT = "M" AND Gender NOT = "F"
+                   ADD 1 TO Ct-Studadm-Exceptions
+               STRING "BAD GENDER       studentId=" DELIMITED BY SIZE
+                       studentId DELIMITED BY SIZE
+                       "  Gender=" DELIMITED BY SIZE
+                       Gender DELIMITED BY SIZE
+                       " (not M or F)" DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               IF BirthYear < WS-Earliest-Birth-Year
+                       OR BirthYear > WS-Current-Year
+                   ADD 1 TO Ct-Studadm-Exceptions
+               STRING "BAD BIRTH YEAR   studentId=" DELIMITED BY SIZE
+                       studentId DELIMITED BY SIZE
+                       "  BirthYear=" DELIMITED BY SIZE
+                       BirthYear DELIMITED BY SIZE
+                       " (out of range)" DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               IF StudentZipCode = ZEROS
+                   ADD 1 TO Ct-Studadm-Exceptions
+               STRING "MISSING ZIP CODE studentId=" DELIMITED BY SIZE
+                       studentId DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               READ StudentAdminMasterFile NEXT RECORD
+                   AT END SET End-Of-Studadm TO TRUE
+               END-READ
+           END-PERFORM.
+
+       Check-Student-Master-File.
+           MOVE LOW-VALUES TO SM-Master-Key.
+           START Student-Master-File
+               KEY IS GREATER THAN SM-Master-Key
+               INVALID KEY SET End-Of-Studmast TO TRUE
+           END-START.
+           IF NOT End-Of-Studmast
+               READ Student-Master-File NEXT RECORD
+                   AT END SET End-Of-Studmast TO TRUE
+               END-READ
+           END-IF.
+           PERFORM UNTIL End-Of-Studmast
+               IF SM-Student-Name = SPACES
+                   ADD 1 TO Ct-Studmast-Exceptions
+                   STRING "BLANK NAME       SM-Student-Number="
+                           DELIMITED BY SIZE
+                       SM-Student-Number DELIMITED BY SIZE
+                   " (required name field is blank)" DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               IF SM-Fee-Due-Date = ZEROS
+                   ADD 1 TO Ct-Studmast-Exceptions
+                   STRING "MISSING DUE DATE SM-Student-Number="
+                           DELIMITED BY SIZE
+                       SM-Student-Number DELIMITED BY SIZE
+                       "  SM-Term-Code=" DELIMITED BY SIZE
+                       SM-Term-Code DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               READ Student-Master-File NEXT RECORD
+                   AT END SET End-Of-Studmast TO TRUE
+               END-READ
+           END-PERFORM.
+
+       Check-Purchase-Req-File.
+           MOVE LOW-VALUES TO Pr-Number.
+           START Purchase-Req-File
+               KEY IS GREATER THAN Pr-Number
+               INVALID KEY SET End-Of-Pr-File TO TRUE
+           END-START.
+           IF NOT End-Of-Pr-File
+               READ Purchase-Req-File NEXT RECORD
+                   AT END SET End-Of-Pr-File TO TRUE
+               END-READ
+           END-IF.
+           PERFORM UNTIL End-Of-Pr-File
+               MOVE Pr-Book-Num TO Bf-Book-Num
+               READ Book-File
+                   KEY IS Bf-Book-Num
+                   INVALID KEY
+                       ADD 1 TO Ct-Pr-Exceptions
+                       STRING "ORPHAN PR-REC    Pr-Number="
+                               DELIMITED BY SIZE
+                           Pr-Number DELIMITED BY SIZE
+                           "  Pr-Book-Num=" DELIMITED BY SIZE
+                           Pr-Book-Num DELIMITED BY SIZE
+                           " (no matching book)" DELIMITED BY SIZE
+                           INTO Dataval-Report-Rec
+                       END-STRING
+                       WRITE Dataval-Report-Rec
+               END-READ
+               IF Pr-Lecturer-Name = SPACES
+                   ADD 1 TO Ct-Pr-Exceptions
+               STRING "BLANK LECTURER   Pr-Number=" DELIMITED BY SIZE
+                       Pr-Number DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               IF Pr-Semester NOT = 1 AND Pr-Semester NOT = 2
+                   ADD 1 TO Ct-Pr-Exceptions
+               STRING "BAD SEMESTER     Pr-Number=" DELIMITED BY SIZE
+                       Pr-Number DELIMITED BY SIZE
+                       "  Pr-Semester=" DELIMITED BY SIZE
+                       Pr-Semester DELIMITED BY SIZE
+                       " (not 1 or 2)" DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               IF Pr-Copies-Required = ZEROS
+                   ADD 1 TO Ct-Pr-Exceptions
+               STRING "ZERO COPIES      Pr-Number=" DELIMITED BY SIZE
+                       Pr-Number DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               READ Purchase-Req-File NEXT RECORD
+                   AT END SET End-Of-Pr-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+       Check-Book-File.
+           MOVE LOW-VALUES TO Bf-Book-Num.
+           START Book-File
+               KEY IS GREATER THAN Bf-Book-Num
+               INVALID KEY SET End-Of-Books TO TRUE
+           END-START.
+           IF NOT End-Of-Books
+               READ Book-File NEXT RECORD
+                   AT END SET End-Of-Books TO TRUE
+               END-READ
+           END-IF.
+           PERFORM UNTIL End-Of-Books
+               MOVE Bf-Publisher-Num TO Pf-Publisher-Num
+               READ Publisher-File
+                   KEY IS Pf-Publisher-Num
+                   INVALID KEY
+                       ADD 1 TO Ct-Book-Exceptions
+                       STRING "ORPHAN BOOK      Bf-Book-Num="
+                               DELIMITED BY SIZE
+                           Bf-Book-Num DELIMITED BY SIZE
+                           "  Bf-Publisher-Num=" DELIMITED BY SIZE
+                           Bf-Publisher-Num DELIMITED BY SIZE
+                           " (no matching publisher)" DELIMITED BY SIZE
+                           INTO Dataval-Report-Rec
+                       END-STRING
+                       WRITE Dataval-Report-Rec
+               END-READ
+               IF Bf-Book-Title = SPACES
+                   ADD 1 TO Ct-Book-Exceptions
+               STRING "BLANK TITLE      Bf-Book-Num=" DELIMITED BY SIZE
+                       Bf-Book-Num DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               READ Book-File NEXT RECORD
+                   AT END SET End-Of-Books TO TRUE
+               END-READ
+           END-PERFORM.
+
+       Check-Publisher-File.
+           MOVE LOW-VALUES TO Pf-Publisher-Num.
+           START Publisher-File
+               KEY IS GREATER THAN Pf-Publisher-Num
+               INVALID KEY SET End-Of-Publishers TO TRUE
+           END-START.
+           IF NOT End-Of-Publishers
+               READ Publisher-File NEXT RECORD
+                   AT END SET End-Of-Publishers TO TRUE
+               END-READ
+           END-IF.
+           PERFORM UNTIL End-Of-Publishers
+               MOVE Pf-Publisher-Num TO Bf-Publisher-Num
+               START Book-File
+                   KEY IS EQUAL TO Bf-Publisher-Num
+                   INVALID KEY
+                       ADD 1 TO Ct-Publisher-Exceptions
+                       STRING "ORPHAN PUBLISHER Pf-Publisher-Num="
+                               DELIMITED BY SIZE
+                           Pf-Publisher-Num DELIMITED BY SIZE
+                           "  " DELIMITED BY SIZE
+                           Pf-Publisher-Name DELIMITED BY SIZE
+                           " (no books reference it)" DELIMITED BY SIZE
+                           INTO Dataval-Report-Rec
+                       END-STRING
+                       WRITE Dataval-Report-Rec
+               END-START
+               IF Pf-Publisher-Name = SPACES
+                   ADD 1 TO Ct-Publisher-Exceptions
+                   STRING "BLANK NAME       Pf-Publisher-Num="
+                           DELIMITED BY SIZE
+                       Pf-Publisher-Num DELIMITED BY SIZE
+                       INTO Dataval-Report-Rec
+                   END-STRING
+                   WRITE Dataval-Report-Rec
+               END-IF
+               READ Publisher-File NEXT RECORD
+                   AT END SET End-Of-Publishers TO TRUE
+               END-READ
+           END-PERFORM.
+
+       Print-Summary.
+           MOVE SPACES TO Dataval-Report-Rec.
+           WRITE Dataval-Report-Rec.
+           STRING "Student admin exceptions : " DELIMITED BY SIZE
+               Ct-Studadm-Exceptions DELIMITED BY SIZE
+               INTO Dataval-Report-Rec
+           END-STRING.
+           WRITE Dataval-Report-Rec.
+           STRING "Student master exceptions: " DELIMITED BY SIZE
+               Ct-Studmast-Exceptions DELIMITED BY SIZE
+               INTO Dataval-Report-Rec
+           END-STRING.
+           WRITE Dataval-Report-Rec.
+           STRING "Purchase req exceptions  : " DELIMITED BY SIZE
+               Ct-Pr-Exceptions DELIMITED BY SIZE
+               INTO Dataval-Report-Rec
+           END-STRING.
+           WRITE Dataval-Report-Rec.
+           STRING "Book exceptions          : " DELIMITED BY SIZE
+               Ct-Book-Exceptions DELIMITED BY SIZE
+               INTO Dataval-Report-Rec
+           END-STRING.
+           WRITE Dataval-Report-Rec.
+           STRING "Publisher exceptions     : " DELIMITED BY SIZE
+               Ct-Publisher-Exceptions DELIMITED BY SIZE
+               INTO Dataval-Report-Rec
+           END-STRING.
+           WRITE Dataval-Report-Rec.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Idxstudadm-Path FROM ENVIRONMENT "IDXSTUDADM_PATH".
+           IF WS-Idxstudadm-Path = SPACES
+               MOVE "C:\Users\peebs\data\IDXSTUDADM.DAT"
+                   TO WS-Idxstudadm-Path
+           END-IF.
+           ACCEPT WS-Studmast-Path FROM ENVIRONMENT "STUDMAST_PATH".
+           IF WS-Studmast-Path = SPACES
+               MOVE "c:\users\peebs\data\STUDMAST.DAT"
+                   TO WS-Studmast-Path
+           END-IF.
+           ACCEPT WS-Prfile-Path FROM ENVIRONMENT "PRFILE_PATH".
+           IF WS-Prfile-Path = SPACES
+               MOVE "PRFILE.DAT" TO WS-Prfile-Path
+           END-IF.
+           ACCEPT WS-Bookfile-Path FROM ENVIRONMENT "BOOKFILE_PATH".
+           IF WS-Bookfile-Path = SPACES
+               MOVE "BOOKFILE.DAT" TO WS-Bookfile-Path
+           END-IF.
+           ACCEPT WS-Pubfile-Path FROM ENVIRONMENT "PUBFILE_PATH".
+           IF WS-Pubfile-Path = SPACES
+               MOVE "PUBFILE.DAT" TO WS-Pubfile-Path
+           END-IF.
+           ACCEPT WS-Dataval-Rpt-Path
+               FROM ENVIRONMENT "DATAVAL_RPT_PATH".
+           IF WS-Dataval-Rpt-Path = SPACES
+               MOVE "DATAVAL.RPT" TO WS-Dataval-Rpt-Path
+           END-IF.
