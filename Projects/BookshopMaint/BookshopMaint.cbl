@@ -0,0 +1,420 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BookshopMaint.
+       AUTHOR.  Michael Coughlan with modifications by Jon Clark.
+      * Console add/query/update/delete maintenance for the three
+      * Bookshop indexed files (PRFILE.DAT, BOOKFILE.DAT, PUBFILE.DAT)
+      * used by BookshopLectReqRpt.  Modeled on StudentAdminForm's
+      * add/query/update/delete pattern; this shop has no WinForms
+      * front end for the Bookshop files, so the same operations are
+      * offered through a menu-driven console program instead.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Purchase-Req-File ASSIGN TO WS-Prfile-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Pr-Number
+               ALTERNATE RECORD KEY IS Pr-Lecturer-Name
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS Pr-Book-Num
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS Pr-Module-Code
+                   WITH DUPLICATES
+               FILE STATUS IS Pr-Status.
+
+           SELECT Book-File ASSIGN TO WS-Bookfile-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Bf-Book-Num
+               ALTERNATE RECORD KEY IS Bf-Publisher-Num
+                   WITH DUPLICATES
+               FILE STATUS IS Bf-Status.
+
+           SELECT Publisher-File ASSIGN TO WS-Pubfile-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Pf-Publisher-Num
+               ALTERNATE RECORD KEY IS Pf-Publisher-Name
+               FILE STATUS IS Pf-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Purchase-Req-File.
+       01  Pr-Rec.
+           02  Pr-Number               PIC 9(4).
+           02  Pr-Lecturer-Name        PIC X(20).
+           02  Pr-Book-Num             PIC 9(4).
+           02  Pr-Module-Code          PIC X(5).
+           02  Pr-Copies-Required      PIC 9(3).
+           02  Pr-Semester             PIC 9.
+           02  Pr-Academic-Year        PIC 9(4).
+
+       FD  Book-File.
+       01  Book-Rec.
+           02  Bf-Book-Num             PIC 9(4).
+           02  Bf-Publisher-Num        PIC 9(4).
+           02  Bf-Book-Title           PIC X(30).
+           02  Bf-On-Hand-Qty          PIC 9(4).
+           02  Bf-Reorder-Point        PIC 9(4).
+
+       FD  Publisher-File.
+       01  Publisher-Rec.
+           02  Pf-Publisher-Num        PIC 9(4).
+           02  Pf-Publisher-Name       PIC X(20).
+           02  Pf-Publisher-Address    PIC X(40).
+
+       WORKING-STORAGE SECTION.
+      * Data-file locations, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Prfile-Path              PIC X(260).
+       01  WS-Bookfile-Path            PIC X(260).
+       01  WS-Pubfile-Path             PIC X(260).
+
+       01  File-Stati.
+           02  Pr-Status               PIC X(2).
+               88  Pr-Rec-Found        VALUE "00".
+               88  Pr-Rec-Not-Found    VALUE "23".
+           02  Bf-Status               PIC X(2).
+               88  Bf-Rec-Found        VALUE "00".
+               88  Bf-Rec-Not-Found    VALUE "23".
+           02  Pf-Status               PIC X(2).
+               88  Pf-Rec-Found        VALUE "00".
+               88  Pf-Rec-Not-Found    VALUE "23".
+
+       01  Main-Menu-Choice            PIC 9 VALUE 0.
+       01  Sub-Menu-Choice             PIC 9 VALUE 0.
+       01  Confirm-Reply               PIC X VALUE "N".
+           88  Confirmed               VALUE "Y" "y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           OPEN I-O Purchase-Req-File.
+           OPEN I-O Book-File.
+           OPEN I-O Publisher-File.
+           PERFORM Main-Menu UNTIL Main-Menu-Choice = 4.
+           CLOSE Purchase-Req-File, Book-File, Publisher-File.
+           STOP RUN.
+
+       Main-Menu.
+           DISPLAY " ".
+           DISPLAY "----  BOOKSHOP  FILE  MAINTENANCE  ----".
+           DISPLAY "1. Maintain Purchase Requisitions (PRFILE.DAT)".
+           DISPLAY "2. Maintain Books (BOOKFILE.DAT)".
+           DISPLAY "3. Maintain Publishers (PUBFILE.DAT)".
+           DISPLAY "4. Exit".
+           DISPLAY "Enter choice -> " WITH NO ADVANCING.
+           ACCEPT Main-Menu-Choice.
+           EVALUATE Main-Menu-Choice
+               WHEN 1 PERFORM Maintain-Purchase-Req
+               WHEN 2 PERFORM Maintain-Book
+               WHEN 3 PERFORM Maintain-Publisher
+               WHEN 4 CONTINUE
+               WHEN OTHER DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+       Maintain-Purchase-Req.
+           MOVE 0 TO Sub-Menu-Choice.
+           PERFORM UNTIL Sub-Menu-Choice = 5
+               DISPLAY " "
+               DISPLAY "--  PURCHASE  REQUISITION  MAINTENANCE  --"
+               DISPLAY "1. Add  2. Query  3. Update  4. Delete  5. Rtn"
+               DISPLAY "Enter choice -> " WITH NO ADVANCING
+               ACCEPT Sub-Menu-Choice
+               EVALUATE Sub-Menu-Choice
+                   WHEN 1 PERFORM Add-Purchase-Req
+                   WHEN 2 PERFORM Query-Purchase-Req
+                   WHEN 3 PERFORM Update-Purchase-Req
+                   WHEN 4 PERFORM Delete-Purchase-Req
+                   WHEN 5 CONTINUE
+                   WHEN OTHER DISPLAY "Invalid choice."
+               END-EVALUATE
+           END-PERFORM.
+
+       Add-Purchase-Req.
+           DISPLAY "Enter Pr-Number (9(4)): " WITH NO ADVANCING.
+           ACCEPT Pr-Number.
+           DISPLAY "Enter Lecturer Name: " WITH NO ADVANCING.
+           ACCEPT Pr-Lecturer-Name.
+           DISPLAY "Enter Book Number (9(4)): " WITH NO ADVANCING.
+           ACCEPT Pr-Book-Num.
+           DISPLAY "Enter Module Code: " WITH NO ADVANCING.
+           ACCEPT Pr-Module-Code.
+           DISPLAY "Enter Copies Required (9(3)): " WITH NO ADVANCING.
+           ACCEPT Pr-Copies-Required.
+           DISPLAY "Enter Semester (1 or 2): " WITH NO ADVANCING.
+           ACCEPT Pr-Semester.
+           DISPLAY "Enter Academic Year (9(4)): " WITH NO ADVANCING.
+           ACCEPT Pr-Academic-Year.
+           WRITE Pr-Rec
+               INVALID KEY
+                   DISPLAY "Add failed - Pr-Number " Pr-Number
+                           " already exists."
+               NOT INVALID KEY
+                   DISPLAY "Purchase requisition " Pr-Number " added."
+           END-WRITE.
+
+       Query-Purchase-Req.
+           DISPLAY "Enter Pr-Number to query: " WITH NO ADVANCING.
+           ACCEPT Pr-Number.
+           READ Purchase-Req-File
+               KEY IS Pr-Number
+               INVALID KEY DISPLAY "Pr-Number " Pr-Number " not found."
+               NOT INVALID KEY DISPLAY "Rec: " Pr-Rec
+           END-READ.
+
+       Update-Purchase-Req.
+           DISPLAY "Enter Pr-Number to update: " WITH NO ADVANCING.
+           ACCEPT Pr-Number.
+           READ Purchase-Req-File
+               KEY IS Pr-Number
+               INVALID KEY DISPLAY "Pr-Number " Pr-Number " not found."
+           END-READ.
+           IF Pr-Rec-Found
+               DISPLAY "Enter new Lecturer Name: " WITH NO ADVANCING
+               ACCEPT Pr-Lecturer-Name
+               DISPLAY "Enter new Book Number (9(4)): "
+                       WITH NO ADVANCING
+               ACCEPT Pr-Book-Num
+               DISPLAY "Enter new Module Code: " WITH NO ADVANCING
+               ACCEPT Pr-Module-Code
+               DISPLAY "Enter new Copies Required: " WITH NO ADVANCING
+               ACCEPT Pr-Copies-Required
+               DISPLAY "Enter new Semester (1 or 2): " WITH NO ADVANCING
+               ACCEPT Pr-Semester
+               DISPLAY "Enter new Academic Year (9(4)): "
+                       WITH NO ADVANCING
+               ACCEPT Pr-Academic-Year
+               REWRITE Pr-Rec
+                   INVALID KEY DISPLAY "Update failed FS = " Pr-Status
+                   NOT INVALID KEY
+                       DISPLAY "Purchase requisition " Pr-Number
+                               " updated."
+               END-REWRITE
+           END-IF.
+
+       Delete-Purchase-Req.
+           DISPLAY "Enter Pr-Number to delete: " WITH NO ADVANCING.
+           ACCEPT Pr-Number.
+           READ Purchase-Req-File
+               KEY IS Pr-Number
+               INVALID KEY DISPLAY "Pr-Number " Pr-Number " not found."
+           END-READ.
+           IF Pr-Rec-Found
+               DISPLAY "Delete Pr-Number " Pr-Number "? (Y/N): "
+                       WITH NO ADVANCING
+               ACCEPT Confirm-Reply
+               IF Confirmed
+                   DELETE Purchase-Req-File
+                       INVALID KEY
+                           DISPLAY "Delete failed FS = " Pr-Status
+                       NOT INVALID KEY
+                           DISPLAY "Purchase requisition " Pr-Number
+                                   " deleted."
+                   END-DELETE
+               END-IF
+           END-IF.
+
+       Maintain-Book.
+           MOVE 0 TO Sub-Menu-Choice.
+           PERFORM UNTIL Sub-Menu-Choice = 5
+               DISPLAY " "
+               DISPLAY "--  BOOK  MAINTENANCE  --"
+               DISPLAY "1. Add  2. Query  3. Update  4. Delete  5. Rtn"
+               DISPLAY "Enter choice -> " WITH NO ADVANCING
+               ACCEPT Sub-Menu-Choice
+               EVALUATE Sub-Menu-Choice
+                   WHEN 1 PERFORM Add-Book
+                   WHEN 2 PERFORM Query-Book
+                   WHEN 3 PERFORM Update-Book
+                   WHEN 4 PERFORM Delete-Book
+                   WHEN 5 CONTINUE
+                   WHEN OTHER DISPLAY "Invalid choice."
+               END-EVALUATE
+           END-PERFORM.
+
+       Add-Book.
+           DISPLAY "Enter Book Number (9(4)): " WITH NO ADVANCING.
+           ACCEPT Bf-Book-Num.
+           DISPLAY "Enter Publisher Number (9(4)): " WITH NO ADVANCING.
+           ACCEPT Bf-Publisher-Num.
+           DISPLAY "Enter Book Title: " WITH NO ADVANCING.
+           ACCEPT Bf-Book-Title.
+           DISPLAY "Enter On-Hand Quantity (9(4)): " WITH NO ADVANCING.
+           ACCEPT Bf-On-Hand-Qty.
+           DISPLAY "Enter Reorder Point (9(4)): " WITH NO ADVANCING.
+           ACCEPT Bf-Reorder-Point.
+           WRITE Book-Rec
+               INVALID KEY
+                   DISPLAY "Add failed - Book Number " Bf-Book-Num
+                           " already exists."
+               NOT INVALID KEY
+                   DISPLAY "Book " Bf-Book-Num " added."
+           END-WRITE.
+
+       Query-Book.
+           DISPLAY "Enter Book Number to query: " WITH NO ADVANCING.
+           ACCEPT Bf-Book-Num.
+           READ Book-File
+               KEY IS Bf-Book-Num
+               INVALID KEY
+                   DISPLAY "Book Number " Bf-Book-Num " not found."
+               NOT INVALID KEY DISPLAY "Rec: " Book-Rec
+           END-READ.
+
+       Update-Book.
+           DISPLAY "Enter Book Number to update: " WITH NO ADVANCING.
+           ACCEPT Bf-Book-Num.
+           READ Book-File
+               KEY IS Bf-Book-Num
+               INVALID KEY
+                   DISPLAY "Book Number " Bf-Book-Num " not found."
+           END-READ.
+           IF Bf-Rec-Found
+               DISPLAY "Enter new Publisher Number (9(4)): "
+                       WITH NO ADVANCING
+               ACCEPT Bf-Publisher-Num
+               DISPLAY "Enter new Book Title: " WITH NO ADVANCING
+               ACCEPT Bf-Book-Title
+               DISPLAY "Enter new On-Hand Quantity (9(4)): "
+                       WITH NO ADVANCING
+               ACCEPT Bf-On-Hand-Qty
+               DISPLAY "Enter new Reorder Point (9(4)): "
+                       WITH NO ADVANCING
+               ACCEPT Bf-Reorder-Point
+               REWRITE Book-Rec
+                   INVALID KEY DISPLAY "Update failed FS = " Bf-Status
+                   NOT INVALID KEY
+                       DISPLAY "Book " Bf-Book-Num " updated."
+               END-REWRITE
+           END-IF.
+
+       Delete-Book.
+           DISPLAY "Enter Book Number to delete: " WITH NO ADVANCING.
+           ACCEPT Bf-Book-Num.
+           READ Book-File
+               KEY IS Bf-Book-Num
+               INVALID KEY
+                   DISPLAY "Book Number " Bf-Book-Num " not found."
+           END-READ.
+           IF Bf-Rec-Found
+               DISPLAY "Delete Book Number " Bf-Book-Num "? (Y/N): "
+                       WITH NO ADVANCING
+               ACCEPT Confirm-Reply
+               IF Confirmed
+                   DELETE Book-File
+                       INVALID KEY
+                           DISPLAY "Delete failed FS = " Bf-Status
+                       NOT INVALID KEY
+                           DISPLAY "Book " Bf-Book-Num " deleted."
+                   END-DELETE
+               END-IF
+           END-IF.
+
+       Maintain-Publisher.
+           MOVE 0 TO Sub-Menu-Choice.
+           PERFORM UNTIL Sub-Menu-Choice = 5
+               DISPLAY " "
+               DISPLAY "--  PUBLISHER  MAINTENANCE  --"
+               DISPLAY "1. Add  2. Query  3. Update  4. Delete  5. Rtn"
+               DISPLAY "Enter choice -> " WITH NO ADVANCING
+               ACCEPT Sub-Menu-Choice
+               EVALUATE Sub-Menu-Choice
+                   WHEN 1 PERFORM Add-Publisher
+                   WHEN 2 PERFORM Query-Publisher
+                   WHEN 3 PERFORM Update-Publisher
+                   WHEN 4 PERFORM Delete-Publisher
+                   WHEN 5 CONTINUE
+                   WHEN OTHER DISPLAY "Invalid choice."
+               END-EVALUATE
+           END-PERFORM.
+
+       Add-Publisher.
+           DISPLAY "Enter Publisher Number (9(4)): " WITH NO ADVANCING.
+           ACCEPT Pf-Publisher-Num.
+           DISPLAY "Enter Publisher Name: " WITH NO ADVANCING.
+           ACCEPT Pf-Publisher-Name.
+           DISPLAY "Enter Publisher Address: " WITH NO ADVANCING.
+           ACCEPT Pf-Publisher-Address.
+           WRITE Publisher-Rec
+               INVALID KEY
+                   DISPLAY "Add failed - Publisher Number "
+                           Pf-Publisher-Num " already exists."
+               NOT INVALID KEY
+                   DISPLAY "Publisher " Pf-Publisher-Num " added."
+           END-WRITE.
+
+       Query-Publisher.
+           DISPLAY "Enter Publisher Number to query: "
+                   WITH NO ADVANCING.
+           ACCEPT Pf-Publisher-Num.
+           READ Publisher-File
+               KEY IS Pf-Publisher-Num
+               INVALID KEY
+                   DISPLAY "Publisher Number " Pf-Publisher-Num
+                           " not found."
+               NOT INVALID KEY DISPLAY "Rec: " Publisher-Rec
+           END-READ.
+
+       Update-Publisher.
+           DISPLAY "Enter Publisher Number to update: "
+                   WITH NO ADVANCING.
+           ACCEPT Pf-Publisher-Num.
+           READ Publisher-File
+               KEY IS Pf-Publisher-Num
+               INVALID KEY
+                   DISPLAY "Publisher Number " Pf-Publisher-Num
+                           " not found."
+           END-READ.
+           IF Pf-Rec-Found
+               DISPLAY "Enter new Publisher Name: " WITH NO ADVANCING
+               ACCEPT Pf-Publisher-Name
+               DISPLAY "Enter new Publisher Address: " WITH NO ADVANCING
+               ACCEPT Pf-Publisher-Address
+               REWRITE Publisher-Rec
+                   INVALID KEY DISPLAY "Update failed FS = " Pf-Status
+                   NOT INVALID KEY
+                       DISPLAY "Publisher " Pf-Publisher-Num " updated."
+               END-REWRITE
+           END-IF.
+
+       Delete-Publisher.
+           DISPLAY "Enter Publisher Number to delete: "
+                   WITH NO ADVANCING.
+           ACCEPT Pf-Publisher-Num.
+           READ Publisher-File
+               KEY IS Pf-Publisher-Num
+               INVALID KEY
+                   DISPLAY "Publisher Number " Pf-Publisher-Num
+                           " not found."
+           END-READ.
+           IF Pf-Rec-Found
+               DISPLAY "Delete Publisher Number " Pf-Publisher-Num
+                       "? (Y/N): " WITH NO ADVANCING
+               ACCEPT Confirm-Reply
+               IF Confirmed
+                   DELETE Publisher-File
+                       INVALID KEY
+                           DISPLAY "Delete failed FS = " Pf-Status
+                       NOT INVALID KEY
+                           DISPLAY "Publisher " Pf-Publisher-Num
+                                   " deleted."
+                   END-DELETE
+               END-IF
+           END-IF.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Prfile-Path FROM ENVIRONMENT "PRFILE_PATH".
+           IF WS-Prfile-Path = SPACES
+               MOVE "PRFILE.DAT" TO WS-Prfile-Path
+           END-IF.
+           ACCEPT WS-Bookfile-Path FROM ENVIRONMENT "BOOKFILE_PATH".
+           IF WS-Bookfile-Path = SPACES
+               MOVE "BOOKFILE.DAT" TO WS-Bookfile-Path
+           END-IF.
+           ACCEPT WS-Pubfile-Path FROM ENVIRONMENT "PUBFILE_PATH".
+           IF WS-Pubfile-Path = SPACES
+               MOVE "PUBFILE.DAT" TO WS-Pubfile-Path
+           END-IF.
