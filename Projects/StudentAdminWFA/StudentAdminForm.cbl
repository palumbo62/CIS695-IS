@@ -6,16 +6,26 @@ environment division.
 input-output section.
 file-control.
     
-select StudentAdminMasterFile assign to "C:\Users\peebs\data\IDXSTUDADM.DAT"
+select StudentAdminMasterFile assign to WS-Studadm-Path
     organization is indexed
-    access mode is random
+    access mode is dynamic
     record key is studentId
         with no duplicates
+    alternate record key is StudentSSN
+        with duplicates
     file status is RecordStatus.
-        
+
+select Audit-Trail-File assign to WS-Audit-Path
+    organization is line sequential
+    file status is Audit-File-Status.
+
+select Batch-Import-File assign to WS-Import-File-Path
+    organization is line sequential
+    file status is Import-File-Status.
+
 data division.
 file section.
- 
+
 FD  StudentAdminMasterFile.
 01 studentAdmRec.
     02 studentId       PIC 9(5).
@@ -35,22 +45,244 @@ FD  StudentAdminMasterFile.
     02 StudentCity     PIC X(20).
     02 StudentState    PIC X(2).
     02 StudentZipCode  PIC 9(5).
+    02 CourseCode      PIC X(4).
+
+FD  Audit-Trail-File.
+01  Audit-Trail-Rec.
+    02 Audit-Timestamp    PIC X(21).
+    02 FILLER             PIC X(1) VALUE SPACE.
+    02 Audit-Action       PIC X(8).
+    02 FILLER             PIC X(1) VALUE SPACE.
+    02 Audit-Student-Id   PIC 9(5).
+    02 FILLER             PIC X(1) VALUE SPACE.
+    02 Audit-User         PIC X(10).
+
+FD  Batch-Import-File.
+01  Batch-Import-Rec.
+    02 Imp-StudentId       PIC 9(5).
+    02 Imp-StudentName.
+       03 Imp-Lastname     PIC X(20).
+       03 Imp-Firstname    PIC X(15).
+       03 Imp-Middlename   PIC X(15).
+    02 Imp-DateOfBirth.
+       03 Imp-BirthYear    PIC 9(4).
+       03 Imp-BirthMonth   PIC 9(2).
+       03 Imp-BirthDay     PIC 9(2).
+    02 Imp-StudentSSN      PIC 9(9).
+    02 Imp-Gender          PIC X.
+    02 Imp-StudentAddress  PIC X(30).
+    02 Imp-StudentCity     PIC X(20).
+    02 Imp-StudentState    PIC X(2).
 
 WORKING-STORAGE SECTION.
 01  RecordStatus       PIC 9(2).
     88 RecordFound     VALUE 00.
     88 RecordDupKey    VALUE 22.
     88 RecordNotFound  VALUE 23.
+01  Audit-File-Status  PIC XX.
+01  WS-Earliest-Birth-Year   PIC 9(4) VALUE 1900.
+01  WS-Min-Enrollment-Age    PIC 99   VALUE 16.
+01  WS-Import-File-Path   PIC X(260).
+01  Import-File-Status    PIC XX.
+01  Import-Eof-Sw         PIC X VALUE "N".
+    88 End-Of-Import-File VALUE "Y".
+01  Import-Counts.
+    02 Import-Loaded-Count     PIC 9(5) VALUE ZERO.
+    02 Import-Duplicate-Count  PIC 9(5) VALUE ZERO.
+    02 Import-Rejected-Count   PIC 9(5) VALUE ZERO.
+
+01  WS-Backup-Retain           PIC 9 VALUE 3.
+01  WS-Backup-Gen-Idx          PIC 9.
+01  WS-Backup-Gen-Next         PIC 9.
+
+*> Login/role gate: Query role can look records up but not
+*> Add/Update/Delete/Import; Maintenance role can do all of it.  A
+*> fixed reference table, same idiom as the fee-rate and step tables
+*> elsewhere in this shop, stands in for a proper user-accounts file
+*> until Registrar's office asks for one.
+01  Login-Definitions.
+    02 FILLER PIC X(21) VALUE "frontdesk depot1    Q".
+    02 FILLER PIC X(21) VALUE "registrar admin1    M".
+
+01  Login-Table REDEFINES Login-Definitions.
+    02 Login-Entry OCCURS 2 TIMES.
+        03 LI-UserId           PIC X(10).
+        03 LI-Password         PIC X(10).
+        03 LI-Role             PIC X(1).
+
+01  WS-Login-Idx               PIC 9.
+01  WS-Login-Userid-Entry      PIC X(10).
+01  WS-Login-Password-Entry    PIC X(10).
+01  WS-Login-Found-Sw          PIC X VALUE "N".
+    88 WS-Login-Found          VALUE "Y".
+01  WS-Current-User            PIC X(10) VALUE SPACES.
+01  WS-Current-Role            PIC X(1)  VALUE SPACE.
+    88 Role-Is-Query           VALUE "Q".
+    88 Role-Is-Maintenance     VALUE "M".
+
+*> Data-file locations, resolved at run time in resolveDataPaths so
+*> the suite can be pointed at a shared network data directory via
+*> environment variables instead of a recompile.
+01  WS-Studadm-Path            PIC X(260).
+01  WS-Audit-Path              PIC X(260).
+
+*> Data-file locations, resolved at run time so the suite can be
+*> pointed at a shared network data directory via environment
+*> variables instead of a recompile.  Falls back to the original
+*> hardcoded path when the variable isn't set.
+method-id resolveDataPaths final private.
+local-storage section.
+01 ls-env-value  type System.String.
+procedure division.
+    set WS-Studadm-Path to "C:\Users\peebs\data\IDXSTUDADM.DAT"
+    set ls-env-value to type System.Environment::GetEnvironmentVariable("IDXSTUDADM_PATH")
+    if ls-env-value not = null
+        if ls-env-value::Length > 0
+            set WS-Studadm-Path to ls-env-value
+        end-if
+    end-if
+
+    set WS-Audit-Path to "C:\Users\peebs\data\STUDAUDIT.LOG"
+    set ls-env-value to type System.Environment::GetEnvironmentVariable("STUDADMIN_AUDIT_PATH")
+    if ls-env-value not = null
+        if ls-env-value::Length > 0
+            set WS-Audit-Path to ls-env-value
+        end-if
+    end-if
+end method.
 
 method-id NEW.
 procedure division.
+    invoke resolveDataPaths
+    invoke promptLogin
+    invoke backupMasterFile
     invoke openStudentAdminMaster
-    open input StudentAdminMasterFile
+
+    open extend Audit-Trail-File
+    if Audit-File-Status not = "00"
+        open output Audit-Trail-File
+    end-if
 
     invoke self::InitializeComponent
     goback.
 end method.
 
+*> File-status error-handling convention: every invalid key
+*> that used to just DISPLAY the status and carry on now routes the
+*> status through checkFatalStatus, which alerts the operator and
+*> exits the application for anything other than a normal
+*> not-found/duplicate/found condition.
+method-id checkFatalStatus final private.
+linkage section.
+01 ll-Status   PIC 9(2).
+01 ll-Context  PIC X(50).
+procedure division using by value ll-Status ll-Context.
+    evaluate ll-Status
+        when 00 when 02 when 04 when 10 when 21 when 22 when 23
+            continue
+        when other
+            invoke type MessageBox::Show(
+                "Fatal file error (status " & ll-Status & ") during "
+                    & ll-Context & ".  The application will now close.",
+                "Fatal File Error")
+            invoke type System.Windows.Forms.Application::Exit()
+    end-evaluate.
+end method.
+
+*> GDG-style generation backup for StudentAdminMasterFile:
+*> rotates up to WS-Backup-Retain numbered generations (.G1 oldest
+*> kept .. .G<retain> newest) using the .NET file APIs, then copies
+*> the live file into the newest generation slot, before the file is
+*> opened for update - so a bad session can be rolled back to the
+*> last-run copy instead of a restore-from-tape request.
+method-id backupMasterFile final private.
+local-storage section.
+01 ls-master-path  type System.String.
+01 ls-old-path     type System.String.
+01 ls-new-path     type System.String.
+procedure division.
+    set ls-master-path to WS-Studadm-Path
+    perform varying WS-Backup-Gen-Idx from 1 by 1
+            until WS-Backup-Gen-Idx >= WS-Backup-Retain
+        compute WS-Backup-Gen-Next = WS-Backup-Gen-Idx + 1
+        set ls-old-path to ls-master-path & ".G" & WS-Backup-Gen-Idx
+        set ls-new-path to ls-master-path & ".G" & WS-Backup-Gen-Next
+        if type System.IO.File::Exists(ls-new-path) = true
+            if type System.IO.File::Exists(ls-old-path) = true
+                invoke type System.IO.File::Delete(ls-old-path)
+            end-if
+            invoke type System.IO.File::Move(ls-new-path, ls-old-path)
+        end-if
+    end-perform
+    set ls-new-path to ls-master-path & ".G" & WS-Backup-Retain
+    if type System.IO.File::Exists(ls-master-path) = true
+        invoke type System.IO.File::Copy(ls-master-path, ls-new-path, true)
+    end-if
+end method.
+
+method-id writeAuditRecord final private.
+linkage section.
+01 ll-Action     PIC X(8).
+01 ll-StudentId  PIC 9(5).
+procedure division using by value ll-Action ll-StudentId.
+    move FUNCTION CURRENT-DATE to Audit-Timestamp
+    move ll-Action to Audit-Action
+    move ll-StudentId to Audit-Student-Id
+    move WS-Current-User to Audit-User
+    write Audit-Trail-Rec
+end method.
+
+*> Login/role gate: prompts for a user id and password at
+*> startup and looks it up in Login-Table.  A failed login closes the
+*> application outright rather than leaving an unauthenticated form
+*> on screen.
+method-id promptLogin final private.
+local-storage section.
+01 ls-userid    type System.String.
+01 ls-password  type System.String.
+procedure division.
+    set ls-userid to type Microsoft.VisualBasic.Interaction::InputBox(
+        "User ID:", "Student Admin Login")
+    set ls-password to type Microsoft.VisualBasic.Interaction::InputBox(
+        "Password:", "Student Admin Login")
+    move ls-userid to WS-Login-Userid-Entry
+    move ls-password to WS-Login-Password-Entry
+
+    move "N" to WS-Login-Found-Sw
+    perform varying WS-Login-Idx from 1 by 1 until WS-Login-Idx > 2
+        if LI-UserId(WS-Login-Idx) = WS-Login-Userid-Entry
+                and LI-Password(WS-Login-Idx) = WS-Login-Password-Entry
+            move LI-Role(WS-Login-Idx) to WS-Current-Role
+            move LI-UserId(WS-Login-Idx) to WS-Current-User
+            move "Y" to WS-Login-Found-Sw
+            move 2 to WS-Login-Idx
+        end-if
+    end-perform
+
+    if not WS-Login-Found
+        invoke type MessageBox::Show(
+            "Invalid user id or password.  The application will now "
+                & "close.", "Login Failed")
+        invoke type System.Windows.Forms.Application::Exit()
+    end-if
+end method.
+
+*> Login/role gate: call at the top of every Add/Update/
+*> Delete/Import handler; returns false and shows a message for the
+*> read-only Query role instead of letting the write proceed.
+method-id requireMaintenanceRole final private returning ll-Ok as condition-value.
+procedure division.
+    if Role-Is-Maintenance
+        set ll-Ok to true
+    else
+        invoke type MessageBox::Show(
+            "Your login (" & WS-Current-User &
+                ") is Query-only.  Ask Maintenance staff to make this "
+                & "change.", "Permission Denied")
+        set ll-Ok to false
+    end-if
+end method.
+
 method-id copyDataFromRecordToForm final private.
 procedure division.
     move Lastname to studentLastNameInp::Text
@@ -74,40 +306,123 @@ end method.
 
 method-id copyDataFromFormToRecord final private.
 local-storage section.
-01 ls-date  type DateTime.
+01 ls-date       type DateTime.
+01 ls-now        type DateTime.
+01 ls-age        PIC 999.
+01 ls-ssn-text   type System.String.
+01 ls-zip-text   type System.String.
 
 procedure division.
+*   Populate the record to add - each field is validated and reported
+*   against its own field, and an exception is raised so the caller's
+*   WRITE/REWRITE is never attempted against a half-populated record.
     try
-*       Populate the record to add
         set studentId to type System.Convert::ToInt16(studentIdInp::Text)
+    catch
+        invoke type MessageBox::Show("Student ID must be numeric (max 5 digits).")
+        raise exception-object
+    end-try
 
-        set Lastname to studentLastNameInp::Text
-        set Firstname to studentFirstNameInp::Text
-        set Middlename to studentMiddleNameInp::Text
-        set studentSSN to type System.Convert::ToInt64(studentSsnInp::Text)
-            
-        if studentGenderMaleInp::Checked = true
-            set Gender to Male
-        else
-            set Gender to Female
-        end-if
+    if studentLastNameInp::Text::Trim()::Length = 0
+        invoke type MessageBox::Show("Last Name is required.")
+        raise new System.Exception("Last Name is required")
+    end-if
+    if studentFirstNameInp::Text::Trim()::Length = 0
+        invoke type MessageBox::Show("First Name is required.")
+        raise new System.Exception("First Name is required")
+    end-if
+
+    set Lastname to studentLastNameInp::Text
+    set Firstname to studentFirstNameInp::Text
+    set Middlename to studentMiddleNameInp::Text
 
-*       Set date of birth
-        set ls-date to studentDateOfBirthInp::Value
-        set BirthYear to ls-date::Year
-        set BirthMonth to ls-date::Month
-        set BirthDay to ls-date::Day
+    set ls-ssn-text to studentSsnInp::Text::Trim()
+    if ls-ssn-text::Length not = 9
+        invoke type MessageBox::Show("SSN must be exactly 9 digits.")
+        raise new System.Exception("Invalid SSN length")
+    end-if
+    try
+        set studentSSN to type System.Convert::ToInt64(ls-ssn-text)
+    catch
+        invoke type MessageBox::Show("SSN must contain digits only.")
+        raise exception-object
+    end-try
 
-        set StudentAddress to studentAddressInp::Text
-        set StudentCity to studentCityInp::Text
-        set StudentState to studentStateInp::Text
-        set StudentZipCode to type System.Convert::ToInt32(studentZipCodeInp::Text)
+    if studentGenderMaleInp::Checked = true
+        set Gender to Male
+    else
+        set Gender to Female
+    end-if
 
+*   Set date of birth
+    set ls-date to studentDateOfBirthInp::Value
+    set BirthYear to ls-date::Year
+    set BirthMonth to ls-date::Month
+    set BirthDay to ls-date::Day
+
+*   Reject implausible or under-minimum-age dates of birth before
+*   the record is ever written.
+    set ls-now to type System.DateTime::Now
+    if ls-date::Year < WS-Earliest-Birth-Year or ls-date::Year > ls-now::Year
+        invoke type MessageBox::Show("Birth year must be between "
+            & WS-Earliest-Birth-Year & " and " & ls-now::Year & ".")
+        raise new System.Exception("Invalid date of birth")
+    end-if
+
+    compute ls-age = ls-now::Year - ls-date::Year
+    if ls-now::Month < ls-date::Month
+        or (ls-now::Month = ls-date::Month and ls-now::Day < ls-date::Day)
+        subtract 1 from ls-age
+    end-if
+
+    if ls-age < WS-Min-Enrollment-Age
+        invoke type MessageBox::Show("Student must be at least "
+            & WS-Min-Enrollment-Age & " years old to enroll.")
+        raise new System.Exception("Student below minimum enrollment age")
+    end-if
+
+    set StudentAddress to studentAddressInp::Text
+    set StudentCity to studentCityInp::Text
+    set StudentState to studentStateInp::Text
+
+    set ls-zip-text to studentZipCodeInp::Text::Trim()
+    if ls-zip-text::Length not = 5
+        invoke type MessageBox::Show("Zip Code must be exactly 5 digits.")
+        raise new System.Exception("Invalid Zip Code length")
+    end-if
+    try
+        set StudentZipCode to type System.Convert::ToInt32(ls-zip-text)
     catch
-        invoke type MessageBox::Show(exception-object::Message)
+        invoke type MessageBox::Show("Zip Code must contain digits only.")
+        raise exception-object
+    end-try
 
 end method.
 
+method-id getNextStudentId final private.
+local-storage section.
+01 ls-next-id  PIC 9(5) VALUE ZERO.
+procedure division returning ls-next-id.
+*   Find the highest StudentId currently on file and hand back the
+*   next one, so two clerks adding on the same day never collide.
+    move zero to studentId
+    move zero to RecordStatus
+    start StudentAdminMasterFile key is greater than studentId
+        invalid key move 23 to RecordStatus
+    end-start
+
+    perform until not RecordFound
+        read StudentAdminMasterFile next record
+            at end move 23 to RecordStatus
+        end-read
+        if RecordFound
+            move studentId to ls-next-id
+        end-if
+    end-perform
+
+    add 1 to ls-next-id
+end method.
+
 method-id openStudentAdminMaster final private.
 procedure division.
     try
@@ -130,6 +445,7 @@ method-id button2_Click final private.
 procedure division using by value sender as object e as type System.EventArgs.
     set self::DialogResult to type DialogResult::OK.
     close StudentAdminMasterFile.
+    close Audit-Trail-File.
     invoke self::Close().
 end method.
 
@@ -152,11 +468,22 @@ end method.
 method-id queryBtn_Click final private.
 procedure division using by value sender as object e as type System.EventArgs.
     try
-        set studentId to type System.Convert::ToInt16(studentIdInp::Text)
-
-        read StudentAdminMasterFile
-            key is studentId
-        end-read
+*       Query by Student ID when entered; otherwise fall back to the
+*       StudentSSN alternate key so Financial Aid/Registrar staff can
+*       look a student up by SSN alone.
+        try
+            set studentId to type System.Convert::ToInt16(studentIdInp::Text)
+
+            read StudentAdminMasterFile
+                key is studentId
+            end-read
+        catch
+            set studentSSN to type System.Convert::ToInt64(studentSsnInp::Text)
+
+            read StudentAdminMasterFile
+                key is StudentSSN
+            end-read
+        end-try
 
         if RecordFound
 *           Copy data from the record to the GUI form
@@ -180,11 +507,81 @@ procedure division using by value sender as object e as type System.EventArgs.
 *>             move StudentState to studentStateInp::Text
 *>             move StudentZipCode to studentZipCodeInp::Text
 *>             
+        else
+            invoke type MessageBox::Show("Student not found in Database!")
+        end-if
+
+    catch
+        invoke type MessageBox::Show("Enter a Student ID or SSN to query.")
+
+    finally
+
+    end-try
+
+end method.
+
+method-id deleteBtn_Click final private.
+procedure division using by value sender as object e as type System.EventArgs.
+    if not requireMaintenanceRole
+        goback
+    end-if
+    try
+        set studentId to type System.Convert::ToInt16(studentIdInp::Text)
+
+        read StudentAdminMasterFile
+            key is studentId
+        end-read
+
+        if RecordFound
+            if type MessageBox::Show(
+                    "Delete Student ID: " & studentId & "?", "Confirm Delete",
+                    type MessageBoxButtons::YesNo) = type DialogResult::Yes
+                delete StudentAdminMasterFile
+                    invalid key invoke checkFatalStatus(RecordStatus
+                        "DELETE StudentAdminMasterFile")
+                    not invalid key
+                        invoke writeAuditRecord("DELETE  " studentId)
+                        invoke type MessageBox::Show("Student ID: " & studentId
+                                & " successfully deleted!")
+                        invoke clearBtn_Click(sender e)
+                end-delete
+            end-if
         else
             invoke type MessageBox::Show("Student ID: '" & studentId & "' Not found in Database!'")
         end-if
 
-    catch 
+    catch
+        invoke type MessageBox::Show(exception-object::Message)
+
+    finally
+
+    end-try
+
+end method.
+
+method-id button1_Click final private.
+procedure division using by value sender as object e as type System.EventArgs.
+    if not requireMaintenanceRole
+        goback
+    end-if
+    try
+*>      copy the data from the GUI Form to the Record
+        invoke copyDataFromFormToRecord
+
+*   rewrite the record in the database
+        rewrite studentAdmRec
+            invalid key invoke checkFatalStatus(RecordStatus
+                "REWRITE StudentAdminMasterFile")
+            not invalid key
+                invoke writeAuditRecord("UPDATE  " studentId)
+                invoke type MessageBox::Show("Student ID: " & studentId & " successfully updated!")
+        end-rewrite
+
+        if RecordNotFound
+            invoke type MessageBox::Show("Student ID: " & studentId & " not found.  Cannot update")
+        end-if
+
+    catch
         invoke type MessageBox::Show(exception-object::Message)
 
     finally
@@ -198,7 +595,14 @@ local-storage section.
 01 ls-date  type DateTime.
 
 procedure division using by value sender as object e as type System.EventArgs.
+    if not requireMaintenanceRole
+        goback
+    end-if
     try
+*>      auto-generate the next StudentId so the clerk never types one
+        invoke getNextStudentId returning studentId
+        move studentId to studentIdInp::Text
+
 *>      copy the data from the GUI Form to the Record
         invoke copyDataFromFormToRecord
 *> * Populate the record to add
@@ -228,7 +632,11 @@ procedure division using by value sender as object e as type System.EventArgs.
             
 *   write the record to the database
         write studentAdmRec
-            invalid key display "RecordStatus:- ", RecordStatus
+            invalid key invoke checkFatalStatus(RecordStatus
+                "WRITE StudentAdminMasterFile")
+            not invalid key
+                invoke writeAuditRecord("ADD     " studentId)
+                invoke type MessageBox::Show("Student ID: " & studentId & " successfully added!")
         end-write
 
         if RecordDupKey
@@ -237,12 +645,76 @@ procedure division using by value sender as object e as type System.EventArgs.
 
     catch
         invoke type MessageBox::Show(exception-object::Message)
-        
+
     finally
-        if RecordFound
-            invoke type MessageBox::Show("Student ID: " & studentId & " successfully added!")
-        end-if
 
+    end-try
+
+end method.
+
+method-id importBtn_Click final private.
+procedure division using by value sender as object e as type System.EventArgs.
+    if not requireMaintenanceRole
+        goback
+    end-if
+    move zero to Import-Loaded-Count
+    move zero to Import-Duplicate-Count
+    move zero to Import-Rejected-Count
+    move "N" to Import-Eof-Sw
+
+    if openFileDialog1::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+        move openFileDialog1::FileName to WS-Import-File-Path
+
+        open input Batch-Import-File
+        if Import-File-Status not = "00"
+            invoke type MessageBox::Show("Unable to open the selected file for import.")
+        else
+            read Batch-Import-File
+                at end set End-Of-Import-File to true
+            end-read
+
+            perform until End-Of-Import-File
+                move Imp-StudentId      to studentId
+                move Imp-Lastname       to Lastname
+                move Imp-Firstname      to Firstname
+                move Imp-Middlename     to Middlename
+                move Imp-BirthYear      to BirthYear
+                move Imp-BirthMonth     to BirthMonth
+                move Imp-BirthDay       to BirthDay
+                move Imp-StudentSSN     to StudentSSN
+                move Imp-Gender         to Gender
+                move Imp-StudentAddress to StudentAddress
+                move Imp-StudentCity    to StudentCity
+                move Imp-StudentState   to StudentState
+                move zero to StudentZipCode
+                move spaces to CourseCode
+
+                write studentAdmRec
+                    invalid key
+                        if RecordDupKey
+                            add 1 to Import-Duplicate-Count
+                        else
+                            add 1 to Import-Rejected-Count
+                        end-if
+                    not invalid key
+                        add 1 to Import-Loaded-Count
+                        invoke writeAuditRecord("ADD     " studentId)
+                end-write
+
+                read Batch-Import-File
+                    at end set End-Of-Import-File to true
+                end-read
+            end-perform
+
+            close Batch-Import-File
+
+            invoke type MessageBox::Show(
+                "Batch import complete." &
+                "  Loaded: " & Import-Loaded-Count &
+                "  Duplicate: " & Import-Duplicate-Count &
+                "  Rejected: " & Import-Rejected-Count)
+        end-if
+    end-if
 end method.
 
 end class.
