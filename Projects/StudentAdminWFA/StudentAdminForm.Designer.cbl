@@ -34,6 +34,8 @@
        01 groupBox3 type System.Windows.Forms.GroupBox.
        01 groupBox4 type System.Windows.Forms.GroupBox.
        01 studentZipCodeInp type System.Windows.Forms.TextBox.
+       01 importBtn type System.Windows.Forms.Button.
+       01 openFileDialog1 type System.Windows.Forms.OpenFileDialog.
        01 components type System.ComponentModel.IContainer.
       
       *> Required method for Designer support - do not modify
@@ -73,6 +75,8 @@
        set groupBox4 to new System.Windows.Forms.GroupBox
        set groupBox2 to new System.Windows.Forms.GroupBox
        set button1 to new System.Windows.Forms.Button
+       set importBtn to new System.Windows.Forms.Button
+       set openFileDialog1 to new System.Windows.Forms.OpenFileDialog
        invoke groupBox1::SuspendLayout
        invoke groupBox2::SuspendLayout
        invoke self::SuspendLayout
@@ -115,7 +119,8 @@
        set deleteBtn::TabIndex to 3
        set deleteBtn::Text to "Delete"
        set deleteBtn::UseVisualStyleBackColor to True
-      *> 
+       invoke deleteBtn::add_Click(new System.EventHandler(self::deleteBtn_Click))
+      *>
       *> addBtn
       *> 
        set addBtn::Location to new System.Drawing.Point(47 80)
@@ -388,15 +393,16 @@
        set groupBox4::Size to new System.Drawing.Size(365 268)
        set groupBox4::TabIndex to 0
        set groupBox4::TabStop to False
-      *> 
+      *>
       *> groupBox2
-      *> 
+      *>
        invoke groupBox2::Controls::Add(button1)
        invoke groupBox2::Controls::Add(queryBtn)
        invoke groupBox2::Controls::Add(exitBtn)
        invoke groupBox2::Controls::Add(clearBtn)
        invoke groupBox2::Controls::Add(deleteBtn)
        invoke groupBox2::Controls::Add(addBtn)
+       invoke groupBox2::Controls::Add(importBtn)
        set groupBox2::Location to new System.Drawing.Point(471 46)
        set groupBox2::Name to "groupBox2"
        set groupBox2::Size to new System.Drawing.Size(169 351)
@@ -411,7 +417,23 @@
        set button1::TabIndex to 2
        set button1::Text to "Update"
        set button1::UseVisualStyleBackColor to True
-      *> 
+       invoke button1::add_Click(new System.EventHandler(self::button1_Click))
+      *>
+      *> importBtn
+      *>
+       set importBtn::Location to new System.Drawing.Point(47 314)
+       set importBtn::Name to "importBtn"
+       set importBtn::Size to new System.Drawing.Size(75 23)
+       set importBtn::TabIndex to 6
+       set importBtn::Text to "Batch Import"
+       set importBtn::UseVisualStyleBackColor to True
+       invoke importBtn::add_Click(new System.EventHandler(self::importBtn_Click))
+      *>
+      *> openFileDialog1
+      *>
+       set openFileDialog1::Filter to "Student data files (*.DAT)|*.DAT|All files (*.*)|*.*"
+       set openFileDialog1::Title to "Select Student Batch File to Import"
+      *>
       *> StudentAdminForm
       *> 
        set self::ClientSize to new System.Drawing.Size(658 549)
