@@ -3,13 +3,17 @@ program-id. ListStudenAdmRecords as "ListStudenAdmRecords.Program1".
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-SELECT StudentFile ASSIGN TO "C:\Users\peebs\data\IDXSTUDADM.DAT"
-    ORGANIZATION IS INDEXED   
+SELECT StudentFile ASSIGN TO WS-Idxstudadm-Path
+    ORGANIZATION IS INDEXED
     ACCESS MODE IS SEQUENTIAL
     RECORD KEY IS StudentId
         WITH NO DUPLICATES
+    ALTERNATE RECORD KEY IS StudentSSN
+        WITH DUPLICATES
     FILE STATUS IS RecordStatus.
 
+SELECT Report-File ASSIGN TO WS-Studroster-Rpt-Path.
+
 DATA DIVISION.
 FILE SECTION.
 FD StudentFile.
@@ -29,36 +33,170 @@ FD StudentFile.
     02  StudentAddress  PIC X(30).
     02  StudentCity     PIC X(20).
     02  StudentState    PIC X(2).
+    02  StudentZipCode  PIC 9(5).
+    02  CourseCode      PIC X(4).
+
+FD Report-File
+    REPORT IS Student-Roster-Report.
 
 WORKING-STORAGE SECTION.
+*> Data-file locations, resolved at run time in Resolve-Data-Paths so
+*> the suite can be pointed at a shared network data directory via
+*> environment variables instead of a recompile.
+01 WS-Idxstudadm-Path    PIC X(260).
+01 WS-Studroster-Rpt-Path PIC X(260).
+
 01 RecordStatus         PIC X(2).
 01 EOF                  PIC X VALUE 'N'.
-01 RequiredKey          PIC 9.
+
+01 WS-Filter-Reply         PIC X VALUE 'N'.
+   88 WS-Filter-Requested  VALUE 'Y' 'y'.
+01 WS-Filter-Lastname      PIC X(20) VALUE SPACES.
+01 WS-Filter-City          PIC X(20) VALUE SPACES.
+01 WS-Filter-State         PIC X(2) VALUE SPACES.
+01 WS-Filter-Coursecode    PIC X(4) VALUE SPACES.
+01 WS-Filter-Match-Sw      PIC X VALUE 'Y'.
+   88 Filter-Matched       VALUE 'Y'.
+
+01 WS-Last-Page-Number     PIC 9(4) VALUE ZERO.
+01 WS-Page-Student-Count   PIC 9(3) VALUE ZERO.
+
+REPORT SECTION.
+RD  Student-Roster-Report
+    CONTROLS ARE FINAL
+    PAGE LIMIT IS 66
+    HEADING 2
+    FIRST DETAIL 8
+    LAST DETAIL 50
+    FOOTING 55.
+
+01  TYPE IS REPORT FOOTING.
+    02  LINE 56.
+        03  COLUMN 29  PIC X(23)
+                VALUE "*** END  OF  REPORT ***".
+
+01  TYPE IS PAGE HEADING.
+    02  LINE 2.
+        03  COLUMN 25  PIC X(30)
+                VALUE "STUDENT  ROSTER  REPORT".
+        03  COLUMN 77  PIC X(6)
+                VALUE "PAGE :".
+        03  COLUMN 84  PIC Z9 SOURCE PAGE-COUNTER.
+    02  LINE 3.
+        03  COLUMN 20  PIC X(40) VALUE ALL "-".
+    02  LINE 6.
+        03  COLUMN 2   PIC X(2)  VALUE "ID".
+        03  COLUMN 9   PIC X(10) VALUE "LAST NAME".
+        03  COLUMN 30  PIC X(11) VALUE "FIRST NAME".
+        03  COLUMN 47  PIC X(3)  VALUE "SSN".
+        03  COLUMN 58  PIC X(4)  VALUE "CITY".
+        03  COLUMN 79  PIC X(5)  VALUE "STATE".
+        03  COLUMN 85  PIC X(6)  VALUE "COURSE".
+
+01  Student-Print-Line TYPE IS DETAIL.
+    02  LINE IS PLUS 1.
+        03  COLUMN 2   PIC 9(5) SOURCE StudentId.
+        03  COLUMN 9   PIC X(20) SOURCE Lastname.
+        03  COLUMN 30  PIC X(15) SOURCE Firstname.
+        03  COLUMN 47  PIC 9(9) SOURCE StudentSSN.
+        03  COLUMN 58  PIC X(20) SOURCE StudentCity.
+        03  COLUMN 79  PIC X(2)  SOURCE StudentState.
+        03  COLUMN 85  PIC X(4)  SOURCE CourseCode.
+
+01  TYPE IS PAGE FOOTING.
+    02  LINE 53.
+        03  COLUMN 2   PIC X(25)
+                VALUE "STUDENTS  ON  THIS  PAGE:".
+        03  COLUMN 27  PIC ZZ9 SOURCE WS-Page-Student-Count.
+
+01  TYPE IS CONTROL FOOTING FINAL.
+    02  LINE IS PLUS 2.
+        03  COLUMN 2   PIC X(24)
+                VALUE "TOTAL  STUDENTS  LISTED:".
+        03  COLUMN 27  PIC ZZZZ9 SUM 1.
 
 PROCEDURE DIVISION.
 Begin.
+    PERFORM Resolve-Data-Paths.
     OPEN INPUT StudentFile.
+    OPEN OUTPUT Report-File.
+
+    PERFORM Get-Search-Filter.
+
+    INITIATE Student-Roster-Report.
+
+    PERFORM Read-Input-File UNTIL EOF = 'Y'.
 
-    PERFORM Read-Input-File UNTIL EOF = 'Y'. 
+    TERMINATE Student-Roster-Report.
 
-    DISPLAY "End of Data - Press any key to terminate..." WITH NO ADVANCING.
-    ACCEPT RequiredKey.
-    	    
-    CLOSE StudentFile.
+    CLOSE StudentFile, Report-File.
 
     STOP RUN.
 
-Read-Input-File. 
-    READ StudentFile INTO StudentRec 
-         AT END MOVE 'Y' TO EOF. 
+Get-Search-Filter.
+    DISPLAY "Filter by Lastname/City/State/CourseCode? (Y/N): "
+        WITH NO ADVANCING.
+    ACCEPT WS-Filter-Reply.
+    IF WS-Filter-Requested
+        DISPLAY "Enter Lastname (blank for any): " WITH NO ADVANCING
+        ACCEPT WS-Filter-Lastname
+        DISPLAY "Enter StudentCity (blank for any): " WITH NO ADVANCING
+        ACCEPT WS-Filter-City
+        DISPLAY "Enter StudentState (blank for any): " WITH NO ADVANCING
+        ACCEPT WS-Filter-State
+        DISPLAY "Enter CourseCode (blank for any): " WITH NO ADVANCING
+        ACCEPT WS-Filter-Coursecode
+    END-IF.
+
+Read-Input-File.
+    READ StudentFile INTO StudentRec
+         AT END MOVE 'Y' TO EOF.
 
     IF EOF NOT = 'Y'
-        DISPLAY "StudentID:  " & StudentId
-        DISPLAY "Lastname:   " & Lastname
-        DISPLAY "Firstname:  " & Firstname
-        DISPLAY "Middlename: " & Middlename
-        DISPLAY "SSN:        " & StudentSSN
-        DISPLAY "-------------"
-    END-IF
+        PERFORM Check-Filter-Match
+        IF Filter-Matched
+            PERFORM Print-Roster-Line
+        END-IF
+    END-IF.
+
+Print-Roster-Line.
+    GENERATE Student-Print-Line.
+    IF PAGE-COUNTER NOT = WS-Last-Page-Number
+        MOVE PAGE-COUNTER TO WS-Last-Page-Number
+        MOVE 1 TO WS-Page-Student-Count
+    ELSE
+        ADD 1 TO WS-Page-Student-Count
+    END-IF.
+
+Check-Filter-Match.
+    MOVE 'Y' TO WS-Filter-Match-Sw.
+    IF WS-Filter-Requested
+        IF WS-Filter-Lastname NOT = SPACES
+           AND Lastname NOT = WS-Filter-Lastname
+            MOVE 'N' TO WS-Filter-Match-Sw
+        END-IF
+        IF WS-Filter-City NOT = SPACES
+           AND StudentCity NOT = WS-Filter-City
+            MOVE 'N' TO WS-Filter-Match-Sw
+        END-IF
+        IF WS-Filter-State NOT = SPACES
+           AND StudentState NOT = WS-Filter-State
+            MOVE 'N' TO WS-Filter-Match-Sw
+        END-IF
+        IF WS-Filter-Coursecode NOT = SPACES
+           AND CourseCode NOT = WS-Filter-Coursecode
+            MOVE 'N' TO WS-Filter-Match-Sw
+        END-IF
+    END-IF.
+
+Resolve-Data-Paths.
+    ACCEPT WS-Idxstudadm-Path FROM ENVIRONMENT "IDXSTUDADM_PATH".
+    IF WS-Idxstudadm-Path = SPACES
+        MOVE "C:\Users\peebs\data\IDXSTUDADM.DAT" TO WS-Idxstudadm-Path
+    END-IF.
+    ACCEPT WS-Studroster-Rpt-Path FROM ENVIRONMENT "STUDROSTER_RPT_PATH".
+    IF WS-Studroster-Rpt-Path = SPACES
+        MOVE "STUDROSTER.RPT" TO WS-Studroster-Rpt-Path
+    END-IF.
 
 END PROGRAM ListStudenAdmRecords.
