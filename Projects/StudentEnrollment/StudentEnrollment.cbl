@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  StudentEnrollment.
+       AUTHOR.  Jon Clark.
+      * Console add/query/update/delete maintenance for the new
+      * Student-Enrollment-File (STUDENR.DAT), which links a student
+      * in StudentAdminMasterFile to a module/course by term - the
+      * link the bookshop and registrar were previously faking with
+      * spreadsheets.  Modeled on BookshopMaint's menu-
+      * driven console maintenance pattern; this file has no WinForms
+      * front end either.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Student-Enrollment-File ASSIGN TO WS-Studenr-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Se-Key
+               ALTERNATE RECORD KEY IS Se-Module-Code
+                   WITH DUPLICATES
+               FILE STATUS IS Se-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Student-Enrollment-File.
+       01  Se-Rec.
+           02  Se-Key.
+               03  Se-Student-Id           PIC 9(5).
+               03  Se-Module-Code          PIC X(5).
+               03  Se-Term-Code            PIC X(6).
+           02  Se-Enrolled-Date            PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+      * Data-file location, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Studenr-Path             PIC X(260).
+
+       01  File-Stati.
+           02  Se-Status               PIC X(2).
+               88  Se-Rec-Found        VALUE "00".
+               88  Se-Rec-Not-Found    VALUE "23".
+
+      * File-status error-handling convention: every
+      * INVALID KEY that used to just DISPLAY the status and carry on
+      * now routes the status through Check-Fatal-Status, which
+      * aborts the run for anything other than a normal not-found/
+      * duplicate/end condition.
+       01  WS-Chk-Status               PIC X(2).
+       01  WS-Chk-Context              PIC X(50).
+
+       01  WS-Search-Module-Code       PIC X(5).
+
+       01  Main-Menu-Choice            PIC 9 VALUE 0.
+       01  Confirm-Reply               PIC X VALUE "N".
+           88  Confirmed               VALUE "Y" "y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           OPEN I-O Student-Enrollment-File.
+           PERFORM Main-Menu UNTIL Main-Menu-Choice = 6.
+           CLOSE Student-Enrollment-File.
+           STOP RUN.
+
+       Main-Menu.
+           DISPLAY " ".
+           DISPLAY "----  STUDENT  ENROLLMENT  MAINTENANCE  ----".
+           DISPLAY "1. Add Enrollment".
+           DISPLAY "2. Query Enrollment".
+           DISPLAY "3. Update Enrollment".
+           DISPLAY "4. Delete Enrollment".
+           DISPLAY "5. List Students Enrolled In A Module".
+           DISPLAY "6. Exit".
+           DISPLAY "Enter choice -> " WITH NO ADVANCING.
+           ACCEPT Main-Menu-Choice.
+           EVALUATE Main-Menu-Choice
+               WHEN 1 PERFORM Add-Enrollment
+               WHEN 2 PERFORM Query-Enrollment
+               WHEN 3 PERFORM Update-Enrollment
+               WHEN 4 PERFORM Delete-Enrollment
+               WHEN 5 PERFORM List-Enrollment-By-Module
+               WHEN 6 CONTINUE
+               WHEN OTHER DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+       Add-Enrollment.
+           DISPLAY "Enter Student Id (9(5)): " WITH NO ADVANCING.
+           ACCEPT Se-Student-Id.
+           DISPLAY "Enter Module Code: " WITH NO ADVANCING.
+           ACCEPT Se-Module-Code.
+           DISPLAY "Enter Term Code: " WITH NO ADVANCING.
+           ACCEPT Se-Term-Code.
+           DISPLAY "Enter Enrolled Date (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT Se-Enrolled-Date.
+           WRITE Se-Rec
+               INVALID KEY
+                   MOVE Se-Status TO WS-Chk-Status
+                   MOVE "WRITE Student-Enrollment-File"
+                       TO WS-Chk-Context
+                   PERFORM Check-Fatal-Status
+                   DISPLAY "Add failed - Student " Se-Student-Id
+                           " is already enrolled in " Se-Module-Code
+                           " for term " Se-Term-Code
+               NOT INVALID KEY
+                   DISPLAY "Student " Se-Student-Id " enrolled in "
+                           Se-Module-Code " for term " Se-Term-Code
+           END-WRITE.
+
+       Query-Enrollment.
+           DISPLAY "Enter Student Id to query: " WITH NO ADVANCING.
+           ACCEPT Se-Student-Id.
+           DISPLAY "Enter Module Code to query: " WITH NO ADVANCING.
+           ACCEPT Se-Module-Code.
+           DISPLAY "Enter Term Code to query: " WITH NO ADVANCING.
+           ACCEPT Se-Term-Code.
+           READ Student-Enrollment-File
+               KEY IS Se-Key
+               INVALID KEY
+                   MOVE Se-Status TO WS-Chk-Status
+                   MOVE "READ Student-Enrollment-File (query)"
+                       TO WS-Chk-Context
+                   PERFORM Check-Fatal-Status
+                   DISPLAY "Enrollment not found."
+               NOT INVALID KEY DISPLAY "Rec: " Se-Rec
+           END-READ.
+
+       Update-Enrollment.
+           DISPLAY "Enter Student Id to update: " WITH NO ADVANCING.
+           ACCEPT Se-Student-Id.
+           DISPLAY "Enter Module Code to update: " WITH NO ADVANCING.
+           ACCEPT Se-Module-Code.
+           DISPLAY "Enter Term Code to update: " WITH NO ADVANCING.
+           ACCEPT Se-Term-Code.
+           READ Student-Enrollment-File
+               KEY IS Se-Key
+               INVALID KEY
+                   MOVE Se-Status TO WS-Chk-Status
+                   MOVE "READ Student-Enrollment-File (update lookup)"
+                       TO WS-Chk-Context
+                   PERFORM Check-Fatal-Status
+                   DISPLAY "Enrollment not found."
+           END-READ.
+           IF Se-Rec-Found
+               DISPLAY "Enter new Enrolled Date (YYYYMMDD): "
+                       WITH NO ADVANCING
+               ACCEPT Se-Enrolled-Date
+               REWRITE Se-Rec
+                   INVALID KEY
+                       MOVE Se-Status TO WS-Chk-Status
+                       MOVE "REWRITE Student-Enrollment-File"
+                           TO WS-Chk-Context
+                       PERFORM Check-Fatal-Status
+                   NOT INVALID KEY
+                       DISPLAY "Enrollment updated."
+               END-REWRITE
+           END-IF.
+
+       Delete-Enrollment.
+           DISPLAY "Enter Student Id to delete: " WITH NO ADVANCING.
+           ACCEPT Se-Student-Id.
+           DISPLAY "Enter Module Code to delete: " WITH NO ADVANCING.
+           ACCEPT Se-Module-Code.
+           DISPLAY "Enter Term Code to delete: " WITH NO ADVANCING.
+           ACCEPT Se-Term-Code.
+           READ Student-Enrollment-File
+               KEY IS Se-Key
+               INVALID KEY
+                   MOVE Se-Status TO WS-Chk-Status
+                   MOVE "READ Student-Enrollment-File (delete lookup)"
+                       TO WS-Chk-Context
+                   PERFORM Check-Fatal-Status
+                   DISPLAY "Enrollment not found."
+           END-READ.
+           IF Se-Rec-Found
+               DISPLAY "Delete this enrollment? (Y/N): "
+                       WITH NO ADVANCING
+               ACCEPT Confirm-Reply
+               IF Confirmed
+                   DELETE Student-Enrollment-File
+                       INVALID KEY
+                           MOVE Se-Status TO WS-Chk-Status
+                           MOVE "DELETE Student-Enrollment-File"
+                               TO WS-Chk-Context
+                           PERFORM Check-Fatal-Status
+                       NOT INVALID KEY
+                           DISPLAY "Enrollment deleted."
+                   END-DELETE
+               END-IF
+           END-IF.
+
+       List-Enrollment-By-Module.
+           DISPLAY "Enter Module Code to list: " WITH NO ADVANCING.
+           ACCEPT Se-Module-Code.
+           MOVE Se-Module-Code TO WS-Search-Module-Code.
+           START Student-Enrollment-File
+               KEY IS EQUAL TO Se-Module-Code
+               INVALID KEY
+                   MOVE Se-Status TO WS-Chk-Status
+                   MOVE "START Student-Enrollment-File (by module)"
+                       TO WS-Chk-Context
+                   PERFORM Check-Fatal-Status
+                   DISPLAY "No enrollments found for module "
+                           WS-Search-Module-Code
+           END-START.
+           IF Se-Rec-Found
+               READ Student-Enrollment-File NEXT RECORD
+                   AT END SET Se-Rec-Not-Found TO TRUE
+               END-READ
+               PERFORM UNTIL Se-Rec-Not-Found
+                       OR Se-Module-Code NOT = WS-Search-Module-Code
+                   DISPLAY "  Student " Se-Student-Id
+                           "  Term " Se-Term-Code
+                   READ Student-Enrollment-File NEXT RECORD
+                       AT END SET Se-Rec-Not-Found TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       Check-Fatal-Status.
+           EVALUATE WS-Chk-Status
+               WHEN "00" WHEN "02" WHEN "04"
+               WHEN "10" WHEN "21" WHEN "22" WHEN "23"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "*** FATAL FILE ERROR *** " WS-Chk-Context
+                   DISPLAY "    File status = " WS-Chk-Status
+                   DISPLAY "    Run aborted - notify operator."
+                   STOP RUN
+           END-EVALUATE.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Studenr-Path FROM ENVIRONMENT "STUDENR_PATH".
+           IF WS-Studenr-Path = SPACES
+               MOVE "STUDENR.DAT" TO WS-Studenr-Path
+           END-IF.
