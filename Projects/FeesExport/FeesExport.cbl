@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  FeesExport.
+       AUTHOR.  Jon Clark.
+      * Batch export of Student-Master-File fee balances for Finance's
+      * campus-wide general ledger feed.  Every other output in this
+      * shop is either fixed-width LINE SEQUENTIAL or a REPORT WRITER
+      * print layout, neither of which Finance's system can ingest, so
+      * this program walks Student-Master-File once and writes one
+      * JSON object per record to FEESDATA.JSON (array elements
+      * separated by a comma written on its own line, which is valid
+      * JSON since whitespace between tokens is not significant).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Student-Master-File ASSIGN TO WS-Studmast-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-Master-Key
+               ALTERNATE RECORD KEY IS SM-Student-Number
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SM-Student-Name
+                   WITH DUPLICATES
+               FILE STATUS IS SM-File-Status.
+
+           SELECT Json-Export-File ASSIGN TO WS-Feesdata-Path
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Student-Master-File.
+       01  SM-Rec.
+           88  End-Of-SMF                      VALUE HIGH-VALUES.
+           02  SM-Master-Key.
+               03  SM-Student-Number           PIC 9(7).
+               03  SM-Term-Code                PIC X(6).
+           02  SM-Student-Name                 PIC X(30).
+           02  FILLER                          PIC X(5).
+           02  SM-Prior-Balance-Fwd            PIC S9(4)V99.
+           02  SM-Fees-Owed                    PIC 9(4).
+           02  SM-Amount-Paid                  PIC S9(4)V99.
+           02  SM-Fee-Due-Date                 PIC 9(8).
+
+       FD  Json-Export-File.
+       01  Json-Export-Rec                     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      * Data-file locations, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Studmast-Path                    PIC X(260).
+       01  WS-Feesdata-Path                    PIC X(260).
+
+       01  SM-File-Status                      PIC XX.
+
+       01  WS-Balance-Due                      PIC S9(6)V99.
+       01  WS-Fees-Owed-Disp                   PIC ZZZ9.99.
+       01  WS-Amount-Paid-Disp                 PIC -ZZZ9.99.
+       01  WS-Balance-Due-Disp                 PIC -ZZZZZ9.99.
+
+       01  First-Rec-Sw                        PIC X VALUE "Y".
+           88  Is-First-Rec                    VALUE "Y".
+
+       01  Ct-Records-Exported                 PIC 9(7) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           OPEN INPUT Student-Master-File.
+           OPEN OUTPUT Json-Export-File.
+
+           MOVE "[" TO Json-Export-Rec.
+           WRITE Json-Export-Rec.
+
+           MOVE LOW-VALUES TO SM-Master-Key.
+           START Student-Master-File
+               KEY IS GREATER THAN SM-Master-Key
+               INVALID KEY SET End-Of-SMF TO TRUE
+           END-START.
+           READ Student-Master-File NEXT RECORD
+               AT END SET End-Of-SMF TO TRUE
+           END-READ.
+           PERFORM Export-One-Record UNTIL End-Of-SMF.
+
+           MOVE "]" TO Json-Export-Rec.
+           WRITE Json-Export-Rec.
+
+           CLOSE Student-Master-File, Json-Export-File.
+           DISPLAY "Fees export complete - see FEESDATA.JSON".
+           DISPLAY "Records exported : " Ct-Records-Exported.
+           STOP RUN.
+
+       Export-One-Record.
+           IF NOT Is-First-Rec
+               MOVE "," TO Json-Export-Rec
+               WRITE Json-Export-Rec
+           END-IF.
+           MOVE "N" TO First-Rec-Sw.
+           ADD 1 TO Ct-Records-Exported.
+
+           MOVE SM-Fees-Owed TO WS-Fees-Owed-Disp.
+           MOVE SM-Amount-Paid TO WS-Amount-Paid-Disp.
+           COMPUTE WS-Balance-Due =
+               SM-Fees-Owed + SM-Prior-Balance-Fwd - SM-Amount-Paid.
+           MOVE WS-Balance-Due TO WS-Balance-Due-Disp.
+
+           STRING '{"studentNumber":"' DELIMITED BY SIZE
+               SM-Student-Number DELIMITED BY SIZE
+               '","studentName":"' DELIMITED BY SIZE
+               FUNCTION TRIM(SM-Student-Name) DELIMITED BY SIZE
+               '","termCode":"' DELIMITED BY SIZE
+               FUNCTION TRIM(SM-Term-Code) DELIMITED BY SIZE
+               '","feesOwed":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Fees-Owed-Disp) DELIMITED BY SIZE
+               ',"amountPaid":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Amount-Paid-Disp) DELIMITED BY SIZE
+               ',"balance":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Balance-Due-Disp) DELIMITED BY SIZE
+               "}" DELIMITED BY SIZE
+               INTO Json-Export-Rec
+           END-STRING.
+           WRITE Json-Export-Rec.
+
+           READ Student-Master-File NEXT RECORD
+               AT END SET End-Of-SMF TO TRUE
+           END-READ.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Studmast-Path FROM ENVIRONMENT "STUDMAST_PATH".
+           IF WS-Studmast-Path = SPACES
+               MOVE "C:\Users\peebs\data\STUDMAST.DAT"
+                   TO WS-Studmast-Path
+           END-IF.
+           ACCEPT WS-Feesdata-Path FROM ENVIRONMENT "FEESDATA_PATH".
+           IF WS-Feesdata-Path = SPACES
+               MOVE "C:\Users\peebs\data\FEESDATA.JSON"
+                   TO WS-Feesdata-Path
+           END-IF.
