@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  StudentFeesLookup.
+       AUTHOR.  Jon Clark.
+      * Combined Student Admin / Fees inquiry.  StudentAdminMasterFile
+      * (StudentId, 5 digits) and Student-Master-File (SM-Student-Number,
+      * 7 digits) are separate indexed files with no linkage field of
+      * their own.  The shared numbering convention adopted here is
+      * that SM-Student-Number is StudentId zero-extended to 7 digits
+      * (StudentId 00042 = SM-Student-Number 0000042) - existing data
+      * in both files already follows this pattern, so a clerk enters
+      * one 5-digit StudentId and this program derives the fees key
+      * from it rather than requiring a new cross-reference file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO WS-Idxstudadm-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS StudentId
+                   WITH NO DUPLICATES
+               FILE STATUS IS RecordStatus.
+
+           SELECT Student-Master-File ASSIGN TO WS-Studmast-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-Master-Key
+               ALTERNATE RECORD KEY IS SM-Student-Number
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SM-Student-Name
+                   WITH DUPLICATES
+               FILE STATUS IS SM-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentRec.
+           02  StudentId       PIC 9(5).
+           02  StudentName.
+               03 Lastname     PIC X(20).
+               03 Firstname    PIC X(15).
+               03 Middlename   PIC X(15).
+           02  DateOfBirth.
+               03 BirthYear    PIC 9(4).
+               03 BirthMonth   PIC 9(2).
+               03 BirthDay     PIC 9(2).
+           02  StudentSSN      PIC 9(9).
+           02  Gender          PIC X.
+           02  StudentAddress  PIC X(30).
+           02  StudentCity     PIC X(20).
+           02  StudentState    PIC X(2).
+           02  StudentZipCode  PIC 9(5).
+           02  CourseCode      PIC X(4).
+
+       FD  Student-Master-File.
+       01  SM-Rec.
+           02  SM-Master-Key.
+               03  SM-Student-Number           PIC 9(7).
+               03  SM-Term-Code                PIC X(6).
+           02  SM-Student-Name                 PIC X(30).
+           02  FILLER                          PIC X(5).
+           02  SM-Prior-Balance-Fwd            PIC S9(4)V99.
+           02  SM-Fees-Owed                    PIC 9(4).
+           02  SM-Amount-Paid                  PIC S9(4)V99.
+           02  SM-Fee-Due-Date                 PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+      * Data-file locations, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Idxstudadm-Path          PIC X(260).
+       01  WS-Studmast-Path            PIC X(260).
+
+       01  RecordStatus                PIC X(2).
+           88  Student-Rec-Found       VALUE "00".
+           88  Student-Rec-Not-Found   VALUE "23".
+       01  SM-File-Status              PIC XX.
+           88  SM-Rec-Found            VALUE "00".
+           88  SM-Rec-Not-Found        VALUE "23".
+
+       01  WS-Query-StudentId          PIC 9(5).
+       01  WS-Query-Term-Code          PIC X(6).
+       01  WS-Amount-Outstanding       PIC S9(5)V99.
+       01  Another-Reply               PIC X VALUE "Y".
+           88  Query-Another           VALUE "Y" "y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           OPEN INPUT StudentFile.
+           OPEN INPUT Student-Master-File.
+
+           PERFORM Query-One-Student UNTIL NOT Query-Another.
+
+           CLOSE StudentFile, Student-Master-File.
+           STOP RUN.
+
+       Query-One-Student.
+           DISPLAY "Enter Student ID to look up: " WITH NO ADVANCING.
+           ACCEPT WS-Query-StudentId.
+
+           MOVE WS-Query-StudentId TO StudentId.
+           READ StudentFile
+               KEY IS StudentId
+               INVALID KEY MOVE "23" TO RecordStatus
+           END-READ.
+
+           IF Student-Rec-Found
+               DISPLAY " "
+               DISPLAY "Student ID    : " StudentId
+               DISPLAY "Name          : " Firstname " " Lastname
+               DISPLAY "Address       : " StudentAddress
+               DISPLAY "City / State  : " StudentCity " " StudentState
+               PERFORM Show-Fees-Balance
+           ELSE
+               DISPLAY "No student found for ID " WS-Query-StudentId
+           END-IF.
+
+           DISPLAY "Look up another student? (Y/N): " WITH NO ADVANCING.
+           ACCEPT Another-Reply.
+
+       Show-Fees-Balance.
+           DISPLAY "Enter term code to look up (blank = NONE): "
+               WITH NO ADVANCING.
+           ACCEPT WS-Query-Term-Code.
+           IF WS-Query-Term-Code = SPACES
+               MOVE "NONE  " TO WS-Query-Term-Code
+           END-IF.
+
+           MOVE WS-Query-StudentId TO SM-Student-Number.
+           MOVE WS-Query-Term-Code TO SM-Term-Code.
+           READ Student-Master-File
+               KEY IS SM-Master-Key
+               INVALID KEY MOVE "23" TO SM-File-Status
+           END-READ.
+
+           IF SM-Rec-Found
+               COMPUTE WS-Amount-Outstanding =
+                   SM-Fees-Owed + SM-Prior-Balance-Fwd - SM-Amount-Paid
+               DISPLAY "Term          : " SM-Term-Code
+               DISPLAY "Prior Balance : " SM-Prior-Balance-Fwd
+               DISPLAY "Fees Owed     : " SM-Fees-Owed
+               DISPLAY "Amount Paid   : " SM-Amount-Paid
+               DISPLAY "Balance Due   : " WS-Amount-Outstanding
+               DISPLAY "Fee Due Date  : " SM-Fee-Due-Date
+           ELSE
+               DISPLAY "No fees record found for this student/term."
+           END-IF.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Idxstudadm-Path FROM ENVIRONMENT "IDXSTUDADM_PATH".
+           IF WS-Idxstudadm-Path = SPACES
+               MOVE "C:\Users\peebs\data\IDXSTUDADM.DAT"
+                   TO WS-Idxstudadm-Path
+           END-IF.
+           ACCEPT WS-Studmast-Path FROM ENVIRONMENT "STUDMAST_PATH".
+           IF WS-Studmast-Path = SPACES
+               MOVE "C:\Users\peebs\data\STUDMAST.DAT"
+                   TO WS-Studmast-Path
+           END-IF.
