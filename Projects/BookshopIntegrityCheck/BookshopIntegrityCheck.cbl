@@ -0,0 +1,271 @@
+			IDENTIFICATION DIVISION.
+			PROGRAM-ID. BookshopIntegrityCheck.
+			AUTHOR.  Jon Clark.
+			*Standalone referential-integrity audit for the Bookshop
+			*subsystem's three indexed files.  BookshopLectReqRpt.cbl's
+			*Print-Requirements-Report/Process-Publisher paragraphs
+			*silently zero out a key and move on when a Bf-Publisher-Num
+			*or Pr-Book-Num lookup fails, so bad data is dropped from
+			*the report with no audit trail.  This program walks
+			*PRFILE.DAT, BOOKFILE.DAT and PUBFILE.DAT once each and
+			*writes every orphaned row it finds to INTEGRTY.RPT so it
+			*can be run before the purchasing report each term.
+
+			ENVIRONMENT DIVISION.
+			INPUT-OUTPUT SECTION.
+			FILE-CONTROL.
+				SELECT Purchase-Req-File  ASSIGN TO WS-Prfile-Path
+					ORGANIZATION IS INDEXED
+					FILE STATUS IS Pr-Status
+					ACCESS MODE IS DYNAMIC
+					RECORD KEY IS Pr-Number
+					ALTERNATE RECORD KEY IS Pr-Lecturer-Name
+							WITH DUPLICATES
+					ALTERNATE RECORD KEY IS Pr-Book-Num
+							WITH DUPLICATES
+					ALTERNATE RECORD KEY IS Pr-Module-Code
+							WITH DUPLICATES.
+
+				SELECT Book-File ASSIGN TO WS-Bookfile-Path
+					ORGANIZATION IS INDEXED
+					FILE STATUS IS Bf-Status
+					ACCESS MODE IS DYNAMIC
+					RECORD KEY IS Bf-Book-Num
+					ALTERNATE RECORD KEY IS Bf-Publisher-Num
+							WITH DUPLICATES.
+
+				SELECT Publisher-File ASSIGN TO WS-Pubfile-Path
+					ORGANIZATION IS INDEXED
+					FILE STATUS IS Pf-Status
+					ACCESS MODE IS DYNAMIC
+					RECORD KEY IS Pf-Publisher-Num
+					ALTERNATE RECORD KEY IS Pf-Publisher-Name.
+
+				SELECT Integrity-Report-File ASSIGN TO WS-Integrty-Rpt-Path
+					ORGANIZATION IS LINE SEQUENTIAL.
+
+			DATA DIVISION.
+			FILE SECTION.
+			FD 	Purchase-Req-File.
+			01	Pr-Rec.
+				02	Pr-Number		PIC 9(4).
+				02	Pr-Lecturer-Name	PIC X(20).
+				02	Pr-Book-Num		PIC 9(4).
+				02	Pr-Module-Code		PIC X(5).
+				02	Pr-Copies-Required	PIC 9(3).
+				02      Pr-Semester             PIC 9.
+				02      Pr-Academic-Year         PIC 9(4).
+
+			FD 	Book-File.
+			01	Book-Rec.
+				02	Bf-Book-Num		PIC 9(4).
+				02	Bf-Publisher-Num	PIC 9(4).
+				02	Bf-Book-Title		PIC X(30).
+				02	Bf-On-Hand-Qty		PIC 9(4).
+				02	Bf-Reorder-Point	PIC 9(4).
+
+			FD  Publisher-File.
+			01	Publisher-Rec.
+				02	Pf-Publisher-Num	PIC 9(4).
+				02	Pf-Publisher-Name	PIC X(20).
+				02	Pf-Publisher-Address	PIC X(40).
+
+			FD	Integrity-Report-File.
+			01	Integrity-Report-Rec		PIC X(80).
+
+			WORKING-STORAGE SECTION.
+			*Data-file locations, resolved at run time in Resolve-Data-
+			*Paths so the suite can be pointed at a shared network data
+			*directory via environment variables instead of a recompile.
+			01	WS-Prfile-Path		PIC X(260).
+			01	WS-Bookfile-Path	PIC X(260).
+			01	WS-Pubfile-Path		PIC X(260).
+			01	WS-Integrty-Rpt-Path	PIC X(260).
+
+			01	File-Stati.
+				02	Pr-Status		PIC X(2).
+					88 Pr-Rec-Not-Found	VALUE "23".
+				02	Bf-Status		PIC X(2).
+					88 Bf-Rec-Not-Found	VALUE "23".
+				02	Pf-Status		PIC X(2).
+					88 Pf-Rec-Not-Found	VALUE "23".
+
+			01	Eof-Names.
+				02	FILLER			PIC 9 	VALUE 0.
+						88	End-Of-Books	   VALUE 1.
+				02	FILLER			PIC 9 	VALUE 0.
+						88	End-Of-Publishers  VALUE 1.
+				02	FILLER			PIC 9 	VALUE 0.
+						88	End-Of-Pr-File     VALUE 1.
+
+			01	WS-Save-Book-Num		PIC 9(4).
+			01	WS-Save-Publisher-Num		PIC 9(4).
+
+			01	Orphan-Counts.
+				02	Ct-Orphan-Books			PIC 9(5) VALUE ZEROS.
+				02	Ct-Orphan-Publishers		PIC 9(5) VALUE ZEROS.
+				02	Ct-Orphan-Pr-Recs		PIC 9(5) VALUE ZEROS.
+
+			PROCEDURE DIVISION.
+			Begin.
+				PERFORM Resolve-Data-Paths.
+				OPEN INPUT Purchase-Req-File.
+				OPEN INPUT Book-File.
+				OPEN INPUT Publisher-File.
+				OPEN OUTPUT Integrity-Report-File.
+
+				MOVE "BOOKSHOP REFERENTIAL INTEGRITY CHECK"
+					TO Integrity-Report-Rec.
+				WRITE Integrity-Report-Rec.
+				MOVE SPACES TO Integrity-Report-Rec.
+				WRITE Integrity-Report-Rec.
+
+				PERFORM Check-Orphan-Books.
+				PERFORM Check-Orphan-Publishers.
+				PERFORM Check-Orphan-Pr-Recs.
+				PERFORM Print-Summary.
+
+				CLOSE   Purchase-Req-File,
+					Book-File,
+					Publisher-File,
+					Integrity-Report-File.
+
+				DISPLAY "Integrity check complete - see INTEGRTY.RPT".
+				DISPLAY "Orphaned books      : " Ct-Orphan-Books.
+				DISPLAY "Orphaned publishers : " Ct-Orphan-Publishers.
+				DISPLAY "Orphaned pr-recs    : " Ct-Orphan-Pr-Recs.
+				STOP RUN.
+
+			Check-Orphan-Books.
+				MOVE LOW-VALUES TO Bf-Book-Num.
+				START Book-File
+					KEY IS GREATER THAN Bf-Book-Num
+					INVALID KEY SET End-Of-Books TO TRUE
+				END-START.
+				IF NOT End-Of-Books
+					READ Book-File NEXT RECORD
+						AT END SET End-Of-Books TO TRUE
+					END-READ
+				END-IF.
+				PERFORM UNTIL End-Of-Books
+					MOVE Bf-Publisher-Num TO Pf-Publisher-Num
+					READ Publisher-File
+						KEY IS Pf-Publisher-Num
+						INVALID KEY
+							ADD 1 TO Ct-Orphan-Books
+							STRING "ORPHAN BOOK      Bf-Book-Num=" DELIMITED BY SIZE
+								Bf-Book-Num DELIMITED BY SIZE
+								"  Bf-Publisher-Num=" DELIMITED BY SIZE
+								Bf-Publisher-Num DELIMITED BY SIZE
+								" (no matching publisher)" DELIMITED BY SIZE
+								INTO Integrity-Report-Rec
+							END-STRING
+							WRITE Integrity-Report-Rec
+					END-READ
+					READ Book-File NEXT RECORD
+						AT END SET End-Of-Books TO TRUE
+					END-READ
+				END-PERFORM.
+
+			Check-Orphan-Publishers.
+				MOVE LOW-VALUES TO Pf-Publisher-Num.
+				START Publisher-File
+					KEY IS GREATER THAN Pf-Publisher-Num
+					INVALID KEY SET End-Of-Publishers TO TRUE
+				END-START.
+				IF NOT End-Of-Publishers
+					READ Publisher-File NEXT RECORD
+						AT END SET End-Of-Publishers TO TRUE
+					END-READ
+				END-IF.
+				PERFORM UNTIL End-Of-Publishers
+					MOVE Pf-Publisher-Num TO Bf-Publisher-Num
+					START Book-File
+						KEY IS EQUAL TO Bf-Publisher-Num
+						INVALID KEY
+							ADD 1 TO Ct-Orphan-Publishers
+							STRING "ORPHAN PUBLISHER Pf-Publisher-Num=" DELIMITED BY SIZE
+								Pf-Publisher-Num DELIMITED BY SIZE
+								"  " DELIMITED BY SIZE
+								Pf-Publisher-Name DELIMITED BY SIZE
+								" (no books reference it)" DELIMITED BY SIZE
+								INTO Integrity-Report-Rec
+							END-STRING
+							WRITE Integrity-Report-Rec
+					END-START
+					READ Publisher-File NEXT RECORD
+						AT END SET End-Of-Publishers TO TRUE
+					END-READ
+				END-PERFORM.
+
+			Check-Orphan-Pr-Recs.
+				MOVE LOW-VALUES TO Pr-Number.
+				START Purchase-Req-File
+					KEY IS GREATER THAN Pr-Number
+					INVALID KEY SET End-Of-Pr-File TO TRUE
+				END-START.
+				IF NOT End-Of-Pr-File
+					READ Purchase-Req-File NEXT RECORD
+						AT END SET End-Of-Pr-File TO TRUE
+					END-READ
+				END-IF.
+				PERFORM UNTIL End-Of-Pr-File
+					MOVE Pr-Book-Num TO Bf-Book-Num
+					READ Book-File
+						KEY IS Bf-Book-Num
+						INVALID KEY
+							ADD 1 TO Ct-Orphan-Pr-Recs
+							STRING "ORPHAN PR-REC    Pr-Number=" DELIMITED BY SIZE
+								Pr-Number DELIMITED BY SIZE
+								"  Pr-Book-Num=" DELIMITED BY SIZE
+								Pr-Book-Num DELIMITED BY SIZE
+								" (no matching book)" DELIMITED BY SIZE
+								INTO Integrity-Report-Rec
+							END-STRING
+							WRITE Integrity-Report-Rec
+					END-READ
+					READ Purchase-Req-File NEXT RECORD
+						AT END SET End-Of-Pr-File TO TRUE
+					END-READ
+				END-PERFORM.
+
+			Print-Summary.
+				MOVE SPACES TO Integrity-Report-Rec.
+				WRITE Integrity-Report-Rec.
+				STRING "Orphaned books      : " DELIMITED BY SIZE
+					Ct-Orphan-Books DELIMITED BY SIZE
+					INTO Integrity-Report-Rec
+				END-STRING.
+				WRITE Integrity-Report-Rec.
+				STRING "Orphaned publishers : " DELIMITED BY SIZE
+					Ct-Orphan-Publishers DELIMITED BY SIZE
+					INTO Integrity-Report-Rec
+				END-STRING.
+				WRITE Integrity-Report-Rec.
+				STRING "Orphaned pr-recs    : " DELIMITED BY SIZE
+					Ct-Orphan-Pr-Recs DELIMITED BY SIZE
+					INTO Integrity-Report-Rec
+				END-STRING.
+				WRITE Integrity-Report-Rec.
+
+			Resolve-Data-Paths.
+				ACCEPT WS-Prfile-Path
+					FROM ENVIRONMENT "PRFILE_PATH".
+				IF WS-Prfile-Path = SPACES
+					MOVE "PRFILE.DAT" TO WS-Prfile-Path
+				END-IF.
+				ACCEPT WS-Bookfile-Path
+					FROM ENVIRONMENT "BOOKFILE_PATH".
+				IF WS-Bookfile-Path = SPACES
+					MOVE "BOOKFILE.DAT" TO WS-Bookfile-Path
+				END-IF.
+				ACCEPT WS-Pubfile-Path
+					FROM ENVIRONMENT "PUBFILE_PATH".
+				IF WS-Pubfile-Path = SPACES
+					MOVE "PUBFILE.DAT" TO WS-Pubfile-Path
+				END-IF.
+				ACCEPT WS-Integrty-Rpt-Path
+					FROM ENVIRONMENT "INTEGRTY_RPT_PATH".
+				IF WS-Integrty-Rpt-Path = SPACES
+					MOVE "INTEGRTY.RPT" TO WS-Integrty-Rpt-Path
+				END-IF.
