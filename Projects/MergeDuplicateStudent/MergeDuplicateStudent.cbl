@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MergeDuplicateStudent.
+       AUTHOR.  Jon Clark.
+      * Merge-duplicate-student utility for StudentAdminMasterFile.
+      * StudentAdminForm's Add screen has no uniqueness check beyond
+      * StudentId, and the separate Seq2Index/COBOLSeqFile batch path
+      * can also load the same person a second time under a different
+      * StudentId.  This utility lets an operator pick a surviving
+      * StudentId and a duplicate StudentId, copies across any field
+      * that is populated on the duplicate but blank/zero on the
+      * survivor, retires the duplicate record, and records the
+      * retired-to-surviving mapping in MERGEXREF.DAT so historical
+      * fee/payment data still keyed under the old StudentId (see
+      * StudentFeesLookup.cbl) is not orphaned.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO WS-Idxstudadm-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS StudentId
+                   WITH NO DUPLICATES
+               ALTERNATE RECORD KEY IS StudentSSN
+                   WITH DUPLICATES
+               FILE STATUS IS RecordStatus.
+
+           SELECT Merge-Xref-File ASSIGN TO WS-Mergexref-Path
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+       01  StudentRec.
+           02  StudentId       PIC 9(5).
+           02  StudentName.
+               03 Lastname     PIC X(20).
+               03 Firstname    PIC X(15).
+               03 Middlename   PIC X(15).
+           02  DateOfBirth.
+               03 BirthYear    PIC 9(4).
+               03 BirthMonth   PIC 9(2).
+               03 BirthDay     PIC 9(2).
+           02  StudentSSN      PIC 9(9).
+           02  Gender          PIC X.
+           02  StudentAddress  PIC X(30).
+           02  StudentCity     PIC X(20).
+           02  StudentState    PIC X(2).
+           02  StudentZipCode  PIC 9(5).
+           02  CourseCode      PIC X(4).
+
+       FD  Merge-Xref-File.
+       01  Merge-Xref-Rec.
+           02  Mx-Retired-Id                    PIC 9(5).
+           02  FILLER                           PIC X(1) VALUE SPACE.
+           02  Mx-Surviving-Id                  PIC 9(5).
+           02  FILLER                           PIC X(1) VALUE SPACE.
+           02  Mx-Merge-Date                     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+      * Data-file locations, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Idxstudadm-Path          PIC X(260).
+       01  WS-Mergexref-Path           PIC X(260).
+
+       01  RecordStatus                PIC X(2).
+           88  Student-Rec-Found       VALUE "00".
+           88  Student-Rec-Not-Found   VALUE "23".
+
+       01  WS-Surviving-Id             PIC 9(5) VALUE ZEROS.
+       01  WS-Duplicate-Id             PIC 9(5) VALUE ZEROS.
+
+       01  Survivor-Rec.
+           02  Sv-StudentName.
+               03 Sv-Lastname          PIC X(20).
+               03 Sv-Firstname         PIC X(15).
+               03 Sv-Middlename        PIC X(15).
+           02  Sv-DateOfBirth.
+               03 Sv-BirthYear         PIC 9(4).
+               03 Sv-BirthMonth        PIC 9(2).
+               03 Sv-BirthDay          PIC 9(2).
+           02  Sv-StudentSSN           PIC 9(9).
+           02  Sv-Gender               PIC X.
+           02  Sv-StudentAddress       PIC X(30).
+           02  Sv-StudentCity          PIC X(20).
+           02  Sv-StudentState         PIC X(2).
+           02  Sv-StudentZipCode       PIC 9(5).
+           02  Sv-CourseCode           PIC X(4).
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           OPEN I-O StudentFile.
+           OPEN EXTEND Merge-Xref-File.
+
+           PERFORM Prompt-For-Ids
+               UNTIL WS-Surviving-Id NOT EQUAL TO WS-Duplicate-Id.
+
+           MOVE WS-Surviving-Id TO StudentId.
+           READ StudentFile
+               KEY IS StudentId
+               INVALID KEY MOVE "23" TO RecordStatus
+           END-READ.
+
+           IF NOT Student-Rec-Found
+               DISPLAY "Surviving student ID not found - aborting."
+           ELSE
+               MOVE StudentRec(6:129) TO Survivor-Rec
+               PERFORM Merge-From-Duplicate
+           END-IF.
+
+           CLOSE StudentFile, Merge-Xref-File.
+           STOP RUN.
+
+       Prompt-For-Ids.
+           DISPLAY "Enter SURVIVING student ID: " WITH NO ADVANCING.
+           ACCEPT WS-Surviving-Id.
+           DISPLAY "Enter DUPLICATE student ID to merge/retire: "
+               WITH NO ADVANCING.
+           ACCEPT WS-Duplicate-Id.
+           IF WS-Surviving-Id = WS-Duplicate-Id
+               DISPLAY "Surviving and duplicate ID cannot be the same."
+           END-IF.
+
+       Merge-From-Duplicate.
+           MOVE WS-Duplicate-Id TO StudentId.
+           READ StudentFile
+               KEY IS StudentId
+               INVALID KEY MOVE "23" TO RecordStatus
+           END-READ.
+
+           IF NOT Student-Rec-Found
+               DISPLAY "Duplicate student ID not found - aborting."
+           ELSE
+               PERFORM Fill-Missing-Survivor-Fields
+               PERFORM Rewrite-Survivor
+               PERFORM Retire-Duplicate
+               PERFORM Write-Merge-Xref
+               DISPLAY "Merge complete - " WS-Duplicate-Id
+                   " retired into " WS-Surviving-Id "."
+           END-IF.
+
+       Fill-Missing-Survivor-Fields.
+           IF Sv-Lastname = SPACES
+               MOVE Lastname TO Sv-Lastname
+           END-IF.
+           IF Sv-Firstname = SPACES
+               MOVE Firstname TO Sv-Firstname
+           END-IF.
+           IF Sv-Middlename = SPACES
+               MOVE Middlename TO Sv-Middlename
+           END-IF.
+           IF Sv-BirthYear = ZEROS
+               MOVE DateOfBirth TO Sv-DateOfBirth
+           END-IF.
+           IF Sv-StudentSSN = ZEROS
+               MOVE StudentSSN TO Sv-StudentSSN
+           END-IF.
+           IF Sv-Gender = SPACE
+               MOVE Gender TO Sv-Gender
+           END-IF.
+           IF Sv-StudentAddress = SPACES
+               MOVE StudentAddress TO Sv-StudentAddress
+           END-IF.
+           IF Sv-StudentCity = SPACES
+               MOVE StudentCity TO Sv-StudentCity
+           END-IF.
+           IF Sv-StudentState = SPACES
+               MOVE StudentState TO Sv-StudentState
+           END-IF.
+           IF Sv-StudentZipCode = ZEROS
+               MOVE StudentZipCode TO Sv-StudentZipCode
+           END-IF.
+           IF Sv-CourseCode = SPACES
+               MOVE CourseCode TO Sv-CourseCode
+           END-IF.
+
+       Rewrite-Survivor.
+           MOVE WS-Surviving-Id TO StudentId.
+           READ StudentFile
+               KEY IS StudentId
+               INVALID KEY DISPLAY "Re-read error FS = " RecordStatus
+           END-READ.
+           MOVE Survivor-Rec TO StudentRec(6:129).
+           REWRITE StudentRec
+               INVALID KEY
+                   DISPLAY "Rewrite error FS = " RecordStatus
+           END-REWRITE.
+
+       Retire-Duplicate.
+           MOVE WS-Duplicate-Id TO StudentId.
+           READ StudentFile
+               KEY IS StudentId
+               INVALID KEY DISPLAY "Re-read error FS = " RecordStatus
+           END-READ.
+           DELETE StudentFile
+               INVALID KEY DISPLAY "Delete error FS = " RecordStatus
+           END-DELETE.
+
+       Write-Merge-Xref.
+           MOVE WS-Duplicate-Id TO Mx-Retired-Id.
+           MOVE WS-Surviving-Id TO Mx-Surviving-Id.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO Mx-Merge-Date.
+           WRITE Merge-Xref-Rec.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Idxstudadm-Path FROM ENVIRONMENT "IDXSTUDADM_PATH".
+           IF WS-Idxstudadm-Path = SPACES
+               MOVE "C:\Users\peebs\data\IDXSTUDADM.DAT"
+                   TO WS-Idxstudadm-Path
+           END-IF.
+           ACCEPT WS-Mergexref-Path FROM ENVIRONMENT "MERGEXREF_PATH".
+           IF WS-Mergexref-Path = SPACES
+               MOVE "C:\Users\peebs\data\MERGEXREF.DAT"
+                   TO WS-Mergexref-Path
+           END-IF.
