@@ -7,13 +7,21 @@ AUTHOR.  Michael Coughlan.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT Student-Payment-File ASSIGN TO "C:\Users\peebs\data\STUDPAY.DAT"
+    SELECT Student-Payment-File ASSIGN TO WS-Studpay-Path
         ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT Print-File ASSIGN TO "C:\Users\peebs\data\FEES.RPT".
-    SELECT Student-Master-File ASSIGN TO "C:\Users\peebs\data\STUDMAST.DAT"
+    SELECT Print-File ASSIGN TO WS-Fees-Rpt-Path.
+    SELECT Unmatched-Payment-File ASSIGN TO WS-Unmatchd-Path
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT Exception-Payment-File ASSIGN TO WS-Excppmt-Path
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT Receipt-File ASSIGN TO WS-Receipt-Path
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT Student-Master-File ASSIGN TO WS-Studmast-Path
         ORGANIZATION IS INDEXED
         ACCESS MODE IS DYNAMIC
-        RECORD KEY IS SM-Student-Number
+        RECORD KEY IS SM-Master-Key
+        ALTERNATE RECORD KEY IS SM-Student-Number
+             WITH DUPLICATES
         ALTERNATE RECORD KEY IS SM-Student-Name
              WITH DUPLICATES
         FILE STATUS IS SM-File-Status.
@@ -26,24 +34,93 @@ FD  Student-Payment-File.
 01  SP-Rec.
     88  End-Of-SPF      VALUE HIGH-VALUES.
     02  SP-Student-Number               PIC 9(7).
-    02  SP-Payment                      PIC 9(4)V99.
+    02  SP-Term-Code                    PIC X(6).
+    02  SP-Payment                      PIC S9(4)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+    02  SP-Transaction-Type             PIC X.
+        88  SP-Is-Payment                VALUE "P".
+        88  SP-Is-Refund                 VALUE "R".
+    02  SP-Payment-Date                 PIC 9(8).
 
 FD  Print-File.
 01  Print-Line                          PIC X(76).
 
+FD  Unmatched-Payment-File.
+01  Unmatched-Payment-Rec.
+    02  Um-Student-Number               PIC 9(7).
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Um-Term-Code                    PIC X(6).
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Um-Payment                      PIC S9(4)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Um-Transaction-Type             PIC X.
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Um-Date-Processed               PIC 9(8).
+
+FD  Exception-Payment-File.
+01  Exception-Payment-Rec.
+    02  Exc-Student-Number              PIC 9(7).
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Exc-Term-Code                   PIC X(6).
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Exc-Payment                     PIC S9(4)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Exc-Fees-Owed                   PIC 9(4).
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Exc-Would-Be-Paid               PIC S9(6)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Exc-Threshold-Amount            PIC 9(6)V99.
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Exc-Date-Processed              PIC 9(8).
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Exc-Reason                      PIC X(26)
+              VALUE "EXCEEDS SANITY THRESHOLD".
+
+FD  Receipt-File.
+01  Receipt-Rec.
+    02  Rc-Student-Number               PIC 9(7).
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Rc-Student-Name                 PIC X(30).
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Rc-Term-Code                    PIC X(6).
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Rc-Payment                      PIC S9(4)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Rc-Balance-Due                  PIC S9(6)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+    02  FILLER                          PIC X(1) VALUE SPACE.
+    02  Rc-Date-Processed               PIC 9(8).
 
 FD  Student-Master-File.
 01  SM-Rec.
     88  End-Of-SMF      VALUE HIGH-VALUES.
-    02  SM-Student-Number               PIC 9(7).
+    02  SM-Master-Key.
+        03  SM-Student-Number           PIC 9(7).
+        03  SM-Term-Code                PIC X(6).
     02  SM-Student-Name                 PIC X(30).
     02  FILLER                          PIC X(5).
+    02  SM-Prior-Balance-Fwd            PIC S9(4)V99.
     02  SM-Fees-Owed                    PIC 9(4).
-    02  SM-Amount-Paid                  PIC 9(4)V99.
+    02  SM-Amount-Paid                  PIC S9(4)V99.
+    02  SM-Fee-Due-Date                 PIC 9(8).
 
 
 
 WORKING-STORAGE SECTION.
+*> Data-file locations, resolved at run time in Resolve-Data-Paths so
+*> the suite can be pointed at a shared network data directory via
+*> environment variables instead of a recompile.
+01  WS-Studpay-Path                     PIC X(260).
+01  WS-Fees-Rpt-Path                    PIC X(260).
+01  WS-Unmatchd-Path                    PIC X(260).
+01  WS-Excppmt-Path                     PIC X(260).
+01  WS-Receipt-Path                     PIC X(260).
+01  WS-Studmast-Path                    PIC X(260).
+
 01  Heading1.
     02  FILLER                          PIC X(24)  VALUE SPACES.
     02  FILLER                          PIC X(25)
@@ -56,6 +133,7 @@ WORKING-STORAGE SECTION.
 01  Heading3.
     02  FILLER                          PIC X(30) VALUE " STUDENT  NAME".
     02  FILLER                          PIC X(14) VALUE "STUDENT NO.".
+    02  FILLER                          PIC X(8)  VALUE "TERM".
     02  FILLER                          PIC X(9)  VALUE "FEES".
     02  FILLER                          PIC X(12) VALUE "AMT PAID".
     02  FILLER                          PIC X(11) VALUE "AMT OUTSTND".
@@ -63,25 +141,176 @@ WORKING-STORAGE SECTION.
 01  Detail-Line.
     02  Prn-Student-Name                PIC X(30).
     02  Prn-Student-Number              PIC BBX(7).
-    02  Prn-Fees                        PIC BBBBB$$,$$9.
+    02  Prn-Term-Code                   PIC BBX(6).
+    02  Prn-Fees                        PIC BBB$$,$$9.
     02  Prn-Amt-Paid                    PIC BBB$$,$$9.99.
-    02  Prn-Amt-Outstnd                 PIC BBB$$,$$9.99.
+    02  Prn-Amt-Outstnd                 PIC BB$$,$$$,$$9.99.
 
 01  Final-Total-Line.
     02  FILLER                          PIC X(41) VALUE SPACES.
     02  FILLER                          PIC X(20) VALUE "TOTAL OUTSTANDING = ".
     02  Prn-Total-Outstnd               PIC $$,$$$,$$9.99.
 
+01  Credit-Heading1.
+    02  FILLER                          PIC X(20) VALUE SPACES.
+    02  FILLER                          PIC X(35)
+              VALUE "PAID-IN-FULL  AND  OVERPAID  REPORT".
+
+01  Credit-Heading3.
+    02  FILLER                          PIC X(30) VALUE " STUDENT  NAME".
+    02  FILLER                          PIC X(14) VALUE "STUDENT NO.".
+    02  FILLER                          PIC X(8)  VALUE "TERM".
+    02  FILLER                          PIC X(9)  VALUE "FEES".
+    02  FILLER                          PIC X(12) VALUE "AMT PAID".
+    02  FILLER                          PIC X(11) VALUE "STATUS".
+    02  FILLER                          PIC X(9)  VALUE "CREDIT".
+
+01  Credit-Detail-Line.
+    02  Cr-Student-Name                 PIC X(30).
+    02  Cr-Student-Number               PIC BBX(7).
+    02  Cr-Term-Code                    PIC BBX(6).
+    02  Cr-Fees                         PIC BBB$$,$$9.
+    02  Cr-Amt-Paid                     PIC BBB$$,$$9.99.
+    02  Cr-Status                       PIC BX(12).
+    02  Cr-Credit-Amt                   PIC B$$,$$$,$$9.99.
+
+01  Credit-Final-Total-Line.
+    02  FILLER                          PIC X(41) VALUE SPACES.
+    02  FILLER                          PIC X(20) VALUE "TOTAL CREDITS     = ".
+    02  Prn-Total-Credits               PIC $$,$$$,$$9.99.
+
+01  Aging-Heading1.
+    02  FILLER                          PIC X(20)  VALUE SPACES.
+    02  FILLER                          PIC X(30)
+              VALUE "FEES  DUE  SOON  AGING  REPORT".
+
+01  Aging-Heading3.
+    02  FILLER                          PIC X(30) VALUE " STUDENT  NAME".
+    02  FILLER                          PIC X(14) VALUE "STUDENT NO.".
+    02  FILLER                          PIC X(8)  VALUE "TERM".
+    02  FILLER                          PIC X(11) VALUE "OUTSTND".
+    02  FILLER                          PIC X(13) VALUE "DAYS PAST DUE".
+    02  FILLER                          PIC X(9)  VALUE "BUCKET".
+
+01  Aging-Detail-Line.
+    02  Ag-Student-Name                 PIC X(30).
+    02  Ag-Student-Number               PIC BBX(7).
+    02  Ag-Term-Code                    PIC BBX(6).
+    02  Ag-Amt-Outstnd                  PIC BB$$,$$$,$$9.99.
+    02  Ag-Days-Past-Due                PIC BBBB---9.
+    02  Ag-Bucket                       PIC BX(11).
+
+01  Aging-Summary-Heading                PIC X(30)
+              VALUE "----  AGING  SUMMARY  ----".
+
+01  Aging-Summary-Line.
+    02  Ags-Label                       PIC X(20).
+    02  Ags-Count                       PIC ZZZZ9.
+    02  FILLER                          PIC X(4) VALUE " AT ".
+    02  Ags-Amount                      PIC $$,$$$,$$9.99.
+
+01  Aging-Bucket-Totals.
+    02  Ct-Current-Bucket               PIC 9(5) VALUE ZEROS.
+    02  Amt-Current-Bucket              PIC 9(7)V99 VALUE ZEROS.
+    02  Ct-30-Bucket                    PIC 9(5) VALUE ZEROS.
+    02  Amt-30-Bucket                   PIC 9(7)V99 VALUE ZEROS.
+    02  Ct-60-Bucket                    PIC 9(5) VALUE ZEROS.
+    02  Amt-60-Bucket                   PIC 9(7)V99 VALUE ZEROS.
+    02  Ct-90-Bucket                    PIC 9(5) VALUE ZEROS.
+    02  Amt-90-Bucket                   PIC 9(7)V99 VALUE ZEROS.
+
+01  WS-Aging-Items.
+    02  WS-Today                        PIC 9(8).
+    02  WS-Days-Past-Due                PIC S9(5).
+    02  WS-Aging-Outstanding            PIC 9(7)V99.
+
 01  Miscellaneous-Items.
     02  Total-Outstanding               PIC 9(7)V99 VALUE ZEROS.
     02  SM-File-Status                  PIC XX.
-    02  Amount-Outstanding              PIC 9(4)V99.
-   
+        88  SM-Rec-Found                VALUE "00".
+        88  SM-Rec-Not-Found            VALUE "23".
+    02  Amount-Outstanding              PIC 9(7)V99.
+    02  Unmatched-Payment-Count         PIC 9(5) VALUE ZEROS.
+    02  Total-Credits                   PIC 9(7)V99 VALUE ZEROS.
+    02  Credit-Amount                   PIC 9(7)V99.
+    02  Exception-Payment-Count         PIC 9(5) VALUE ZEROS.
+
+*> File-status error-handling convention: every INVALID KEY
+*> that used to just DISPLAY the status and carry on now routes the
+*> status through Check-Fatal-Status, which aborts the run for
+*> anything other than a normal not-found/duplicate/end condition.
+01  WS-Chk-Status                       PIC X(2).
+01  WS-Chk-Context                      PIC X(50).
+
+*> GDG-style generation backup for Student-Master-File: a
+*> dated open for I-O first rotates up to WS-Backup-Retain numbered
+*> generations (.G1 oldest kept .. .G<retain> newest) via the CBL_*
+*> file-handling system routines, then copies the live file into the
+*> newest generation slot, so a bad run can be rolled back to last
+*> night's copy instead of a restore-from-tape request.
+01  WS-Backup-Retain                    PIC 9 VALUE 3.
+01  WS-Backup-Gen-Idx                   PIC 9.
+01  WS-Backup-Gen-Next                  PIC 9.
+01  WS-Backup-Path-Old                  PIC X(260).
+01  WS-Backup-Path-New                  PIC X(260).
+01  WS-Backup-Rc                        PIC 9(9) COMP.
+
+01  Sanity-Check-Items.
+    02  WS-Max-Overpayment-Pct          PIC 9(3) VALUE 110.
+    02  WS-Would-Be-Paid                PIC S9(6)V99.
+    02  WS-Threshold-Amount             PIC 9(6)V99.
+
+01  Balancing-Totals.
+    02  Bal-Payments-Read               PIC S9(7)V99 VALUE ZEROS.
+    02  Bal-Payments-Posted             PIC S9(7)V99 VALUE ZEROS.
+    02  Bal-Difference                  PIC S9(7)V99 VALUE ZEROS.
+
+01  As-Of-Date-Range.
+    02  WS-Selected-From-Date           PIC 9(8) VALUE ZEROS.
+    02  WS-Selected-To-Date             PIC 9(8) VALUE 99999999.
+    02  WS-Date-Range-Reply             PIC X VALUE "N".
+        88  WS-Date-Range-Requested     VALUE "Y" "y".
+
+01  Balancing-Report-Lines.
+    02  Bal-Heading                     PIC X(44)
+              VALUE "----  PAYMENT  BALANCING  RECONCILIATION  --".
+    02  Bal-Read-Line.
+        03  FILLER                      PIC X(30)
+              VALUE "TOTAL PAYMENTS READ ......... ".
+        03  Prn-Bal-Payments-Read       PIC -$$,$$$,$$9.99.
+    02  Bal-Posted-Line.
+        03  FILLER                      PIC X(30)
+              VALUE "TOTAL PAYMENTS POSTED ....... ".
+        03  Prn-Bal-Payments-Posted     PIC -$$,$$$,$$9.99.
+    02  Bal-Diff-Line.
+        03  FILLER                      PIC X(30)
+              VALUE "DIFFERENCE .................. ".
+        03  Prn-Bal-Difference          PIC -$$,$$$,$$9.99.
+    02  Bal-Ok-Line                     PIC X(24)
+              VALUE "PAYMENTS BALANCE - OK".
+    02  Bal-Not-Ok-Line                 PIC X(45)
+              VALUE "*** PAYMENTS DO NOT BALANCE - INVESTIGATE ***".
+    02  Bal-Unmatched-Line.
+        03  FILLER                      PIC X(40)
+              VALUE "UNMATCHED PAYMENTS (SEE UNMATCHD.DAT): ".
+        03  Prn-Unmatched-Count         PIC ZZZZ9.
+    02  Bal-Exception-Line.
+        03  FILLER                      PIC X(40)
+              VALUE "SANITY-THRESHOLD REJECTS (EXCPPMT.DAT):".
+        03  Prn-Exception-Count         PIC ZZZZ9.
+
 PROCEDURE DIVISION.
 Update-And-Report.
+    PERFORM Resolve-Data-Paths.
+    PERFORM Get-As-Of-Date-Range.
+    PERFORM Get-Sanity-Threshold.
+    PERFORM Backup-Master-File.
     OPEN I-O Student-Master-File.
     OPEN INPUT Student-Payment-File.
-    OPEN OUTPUT Print-File. 
+    OPEN OUTPUT Print-File.
+    OPEN OUTPUT Unmatched-Payment-File.
+    OPEN OUTPUT Exception-Payment-File.
+    OPEN OUTPUT Receipt-File.
     READ Student-Payment-File
         AT END SET End-Of-SPF TO TRUE
     END-READ.
@@ -97,7 +326,11 @@ Update-And-Report.
     MOVE LOW-VALUES TO SM-Student-Name.
     START Student-Master-File
         KEY IS GREATER THAN SM-Student-Name
-        INVALID KEY DISPLAY "Start Error FS = " SM-File-Status
+        INVALID KEY
+            MOVE SM-File-Status TO WS-Chk-Status
+            MOVE "START Student-Master-File (outstanding fees rpt)"
+                TO WS-Chk-Context
+            PERFORM Check-Fatal-Status
     END-START.
     READ Student-Master-File NEXT RECORD
         AT END SET End-Of-SMF TO TRUE
@@ -105,31 +338,263 @@ Update-And-Report.
     PERFORM Print-Outstanding-Fees-Rpt UNTIL End-OF-SMF.
     MOVE Total-Outstanding TO Prn-Total-Outstnd.
     WRITE Print-Line FROM Final-Total-Line AFTER ADVANCING 3 LINES.
-    CLOSE Student-Master-File, Print-File, Student-Payment-File.
+
+    MOVE SPACES TO Print-Line.
+    WRITE Print-Line AFTER ADVANCING PAGE.
+    WRITE Print-Line FROM Credit-Heading1 AFTER ADVANCING 1 LINE.
+    WRITE Print-Line FROM Heading2 AFTER ADVANCING 1 LINE.
+    WRITE Print-Line FROM Credit-Heading3 AFTER ADVANCING 3 LINES.
+    MOVE SPACES TO Print-Line.
+    WRITE Print-Line AFTER ADVANCING 1 LINE.
+
+    MOVE LOW-VALUES TO SM-Student-Name.
+    START Student-Master-File
+        KEY IS GREATER THAN SM-Student-Name
+        INVALID KEY
+            MOVE SM-File-Status TO WS-Chk-Status
+            MOVE "START Student-Master-File (paid-in-full/overpaid rpt)"
+                TO WS-Chk-Context
+            PERFORM Check-Fatal-Status
+    END-START.
+    READ Student-Master-File NEXT RECORD
+        AT END SET End-Of-SMF TO TRUE
+    END-READ.
+    PERFORM Print-Paid-In-Full-Overpaid-Rpt UNTIL End-OF-SMF.
+    MOVE Total-Credits TO Prn-Total-Credits.
+    WRITE Print-Line FROM Credit-Final-Total-Line AFTER ADVANCING 3 LINES.
+
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today.
+    MOVE SPACES TO Print-Line.
+    WRITE Print-Line AFTER ADVANCING PAGE.
+    WRITE Print-Line FROM Aging-Heading1 AFTER ADVANCING 1 LINE.
+    WRITE Print-Line FROM Heading2 AFTER ADVANCING 1 LINE.
+    WRITE Print-Line FROM Aging-Heading3 AFTER ADVANCING 3 LINES.
+    MOVE SPACES TO Print-Line.
+    WRITE Print-Line AFTER ADVANCING 1 LINE.
+
+    MOVE LOW-VALUES TO SM-Student-Name.
+    START Student-Master-File
+        KEY IS GREATER THAN SM-Student-Name
+        INVALID KEY
+            MOVE SM-File-Status TO WS-Chk-Status
+            MOVE "START Student-Master-File (fees aging rpt)"
+                TO WS-Chk-Context
+            PERFORM Check-Fatal-Status
+    END-START.
+    READ Student-Master-File NEXT RECORD
+        AT END SET End-Of-SMF TO TRUE
+    END-READ.
+    PERFORM Print-Fees-Aging-Rpt UNTIL End-OF-SMF.
+    PERFORM Print-Aging-Summary.
+
+    PERFORM Print-Balancing-Report.
+    CLOSE Student-Master-File, Print-File, Student-Payment-File,
+          Unmatched-Payment-File, Exception-Payment-File, Receipt-File.
     STOP RUN.
 
 
 Update-Master-File.
-    MOVE SP-Student-Number TO SM-Student-Number.
-    READ Student-Master-File
-        KEY IS SM-Student-Number
-        INVALID KEY DISPLAY "invalid read FS = " SM-File-Status
-    END-READ.
-    ADD SP-Payment TO SM-Amount-Paid.
-    REWRITE SM-Rec
-        INVALID KEY DISPLAY "Rewrite error fs = " SM-File-Status
-    END-REWRITE.
+    IF (SP-Is-Payment AND SP-Payment < ZERO)
+       OR (SP-Is-Refund AND SP-Payment > ZERO)
+        DISPLAY "Warning: transaction type/sign mismatch for student "
+            SP-Student-Number
+    END-IF.
+    IF SP-Payment-Date IS NOT LESS THAN WS-Selected-From-Date
+       AND SP-Payment-Date IS NOT GREATER THAN WS-Selected-To-Date
+        ADD SP-Payment TO Bal-Payments-Read
+        MOVE SP-Student-Number TO SM-Student-Number
+        MOVE SP-Term-Code TO SM-Term-Code
+        READ Student-Master-File
+            KEY IS SM-Master-Key
+            INVALID KEY
+                MOVE SM-File-Status TO WS-Chk-Status
+                MOVE "READ Student-Master-File (posting payment)"
+                    TO WS-Chk-Context
+                PERFORM Check-Fatal-Status
+        END-READ
+        IF SM-Rec-Found
+            COMPUTE WS-Would-Be-Paid = SM-Amount-Paid + SP-Payment
+            COMPUTE WS-Threshold-Amount ROUNDED =
+                SM-Fees-Owed * WS-Max-Overpayment-Pct / 100
+            IF WS-Would-Be-Paid > WS-Threshold-Amount
+                PERFORM Write-Exception-Payment
+            ELSE
+                ADD SP-Payment TO SM-Amount-Paid
+                REWRITE SM-Rec
+                    INVALID KEY
+                        MOVE SM-File-Status TO WS-Chk-Status
+                        MOVE "REWRITE Student-Master-File (posting payment)"
+                            TO WS-Chk-Context
+                        PERFORM Check-Fatal-Status
+                    NOT INVALID KEY
+                        ADD SP-Payment TO Bal-Payments-Posted
+                        PERFORM Write-Payment-Receipt
+                END-REWRITE
+            END-IF
+        ELSE
+            PERFORM Write-Unmatched-Payment
+        END-IF
+    END-IF.
     READ Student-Payment-File
         AT END SET End-Of-SPF TO TRUE
     END-READ.
- 
-  
+
+Backup-Master-File.
+    PERFORM VARYING WS-Backup-Gen-Idx FROM 1 BY 1
+            UNTIL WS-Backup-Gen-Idx >= WS-Backup-Retain
+        COMPUTE WS-Backup-Gen-Next = WS-Backup-Gen-Idx + 1
+        STRING FUNCTION TRIM(WS-Studmast-Path) DELIMITED BY SIZE
+               ".G" DELIMITED BY SIZE
+               WS-Backup-Gen-Idx DELIMITED BY SIZE
+            INTO WS-Backup-Path-Old
+        STRING FUNCTION TRIM(WS-Studmast-Path) DELIMITED BY SIZE
+               ".G" DELIMITED BY SIZE
+               WS-Backup-Gen-Next DELIMITED BY SIZE
+            INTO WS-Backup-Path-New
+*>      CBL_RENAME_FILE fails if WS-Backup-Path-New already exists
+*>      (the normal case from the 2nd run onward), so the older
+*>      generation it would become is deleted out of the way first.
+        CALL "CBL_DELETE_FILE" USING WS-Backup-Path-New
+            RETURNING WS-Backup-Rc
+        CALL "CBL_RENAME_FILE" USING WS-Backup-Path-New
+            WS-Backup-Path-Old RETURNING WS-Backup-Rc
+        IF WS-Backup-Rc NOT = ZERO
+            DISPLAY "WARNING: could not rotate " WS-Backup-Path-Old
+                " to " WS-Backup-Path-New " (rc=" WS-Backup-Rc ")"
+        END-IF
+    END-PERFORM.
+    STRING FUNCTION TRIM(WS-Studmast-Path) DELIMITED BY SIZE
+           ".G" DELIMITED BY SIZE
+           WS-Backup-Retain DELIMITED BY SIZE
+        INTO WS-Backup-Path-New.
+    CALL "CBL_COPY_FILE" USING WS-Studmast-Path WS-Backup-Path-New
+        RETURNING WS-Backup-Rc.
+    IF WS-Backup-Rc NOT = ZERO
+        DISPLAY "WARNING: could not back up " WS-Studmast-Path
+            " to " WS-Backup-Path-New " (rc=" WS-Backup-Rc ")"
+    END-IF.
+
+Check-Fatal-Status.
+    EVALUATE WS-Chk-Status
+        WHEN "00" WHEN "02" WHEN "04"
+        WHEN "10" WHEN "21" WHEN "22" WHEN "23"
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "*** FATAL FILE ERROR *** " WS-Chk-Context
+            DISPLAY "    File status = " WS-Chk-Status
+            DISPLAY "    Run aborted - notify operator."
+            STOP RUN
+    END-EVALUATE.
+
+Resolve-Data-Paths.
+    ACCEPT WS-Studpay-Path FROM ENVIRONMENT "STUDPAY_PATH".
+    IF WS-Studpay-Path = SPACES
+        MOVE "C:\Users\peebs\data\STUDPAY.DAT" TO WS-Studpay-Path
+    END-IF.
+    ACCEPT WS-Fees-Rpt-Path FROM ENVIRONMENT "FEES_RPT_PATH".
+    IF WS-Fees-Rpt-Path = SPACES
+        MOVE "C:\Users\peebs\data\FEES.RPT" TO WS-Fees-Rpt-Path
+    END-IF.
+    ACCEPT WS-Unmatchd-Path FROM ENVIRONMENT "UNMATCHD_PATH".
+    IF WS-Unmatchd-Path = SPACES
+        MOVE "C:\Users\peebs\data\UNMATCHD.DAT" TO WS-Unmatchd-Path
+    END-IF.
+    ACCEPT WS-Excppmt-Path FROM ENVIRONMENT "EXCPPMT_PATH".
+    IF WS-Excppmt-Path = SPACES
+        MOVE "C:\Users\peebs\data\EXCPPMT.DAT" TO WS-Excppmt-Path
+    END-IF.
+    ACCEPT WS-Receipt-Path FROM ENVIRONMENT "RECEIPT_PATH".
+    IF WS-Receipt-Path = SPACES
+        MOVE "C:\Users\peebs\data\RECEIPT.DAT" TO WS-Receipt-Path
+    END-IF.
+    ACCEPT WS-Studmast-Path FROM ENVIRONMENT "STUDMAST_PATH".
+    IF WS-Studmast-Path = SPACES
+        MOVE "C:\Users\peebs\data\STUDMAST.DAT" TO WS-Studmast-Path
+    END-IF.
+
+Get-As-Of-Date-Range.
+    DISPLAY "Select payments by as-of date range? (Y/N): ".
+    ACCEPT WS-Date-Range-Reply.
+    IF WS-Date-Range-Requested
+        DISPLAY "Enter FROM date (CCYYMMDD, blank for no lower limit): "
+        ACCEPT WS-Selected-From-Date
+        DISPLAY "Enter TO date (CCYYMMDD, blank for no upper limit): "
+        ACCEPT WS-Selected-To-Date
+        IF WS-Selected-To-Date = ZEROS
+            MOVE 99999999 TO WS-Selected-To-Date
+        END-IF
+    END-IF.
+
+Get-Sanity-Threshold.
+    DISPLAY "Max Amount Paid as % of Fees Owed"
+        " (blank for default 110): ".
+    ACCEPT WS-Max-Overpayment-Pct.
+    IF WS-Max-Overpayment-Pct = ZERO
+        MOVE 110 TO WS-Max-Overpayment-Pct
+    END-IF.
+
+Write-Unmatched-Payment.
+    ADD 1 TO Unmatched-Payment-Count.
+    MOVE SP-Student-Number TO Um-Student-Number.
+    MOVE SP-Term-Code TO Um-Term-Code.
+    MOVE SP-Payment TO Um-Payment.
+    MOVE SP-Transaction-Type TO Um-Transaction-Type.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO Um-Date-Processed.
+    WRITE Unmatched-Payment-Rec.
+
+Write-Exception-Payment.
+    ADD 1 TO Exception-Payment-Count.
+    MOVE SP-Student-Number TO Exc-Student-Number.
+    MOVE SP-Term-Code TO Exc-Term-Code.
+    MOVE SP-Payment TO Exc-Payment.
+    MOVE SM-Fees-Owed TO Exc-Fees-Owed.
+    MOVE WS-Would-Be-Paid TO Exc-Would-Be-Paid.
+    MOVE WS-Threshold-Amount TO Exc-Threshold-Amount.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO Exc-Date-Processed.
+    WRITE Exception-Payment-Rec.
+
+Write-Payment-Receipt.
+    MOVE SM-Student-Number TO Rc-Student-Number.
+    MOVE SM-Student-Name TO Rc-Student-Name.
+    MOVE SM-Term-Code TO Rc-Term-Code.
+    MOVE SP-Payment TO Rc-Payment.
+    COMPUTE Rc-Balance-Due =
+        SM-Fees-Owed + SM-Prior-Balance-Fwd - SM-Amount-Paid.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO Rc-Date-Processed.
+    WRITE Receipt-Rec.
+
+Print-Balancing-Report.
+    MOVE SPACES TO Print-Line.
+    WRITE Print-Line AFTER ADVANCING PAGE.
+    WRITE Print-Line FROM Bal-Heading AFTER ADVANCING 1 LINE.
+    MOVE SPACES TO Print-Line.
+    WRITE Print-Line AFTER ADVANCING 1 LINE.
+    MOVE Bal-Payments-Read TO Prn-Bal-Payments-Read.
+    WRITE Print-Line FROM Bal-Read-Line AFTER ADVANCING 1 LINE.
+    MOVE Bal-Payments-Posted TO Prn-Bal-Payments-Posted.
+    WRITE Print-Line FROM Bal-Posted-Line AFTER ADVANCING 1 LINE.
+    SUBTRACT Bal-Payments-Posted FROM Bal-Payments-Read
+        GIVING Bal-Difference.
+    MOVE Bal-Difference TO Prn-Bal-Difference.
+    WRITE Print-Line FROM Bal-Diff-Line AFTER ADVANCING 1 LINE.
+    IF Bal-Difference = ZERO
+        WRITE Print-Line FROM Bal-Ok-Line AFTER ADVANCING 2 LINES
+    ELSE
+        WRITE Print-Line FROM Bal-Not-Ok-Line AFTER ADVANCING 2 LINES
+    END-IF.
+    MOVE Unmatched-Payment-Count TO Prn-Unmatched-Count.
+    WRITE Print-Line FROM Bal-Unmatched-Line AFTER ADVANCING 2 LINES.
+    MOVE Exception-Payment-Count TO Prn-Exception-Count.
+    WRITE Print-Line FROM Bal-Exception-Line AFTER ADVANCING 1 LINE.
+
 Print-Outstanding-Fees-Rpt.
-    IF SM-Amount-Paid LESS THAN SM-Fees-Owed 
-        SUBTRACT SM-Amount-Paid FROM SM-Fees-Owed GIVING Amount-Outstanding
+    IF SM-Amount-Paid LESS THAN SM-Fees-Owed + SM-Prior-Balance-Fwd
+        COMPUTE Amount-Outstanding =
+            SM-Fees-Owed + SM-Prior-Balance-Fwd - SM-Amount-Paid
         ADD Amount-Outstanding TO Total-Outstanding
         MOVE SM-Student-Name TO Prn-Student-Name
         MOVE SM-Student-Number TO Prn-Student-Number
+        MOVE SM-Term-Code TO Prn-Term-Code
         MOVE SM-Fees-Owed TO Prn-Fees
         MOVE SM-Amount-Paid TO Prn-Amt-Paid
         MOVE Amount-Outstanding TO Prn-Amt-Outstnd
@@ -139,3 +604,90 @@ Print-Outstanding-Fees-Rpt.
     READ Student-Master-File NEXT RECORD
          AT END SET End-Of-SMF TO TRUE
     END-READ.
+
+Print-Fees-Aging-Rpt.
+    IF SM-Amount-Paid LESS THAN SM-Fees-Owed + SM-Prior-Balance-Fwd
+        COMPUTE WS-Aging-Outstanding =
+            SM-Fees-Owed + SM-Prior-Balance-Fwd - SM-Amount-Paid
+        IF SM-Fee-Due-Date = ZEROS
+            MOVE ZERO TO WS-Days-Past-Due
+        ELSE
+            COMPUTE WS-Days-Past-Due =
+                FUNCTION INTEGER-OF-DATE(WS-Today)
+                - FUNCTION INTEGER-OF-DATE(SM-Fee-Due-Date)
+        END-IF
+        MOVE SM-Student-Name TO Ag-Student-Name
+        MOVE SM-Student-Number TO Ag-Student-Number
+        MOVE SM-Term-Code TO Ag-Term-Code
+        MOVE WS-Aging-Outstanding TO Ag-Amt-Outstnd
+        MOVE WS-Days-Past-Due TO Ag-Days-Past-Due
+        EVALUATE TRUE
+            WHEN WS-Days-Past-Due <= 0
+                MOVE "CURRENT" TO Ag-Bucket
+                ADD 1 TO Ct-Current-Bucket
+                ADD WS-Aging-Outstanding TO Amt-Current-Bucket
+            WHEN WS-Days-Past-Due <= 30
+                MOVE "1-30" TO Ag-Bucket
+                ADD 1 TO Ct-30-Bucket
+                ADD WS-Aging-Outstanding TO Amt-30-Bucket
+            WHEN WS-Days-Past-Due <= 60
+                MOVE "31-60" TO Ag-Bucket
+                ADD 1 TO Ct-60-Bucket
+                ADD WS-Aging-Outstanding TO Amt-60-Bucket
+            WHEN OTHER
+                MOVE "60+" TO Ag-Bucket
+                ADD 1 TO Ct-90-Bucket
+                ADD WS-Aging-Outstanding TO Amt-90-Bucket
+        END-EVALUATE
+        WRITE Print-Line FROM Aging-Detail-Line
+               AFTER ADVANCING 1 LINE
+    END-IF.
+    READ Student-Master-File NEXT RECORD
+         AT END SET End-Of-SMF TO TRUE
+    END-READ.
+
+Print-Aging-Summary.
+    MOVE SPACES TO Print-Line.
+    WRITE Print-Line AFTER ADVANCING 2 LINES.
+    MOVE Aging-Summary-Heading TO Print-Line.
+    WRITE Print-Line AFTER ADVANCING 1 LINE.
+    MOVE SPACES TO Aging-Summary-Line.
+    MOVE "CURRENT ............" TO Ags-Label.
+    MOVE Ct-Current-Bucket TO Ags-Count.
+    MOVE Amt-Current-Bucket TO Ags-Amount.
+    WRITE Print-Line FROM Aging-Summary-Line AFTER ADVANCING 1 LINE.
+    MOVE "1-30 DAYS ..........." TO Ags-Label.
+    MOVE Ct-30-Bucket TO Ags-Count.
+    MOVE Amt-30-Bucket TO Ags-Amount.
+    WRITE Print-Line FROM Aging-Summary-Line AFTER ADVANCING 1 LINE.
+    MOVE "31-60 DAYS .........." TO Ags-Label.
+    MOVE Ct-60-Bucket TO Ags-Count.
+    MOVE Amt-60-Bucket TO Ags-Amount.
+    WRITE Print-Line FROM Aging-Summary-Line AFTER ADVANCING 1 LINE.
+    MOVE "60+ DAYS ............" TO Ags-Label.
+    MOVE Ct-90-Bucket TO Ags-Count.
+    MOVE Amt-90-Bucket TO Ags-Amount.
+    WRITE Print-Line FROM Aging-Summary-Line AFTER ADVANCING 1 LINE.
+
+Print-Paid-In-Full-Overpaid-Rpt.
+    IF SM-Amount-Paid NOT LESS THAN SM-Fees-Owed + SM-Prior-Balance-Fwd
+        COMPUTE Credit-Amount =
+            SM-Amount-Paid - SM-Fees-Owed - SM-Prior-Balance-Fwd
+        ADD Credit-Amount TO Total-Credits
+        MOVE SM-Student-Name TO Cr-Student-Name
+        MOVE SM-Student-Number TO Cr-Student-Number
+        MOVE SM-Term-Code TO Cr-Term-Code
+        MOVE SM-Fees-Owed TO Cr-Fees
+        MOVE SM-Amount-Paid TO Cr-Amt-Paid
+        MOVE Credit-Amount TO Cr-Credit-Amt
+        IF SM-Amount-Paid = SM-Fees-Owed + SM-Prior-Balance-Fwd
+            MOVE "PAID IN FULL" TO Cr-Status
+        ELSE
+            MOVE "OVERPAID" TO Cr-Status
+        END-IF
+        WRITE Print-Line FROM Credit-Detail-Line
+               AFTER ADVANCING 1 LINE
+    END-IF.
+    READ Student-Master-File NEXT RECORD
+         AT END SET End-Of-SMF TO TRUE
+    END-READ.
