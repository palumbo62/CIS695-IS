@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BookshopStockUpdate.
+       AUTHOR.  Jon Clark.
+      * Receipts/sales maintenance for Book-File's new on-hand quantity
+      * and reorder-point fields.  Modeled on BookshopMaint.cbl's
+      * console-menu maintenance style; this program only ever adjusts
+      * Bf-On-Hand-Qty (via a receipt or a sale) rather than the whole
+      * Book-Rec, so it is kept separate from the general add/query/
+      * update/delete maintenance program.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Book-File ASSIGN TO WS-Bookfile-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Bf-Book-Num
+               ALTERNATE RECORD KEY IS Bf-Publisher-Num
+                   WITH DUPLICATES
+               FILE STATUS IS Bf-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Book-File.
+       01  Book-Rec.
+           02  Bf-Book-Num             PIC 9(4).
+           02  Bf-Publisher-Num        PIC 9(4).
+           02  Bf-Book-Title           PIC X(30).
+           02  Bf-On-Hand-Qty          PIC 9(4).
+           02  Bf-Reorder-Point        PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+      * Data-file location, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Bookfile-Path            PIC X(260).
+
+       01  Bf-Status                   PIC X(2).
+           88  Bf-Rec-Found            VALUE "00".
+           88  Bf-Rec-Not-Found        VALUE "23".
+
+       01  Main-Menu-Choice            PIC 9 VALUE 0.
+       01  WS-Receipt-Qty              PIC 9(4).
+       01  WS-Sale-Qty                 PIC 9(4).
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           OPEN I-O Book-File.
+           PERFORM Main-Menu UNTIL Main-Menu-Choice = 4.
+           CLOSE Book-File.
+           STOP RUN.
+
+       Main-Menu.
+           DISPLAY " ".
+           DISPLAY "----  BOOKSHOP  STOCK  UPDATE  ----".
+           DISPLAY "1. Record Receipt (stock in)".
+           DISPLAY "2. Record Sale (stock out)".
+           DISPLAY "3. Display Stock Level".
+           DISPLAY "4. Exit".
+           DISPLAY "Enter choice -> " WITH NO ADVANCING.
+           ACCEPT Main-Menu-Choice.
+           EVALUATE Main-Menu-Choice
+               WHEN 1 PERFORM Record-Receipt
+               WHEN 2 PERFORM Record-Sale
+               WHEN 3 PERFORM Display-Stock-Level
+               WHEN 4 CONTINUE
+               WHEN OTHER DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+       Record-Receipt.
+           DISPLAY "Enter Book Number (9(4)): " WITH NO ADVANCING.
+           ACCEPT Bf-Book-Num.
+           READ Book-File
+               KEY IS Bf-Book-Num
+               INVALID KEY
+                   DISPLAY "Book Number " Bf-Book-Num " not found."
+           END-READ.
+           IF Bf-Rec-Found
+               DISPLAY "Enter Quantity Received (9(4)): "
+                       WITH NO ADVANCING
+               ACCEPT WS-Receipt-Qty
+               ADD WS-Receipt-Qty TO Bf-On-Hand-Qty
+               REWRITE Book-Rec
+                   INVALID KEY DISPLAY "Update failed FS = " Bf-Status
+                   NOT INVALID KEY
+                       DISPLAY "Book " Bf-Book-Num
+                               " on hand now " Bf-On-Hand-Qty
+               END-REWRITE
+           END-IF.
+
+       Record-Sale.
+           DISPLAY "Enter Book Number (9(4)): " WITH NO ADVANCING.
+           ACCEPT Bf-Book-Num.
+           READ Book-File
+               KEY IS Bf-Book-Num
+               INVALID KEY
+                   DISPLAY "Book Number " Bf-Book-Num " not found."
+           END-READ.
+           IF Bf-Rec-Found
+               DISPLAY "Enter Quantity Sold (9(4)): " WITH NO ADVANCING
+               ACCEPT WS-Sale-Qty
+               IF WS-Sale-Qty > Bf-On-Hand-Qty
+                   DISPLAY "Sale quantity exceeds on-hand quantity "
+                           Bf-On-Hand-Qty "; sale rejected."
+               ELSE
+                   SUBTRACT WS-Sale-Qty FROM Bf-On-Hand-Qty
+                   REWRITE Book-Rec
+                       INVALID KEY
+                           DISPLAY "Update failed FS = " Bf-Status
+                       NOT INVALID KEY
+                           DISPLAY "Book " Bf-Book-Num
+                                   " on hand now " Bf-On-Hand-Qty
+                   END-REWRITE
+                   IF Bf-On-Hand-Qty <= Bf-Reorder-Point
+                       DISPLAY "*** LOW STOCK: Book " Bf-Book-Num
+                               " at or below reorder point "
+                               Bf-Reorder-Point " ***"
+                   END-IF
+               END-IF
+           END-IF.
+
+       Display-Stock-Level.
+           DISPLAY "Enter Book Number (9(4)): " WITH NO ADVANCING.
+           ACCEPT Bf-Book-Num.
+           READ Book-File
+               KEY IS Bf-Book-Num
+               INVALID KEY
+                   DISPLAY "Book Number " Bf-Book-Num " not found."
+               NOT INVALID KEY
+                   DISPLAY "Title        : " Bf-Book-Title
+                   DISPLAY "On Hand      : " Bf-On-Hand-Qty
+                   DISPLAY "Reorder Point: " Bf-Reorder-Point
+           END-READ.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Bookfile-Path FROM ENVIRONMENT "BOOKFILE_PATH".
+           IF WS-Bookfile-Path = SPACES
+               MOVE "BOOKFILE.DAT" TO WS-Bookfile-Path
+           END-IF.
