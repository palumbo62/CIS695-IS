@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TermRollover.
+       AUTHOR.  Jon Clark.
+      * End-of-term utility for the Fees subsystem.  Student-Master-File
+      * now carries one record per student per term (SM-Master-Key is
+      * SM-Student-Number + SM-Term-Code).  This program scans every
+      * record for an ending term and, where a balance remains
+      * outstanding, opens a new record for the next term carrying that
+      * balance forward in SM-Prior-Balance-Fwd.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Student-Master-File ASSIGN TO WS-Studmast-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-Master-Key
+               ALTERNATE RECORD KEY IS SM-Student-Number
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SM-Student-Name
+                   WITH DUPLICATES
+               FILE STATUS IS SM-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Student-Master-File.
+       01  SM-Rec.
+           88  End-Of-SMF                      VALUE HIGH-VALUES.
+           02  SM-Master-Key.
+               03  SM-Student-Number           PIC 9(7).
+               03  SM-Term-Code                PIC X(6).
+           02  SM-Student-Name                 PIC X(30).
+           02  FILLER                          PIC X(5).
+           02  SM-Prior-Balance-Fwd            PIC S9(4)V99.
+           02  SM-Fees-Owed                    PIC 9(4).
+           02  SM-Amount-Paid                  PIC S9(4)V99.
+           02  SM-Fee-Due-Date                 PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+      * Data-file location, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Studmast-Path                    PIC X(260).
+
+       01  SM-File-Status                      PIC XX.
+           88  SM-Rec-Found                    VALUE "00".
+           88  SM-Rec-Not-Found                VALUE "23".
+           88  SM-Rec-Duplicate                VALUE "22".
+
+       01  WS-Old-Term-Code                    PIC X(6).
+       01  WS-New-Term-Code                    PIC X(6).
+       01  WS-Due-Days-Offset                  PIC 9(3) VALUE 30.
+       01  WS-Today                            PIC 9(8).
+       01  WS-New-Due-Date                     PIC 9(8).
+       01  WS-Old-Rec.
+           02  WS-Old-Student-Number           PIC 9(7).
+           02  WS-Old-Student-Name             PIC X(30).
+           02  WS-Old-Balance-Owed             PIC S9(4)V99.
+
+       01  Rollover-Totals.
+           02  Ct-Terms-Scanned                PIC 9(5) VALUE ZEROS.
+           02  Ct-Balances-Carried             PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           PERFORM Get-Rollover-Terms.
+
+           OPEN I-O Student-Master-File.
+
+           MOVE LOW-VALUES TO SM-Master-Key.
+           START Student-Master-File
+               KEY IS GREATER THAN SM-Master-Key
+               INVALID KEY
+                   DISPLAY "START error FS = " SM-File-Status
+           END-START.
+           READ Student-Master-File NEXT RECORD
+               AT END SET End-Of-SMF TO TRUE
+           END-READ.
+           PERFORM Roll-One-Record UNTIL End-Of-SMF.
+
+           CLOSE Student-Master-File.
+
+           DISPLAY "Term rollover complete.".
+           DISPLAY "Terms scanned     : " Ct-Terms-Scanned.
+           DISPLAY "Balances carried  : " Ct-Balances-Carried.
+           STOP RUN.
+
+       Get-Rollover-Terms.
+           DISPLAY "Enter term code ending (old term): "
+               WITH NO ADVANCING.
+           ACCEPT WS-Old-Term-Code.
+           DISPLAY "Enter term code starting (new term): "
+               WITH NO ADVANCING.
+           ACCEPT WS-New-Term-Code.
+           DISPLAY "Days until new term fees due (blank = 30): "
+               WITH NO ADVANCING.
+           ACCEPT WS-Due-Days-Offset.
+           IF WS-Due-Days-Offset = ZERO
+               MOVE 30 TO WS-Due-Days-Offset
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today.
+           COMPUTE WS-New-Due-Date = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(WS-Today) + WS-Due-Days-Offset).
+
+       Roll-One-Record.
+           IF SM-Term-Code = WS-Old-Term-Code
+               ADD 1 TO Ct-Terms-Scanned
+               MOVE SM-Student-Number TO WS-Old-Student-Number
+               MOVE SM-Student-Name   TO WS-Old-Student-Name
+               COMPUTE WS-Old-Balance-Owed =
+                   SM-Fees-Owed - SM-Amount-Paid
+               IF WS-Old-Balance-Owed > ZERO
+                   PERFORM Write-New-Term-Record
+               END-IF
+           END-IF.
+
+           READ Student-Master-File NEXT RECORD
+               AT END SET End-Of-SMF TO TRUE
+           END-READ.
+
+       Write-New-Term-Record.
+           MOVE WS-Old-Student-Number TO SM-Student-Number.
+           MOVE WS-New-Term-Code      TO SM-Term-Code.
+           MOVE WS-Old-Student-Name   TO SM-Student-Name.
+           MOVE WS-Old-Balance-Owed   TO SM-Prior-Balance-Fwd.
+           MOVE ZEROS                 TO SM-Fees-Owed.
+           MOVE ZEROS                 TO SM-Amount-Paid.
+           MOVE WS-New-Due-Date       TO SM-Fee-Due-Date.
+
+           WRITE SM-Rec
+               INVALID KEY
+                   IF SM-Rec-Duplicate
+                       DISPLAY "Term " WS-New-Term-Code
+                           " already exists for student "
+                           WS-Old-Student-Number ", skipped."
+                   ELSE
+                       DISPLAY "Write error FS = " SM-File-Status
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO Ct-Balances-Carried
+           END-WRITE.
+
+           MOVE WS-Old-Student-Number TO SM-Student-Number.
+           MOVE WS-Old-Term-Code      TO SM-Term-Code.
+           READ Student-Master-File
+               KEY IS SM-Master-Key
+               INVALID KEY
+                   DISPLAY "Re-read error FS = " SM-File-Status
+           END-READ.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Studmast-Path FROM ENVIRONMENT "STUDMAST_PATH".
+           IF WS-Studmast-Path = SPACES
+               MOVE "C:\Users\peebs\data\STUDMAST.DAT"
+                   TO WS-Studmast-Path
+           END-IF.
