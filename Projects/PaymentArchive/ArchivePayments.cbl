@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ArchivePayments.
+       AUTHOR.  Jon Clark.
+      * End-of-term utility for the Fees subsystem.  StudFees.cbl folds
+      * every payment on Student-Payment-File (STUDPAY.DAT) straight
+      * into SM-Amount-Paid with no retained history, and STUDPAY.DAT
+      * itself is never archived.  This program copies the processed
+      * batch to a dated archive file and adds each payment into a
+      * per-student year-to-date history record, so a mis-posted
+      * payment can be traced back to the batch that caused it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Student-Payment-File ASSIGN TO WS-Studpay-Path
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Archive-Payment-File ASSIGN TO WS-Archive-File-Path
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Payment-History-File ASSIGN TO WS-Payhist-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PH-Student-Number
+               FILE STATUS IS PH-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Student-Payment-File.
+       01  SP-Rec.
+           88  End-Of-SPF                      VALUE HIGH-VALUES.
+           02  SP-Student-Number               PIC 9(7).
+           02  SP-Payment                      PIC S9(4)V99
+                     SIGN IS TRAILING SEPARATE CHARACTER.
+           02  SP-Transaction-Type             PIC X.
+               88  SP-Is-Payment                VALUE "P".
+               88  SP-Is-Refund                 VALUE "R".
+           02  SP-Payment-Date                 PIC 9(8).
+
+       FD  Archive-Payment-File.
+       01  Archive-Rec                         PIC X(23).
+
+       FD  Payment-History-File.
+       01  PH-Rec.
+           02  PH-Student-Number               PIC 9(7).
+           02  PH-YTD-Amount                   PIC S9(6)V99.
+           02  PH-Payment-Count                PIC 9(5).
+           02  PH-Last-Payment-Date            PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  PH-Status                           PIC XX.
+           88  PH-Rec-Found                    VALUE "00".
+           88  PH-Rec-Not-Found                VALUE "23".
+
+       01  WS-Archive-File-Path                PIC X(260).
+       01  WS-Current-Date-Raw                 PIC X(8).
+       01  WS-Archived-Count                   PIC 9(5) VALUE ZEROS.
+
+      * Data-file locations, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Studpay-Path                     PIC X(260).
+       01  WS-Payhist-Path                     PIC X(260).
+       01  WS-Archive-Dir-Path                 PIC X(240).
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           PERFORM Build-Archive-Filename.
+
+           OPEN INPUT Student-Payment-File.
+           OPEN OUTPUT Archive-Payment-File.
+           OPEN I-O Payment-History-File.
+
+           READ Student-Payment-File
+               AT END SET End-Of-SPF TO TRUE
+           END-READ.
+           PERFORM Archive-One-Payment UNTIL End-Of-SPF.
+
+           CLOSE Student-Payment-File, Archive-Payment-File,
+                 Payment-History-File.
+           PERFORM Purge-Student-Payment-File.
+
+           DISPLAY "Batch archived to " WS-Archive-File-Path.
+           DISPLAY "Payments archived: " WS-Archived-Count.
+           STOP RUN.
+
+       Purge-Student-Payment-File.
+      * The batch just archived is now fully copied into
+      * WS-Archive-File-Path and rolled into Payment-History-File, so
+      * STUDPAY.DAT is emptied here - otherwise the next StudFees run
+      * would re-read and double-post the same payments.
+           OPEN OUTPUT Student-Payment-File.
+           CLOSE Student-Payment-File.
+
+       Build-Archive-Filename.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Current-Date-Raw.
+           STRING FUNCTION TRIM(WS-Archive-Dir-Path) DELIMITED BY SIZE
+                  "STUDPAY-"                      DELIMITED BY SIZE
+                  WS-Current-Date-Raw             DELIMITED BY SIZE
+                  ".DAT"                          DELIMITED BY SIZE
+               INTO WS-Archive-File-Path.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Studpay-Path FROM ENVIRONMENT "STUDPAY_PATH".
+           IF WS-Studpay-Path = SPACES
+               MOVE "C:\Users\peebs\data\STUDPAY.DAT" TO WS-Studpay-Path
+           END-IF.
+           ACCEPT WS-Payhist-Path FROM ENVIRONMENT "PAYHIST_PATH".
+           IF WS-Payhist-Path = SPACES
+               MOVE "C:\Users\peebs\data\PAYHIST.DAT" TO WS-Payhist-Path
+           END-IF.
+           ACCEPT WS-Archive-Dir-Path
+               FROM ENVIRONMENT "ARCHIVE_DIR_PATH".
+           IF WS-Archive-Dir-Path = SPACES
+               MOVE "C:\Users\peebs\data\" TO WS-Archive-Dir-Path
+           END-IF.
+
+       Archive-One-Payment.
+           MOVE SP-Rec TO Archive-Rec.
+           WRITE Archive-Rec.
+           ADD 1 TO WS-Archived-Count.
+
+           PERFORM Update-Payment-History.
+
+           READ Student-Payment-File
+               AT END SET End-Of-SPF TO TRUE
+           END-READ.
+
+       Update-Payment-History.
+           MOVE SP-Student-Number TO PH-Student-Number.
+           READ Payment-History-File
+               KEY IS PH-Student-Number
+               INVALID KEY MOVE "23" TO PH-Status
+           END-READ.
+
+           IF PH-Rec-Found
+               ADD SP-Payment TO PH-YTD-Amount
+               ADD 1 TO PH-Payment-Count
+               MOVE SP-Payment-Date TO PH-Last-Payment-Date
+               REWRITE PH-Rec
+                   INVALID KEY
+                       DISPLAY "Rewrite error FS = " PH-Status
+               END-REWRITE
+           ELSE
+               MOVE SP-Payment TO PH-YTD-Amount
+               MOVE 1 TO PH-Payment-Count
+               MOVE SP-Payment-Date TO PH-Last-Payment-Date
+               WRITE PH-Rec
+                   INVALID KEY
+                       DISPLAY "Write error FS = " PH-Status
+               END-WRITE
+           END-IF.
