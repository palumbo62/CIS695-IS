@@ -1,8 +1,18 @@
        class-id StudentAdmin.mainFormControl is partial
                  inherits type System.Windows.Forms.Form.
-       
+
        working-storage section.
-       
+      *> Which flat report file the next Print... click should preview -
+      *> reused by any future report screen, see the PrintDocument
+      *> pattern in printReportButton_Click/printDocument1_PrintPage.
+       01 printReportPath type String value "C:\Users\peebs\data\FEES.RPT".
+       01 printReportReader type System.IO.StreamReader.
+      *> Line already read off printReportReader but not yet printed,
+      *> because it didn't fit before the prior PrintPage's page break -
+      *> printDocument1_PrintPage prints this first on the next call
+      *> instead of re-reading (and thereby dropping) it.
+       01 printPendingLine type String.
+
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent
@@ -49,5 +59,70 @@
        method-id label8_Click final private.
        procedure division using by value sender as object e as type System.EventArgs.
        end method.
-      
+
+      *> Template Print... handler - lets the operator choose a
+      *> printer before showing the print-preview, then hands the
+      *> chosen document off to PrintPreviewDialog.  Reused as-is by
+      *> any future report screen that only needs to change
+      *> printReportPath before wiring up its own Print... button to
+      *> this same pair of methods.
+       method-id printReportButton_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set printDialog1::Document to printDocument1
+           if printDialog1::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+               invoke printPreviewDialog1::ShowDialog(self)
+           end-if
+           goback.
+       end method.
+
+      *> PrintPage handler - streams printReportPath one line at a
+      *> time, wrapping to further pages when the text runs past the
+      *> printable page height.  Flat .RPT files are plain fixed-width
+      *> text, so a single monospace font is all this needs.
+       method-id printDocument1_PrintPage final private.
+       local-storage section.
+       01 ls-font type System.Drawing.Font.
+       01 ls-line-height type float.
+       01 ls-y-pos type float.
+       01 ls-one-line type String.
+       01 ls-more-pages type condition-value value False.
+       procedure division using by value sender as object
+               e as type System.Drawing.Printing.PrintPageEventArgs.
+           set ls-font to new System.Drawing.Font("Courier New" 10)
+           set ls-line-height to ls-font::GetHeight(e::Graphics)
+           set ls-y-pos to e::MarginBounds::Top
+
+           if printReportReader = null
+               set printReportReader to new System.IO.StreamReader(printReportPath)
+           end-if
+
+           perform until exit
+               if printPendingLine not = null
+                   set ls-one-line to printPendingLine
+                   set printPendingLine to null
+               else
+                   set ls-one-line to printReportReader::ReadLine()
+               end-if
+               if ls-one-line = null
+                   exit perform
+               end-if
+               if ls-y-pos + ls-line-height > e::MarginBounds::Bottom
+                   set printPendingLine to ls-one-line
+                   set ls-more-pages to True
+                   exit perform
+               end-if
+               invoke e::Graphics::DrawString(ls-one-line ls-font
+                   type System.Drawing.Brushes::Black
+                   e::MarginBounds::Left ls-y-pos)
+               compute ls-y-pos = ls-y-pos + ls-line-height
+           end-perform
+
+           set e::HasMorePages to ls-more-pages
+           if not ls-more-pages
+               invoke printReportReader::Close()
+               set printReportReader to null
+           end-if
+           goback.
+       end method.
+
        end class.
