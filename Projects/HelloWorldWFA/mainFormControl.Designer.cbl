@@ -1,4 +1,4 @@
-       class-id HelloWorldWFA.mainFormControl is partial
+       class-id StudentAdmin.mainFormControl is partial
                  inherits type System.Windows.Forms.Form.
        
        01 button1 type System.Windows.Forms.Button.
@@ -25,6 +25,10 @@
        01 exitButton type System.Windows.Forms.Button.
        01 findButton type System.Windows.Forms.Button.
        01 deleteButton type System.Windows.Forms.Button.
+       01 printReportButton type System.Windows.Forms.Button.
+       01 printDocument1 type System.Drawing.Printing.PrintDocument.
+       01 printPreviewDialog1 type System.Windows.Forms.PrintPreviewDialog.
+       01 printDialog1 type System.Windows.Forms.PrintDialog.
        01 components type System.ComponentModel.IContainer.
       
       *> Required method for Designer support - do not modify
@@ -55,6 +59,10 @@
        set deleteButton to new System.Windows.Forms.Button
        set findButton to new System.Windows.Forms.Button
        set exitButton to new System.Windows.Forms.Button
+       set printReportButton to new System.Windows.Forms.Button
+       set printDocument1 to new System.Drawing.Printing.PrintDocument
+       set printPreviewDialog1 to new System.Windows.Forms.PrintPreviewDialog
+       set printDialog1 to new System.Windows.Forms.PrintDialog
        invoke groupBox1::SuspendLayout
        invoke eventLog1 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke self::SuspendLayout
@@ -290,10 +298,34 @@
        set exitButton::TabIndex to 19
        set exitButton::Text to "Exit"
        set exitButton::UseVisualStyleBackColor to True
-      *> 
+      *>
+      *> printReportButton
+      *>
+       set printReportButton::FlatStyle to type System.Windows.Forms.FlatStyle::System
+       set printReportButton::Location to new System.Drawing.Point(573 269)
+       set printReportButton::Name to "printReportButton"
+       set printReportButton::Size to new System.Drawing.Size(79 25)
+       set printReportButton::TabIndex to 20
+       set printReportButton::Text to "Print..."
+       set printReportButton::UseVisualStyleBackColor to True
+       invoke printReportButton::Click::Add(
+           new System.EventHandler(self::printReportButton_Click))
+      *>
+      *> printDocument1
+      *>
+       invoke printDocument1::PrintPage::Add(
+           new System.Drawing.Printing.PrintPageEventHandler(
+               self::printDocument1_PrintPage))
+      *>
+      *> printPreviewDialog1
+      *>
+       set printPreviewDialog1::Document to printDocument1
+       set printPreviewDialog1::Name to "printPreviewDialog1"
+      *>
       *> Form1
-      *> 
+      *>
        set self::ClientSize to new System.Drawing.Size(736 310)
+       invoke self::Controls::Add(printReportButton)
        invoke self::Controls::Add(exitButton)
        invoke self::Controls::Add(findButton)
        invoke self::Controls::Add(deleteButton)
