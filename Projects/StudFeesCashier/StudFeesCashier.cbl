@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  StudFeesCashier.
+       AUTHOR.  Jon Clark.
+      * Interactive counter-payment companion to StudFees.cbl's batch
+      * posting run.  StudFees only posts payments that have already
+      * been batched up into Student-Payment-File (STUDPAY.DAT), so a
+      * cashier taking a payment at the counter has no way to post it
+      * and hand over a receipt right away.  This program posts a
+      * single payment straight to Student-Master-File and appends a
+      * receipt line to the same RECEIPT.DAT StudFees writes to,
+      * reusing StudFees' receipt-file layout.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Student-Master-File ASSIGN TO WS-Studmast-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-Master-Key
+               ALTERNATE RECORD KEY IS SM-Student-Number
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SM-Student-Name
+                   WITH DUPLICATES
+               FILE STATUS IS SM-File-Status.
+
+           SELECT Receipt-File ASSIGN TO WS-Receipt-Path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Rc-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Student-Master-File.
+       01  SM-Rec.
+           02  SM-Master-Key.
+               03  SM-Student-Number           PIC 9(7).
+               03  SM-Term-Code                PIC X(6).
+           02  SM-Student-Name                 PIC X(30).
+           02  FILLER                          PIC X(5).
+           02  SM-Prior-Balance-Fwd            PIC S9(4)V99.
+           02  SM-Fees-Owed                    PIC 9(4).
+           02  SM-Amount-Paid                  PIC S9(4)V99.
+           02  SM-Fee-Due-Date                 PIC 9(8).
+
+       FD  Receipt-File.
+       01  Receipt-Rec.
+           02  Rc-Student-Number               PIC 9(7).
+           02  FILLER                          PIC X(1) VALUE SPACE.
+           02  Rc-Student-Name                 PIC X(30).
+           02  FILLER                          PIC X(1) VALUE SPACE.
+           02  Rc-Term-Code                    PIC X(6).
+           02  FILLER                          PIC X(1) VALUE SPACE.
+           02  Rc-Payment                      PIC S9(4)V99
+                     SIGN IS TRAILING SEPARATE CHARACTER.
+           02  FILLER                          PIC X(1) VALUE SPACE.
+           02  Rc-Balance-Due                  PIC S9(6)V99
+                     SIGN IS TRAILING SEPARATE CHARACTER.
+           02  FILLER                          PIC X(1) VALUE SPACE.
+           02  Rc-Date-Processed               PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+      * Data-file locations, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Studmast-Path                    PIC X(260).
+       01  WS-Receipt-Path                     PIC X(260).
+
+       01  SM-File-Status                      PIC XX.
+           88  SM-Rec-Found                    VALUE "00".
+           88  SM-Rec-Not-Found                VALUE "23".
+       01  Rc-File-Status                      PIC XX.
+
+       01  WS-Query-Student-Number             PIC 9(7).
+       01  WS-Query-Term-Code                  PIC X(6).
+       01  WS-Payment-Amount                   PIC 9(4)V99.
+       01  WS-Balance-Due                      PIC S9(6)V99.
+       01  Another-Reply                       PIC X VALUE "Y".
+           88  Another-Payment                 VALUE "Y" "y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           OPEN I-O Student-Master-File.
+           OPEN EXTEND Receipt-File.
+           IF Rc-File-Status = "05" OR Rc-File-Status = "35"
+               OPEN OUTPUT Receipt-File
+           END-IF.
+
+           PERFORM Take-One-Payment UNTIL NOT Another-Payment.
+
+           CLOSE Student-Master-File, Receipt-File.
+           STOP RUN.
+
+       Take-One-Payment.
+           DISPLAY "Enter student number: " WITH NO ADVANCING.
+           ACCEPT WS-Query-Student-Number.
+           DISPLAY "Enter term code: " WITH NO ADVANCING.
+           ACCEPT WS-Query-Term-Code.
+
+           MOVE WS-Query-Student-Number TO SM-Student-Number.
+           MOVE WS-Query-Term-Code TO SM-Term-Code.
+           READ Student-Master-File
+               KEY IS SM-Master-Key
+               INVALID KEY MOVE "23" TO SM-File-Status
+           END-READ.
+
+           IF SM-Rec-Found
+               DISPLAY "Student : " SM-Student-Name
+               DISPLAY "Fees Owed    : " SM-Fees-Owed
+               DISPLAY "Amount Paid  : " SM-Amount-Paid
+               DISPLAY "Enter payment amount: " WITH NO ADVANCING
+               ACCEPT WS-Payment-Amount
+               ADD WS-Payment-Amount TO SM-Amount-Paid
+               REWRITE SM-Rec
+                   INVALID KEY
+                       DISPLAY "Rewrite error FS = " SM-File-Status
+                   NOT INVALID KEY
+                       PERFORM Print-Receipt
+               END-REWRITE
+           ELSE
+               DISPLAY "No fees record found for that student/term."
+           END-IF.
+
+           DISPLAY "Take another payment? (Y/N): " WITH NO ADVANCING.
+           ACCEPT Another-Reply.
+
+       Print-Receipt.
+           MOVE SM-Student-Number TO Rc-Student-Number.
+           MOVE SM-Student-Name TO Rc-Student-Name.
+           MOVE SM-Term-Code TO Rc-Term-Code.
+           MOVE WS-Payment-Amount TO Rc-Payment.
+           COMPUTE WS-Balance-Due =
+               SM-Fees-Owed + SM-Prior-Balance-Fwd - SM-Amount-Paid.
+           MOVE WS-Balance-Due TO Rc-Balance-Due.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO Rc-Date-Processed.
+           WRITE Receipt-Rec.
+           DISPLAY " ".
+           DISPLAY "----  PAYMENT  RECEIPT  ----".
+           DISPLAY "Student  : " SM-Student-Number "  " SM-Student-Name.
+           DISPLAY "Term     : " SM-Term-Code.
+           DISPLAY "Paid     : " WS-Payment-Amount.
+           DISPLAY "Balance  : " WS-Balance-Due.
+           DISPLAY "Date     : " Rc-Date-Processed.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Studmast-Path FROM ENVIRONMENT "STUDMAST_PATH".
+           IF WS-Studmast-Path = SPACES
+               MOVE "C:\Users\peebs\data\STUDMAST.DAT"
+                   TO WS-Studmast-Path
+           END-IF.
+           ACCEPT WS-Receipt-Path FROM ENVIRONMENT "RECEIPT_PATH".
+           IF WS-Receipt-Path = SPACES
+               MOVE "C:\Users\peebs\data\RECEIPT.DAT"
+                   TO WS-Receipt-Path
+           END-IF.
