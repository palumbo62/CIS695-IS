@@ -4,7 +4,7 @@
        AUTHOR.    Michael Coughlan with modifications by Jon Clark.
       * Example program showing how to create a sequential file
       * using    the ACCEPT and the WRITE verbs.
-      * Note:    In this version of COBOL pressing the Carriage Return (CR)
+      * Note:    In this version of COBOL pressing Carriage Return (CR)
       * without entering any data results in StudentDetails being filled
       * with spaces.
 
@@ -12,7 +12,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "C:\Users\peebs\data\STUDENTS.DAT"
+           SELECT StudentFile ASSIGN TO WS-Students-Path
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -31,15 +31,38 @@
            02  CourseCode      PIC X(4).
            02  Gender          PIC X.
 
+       WORKING-STORAGE SECTION.
+      * Data-file location, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Students-Path         PIC X(260).
+
+       01  WS-Earliest-Birth-Year   PIC 9(4) VALUE 1900.
+       01  WS-Min-Enrollment-Age    PIC 99   VALUE 16.
+       01  WS-Current-Date-Raw      PIC X(8).
+       01  WS-Current-Date REDEFINES WS-Current-Date-Raw.
+           02  WS-Current-Year      PIC 9(4).
+           02  WS-Current-Month     PIC 9(2).
+           02  WS-Current-Day       PIC 9(2).
+       01  WS-Age-At-Enrollment     PIC 999.
+       01  WS-Dob-Valid-Sw          PIC X VALUE 'Y'.
+           88  Dob-Valid            VALUE 'Y'.
+
        PROCEDURE DIVISION.
        Begin.
+           PERFORM Resolve-Data-Paths
            OPEN OUTPUT StudentFile
            DISPLAY "Enter student details using template below."
            DISPLAY "Enter NO data to end input."
 
            PERFORM GetStudentDetails
            PERFORM UNTIL StudentDetails = SPACES
-               WRITE StudentDetails
+               PERFORM Validate-Date-Of-Birth
+               IF Dob-Valid
+                   WRITE StudentDetails
+               ELSE
+                   DISPLAY "Record rejected - please re-enter."
+               END-IF
                PERFORM GetStudentDetails
            END-PERFORM
            CLOSE StudentFile
@@ -48,4 +71,34 @@
        GetStudentDetails.
            DISPLAY "Enter - SID, Surname, Initials, DOB, Course, Gender"
            DISPLAY "NNNNNNLLLLLLLLLLLLFFFFFFFFFFMMMMMMMMMMYYYYMMDDCCCCG"
-           ACCEPT  StudentDetails.  
\ No newline at end of file
+           ACCEPT  StudentDetails.
+
+       Validate-Date-Of-Birth.
+           MOVE 'Y' TO WS-Dob-Valid-Sw.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Current-Date-Raw.
+
+           IF YOBirth < WS-Earliest-Birth-Year
+               OR YOBirth > WS-Current-Year
+               MOVE 'N' TO WS-Dob-Valid-Sw
+               DISPLAY "Invalid birth year - must be between "
+                   WS-Earliest-Birth-Year " and " WS-Current-Year
+           ELSE
+               COMPUTE WS-Age-At-Enrollment = WS-Current-Year - YOBirth
+               IF (MOBirth > WS-Current-Month)
+                   OR (MOBirth = WS-Current-Month
+                       AND DOBirth > WS-Current-Day)
+                   SUBTRACT 1 FROM WS-Age-At-Enrollment
+               END-IF
+               IF WS-Age-At-Enrollment < WS-Min-Enrollment-Age
+                   MOVE 'N' TO WS-Dob-Valid-Sw
+                   DISPLAY "Student does not meet minimum age of "
+                       WS-Min-Enrollment-Age
+               END-IF
+           END-IF.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Students-Path FROM ENVIRONMENT "STUDENTS_PATH".
+           IF WS-Students-Path = SPACES
+               MOVE "C:\Users\peebs\data\STUDENTS.DAT"
+                   TO WS-Students-Path
+           END-IF.
