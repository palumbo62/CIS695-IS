@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NightlyBatchDriver.
+       AUTHOR.  Jon Clark.
+      * JCL-equivalent run-control driver for the nightly batch.
+      * CreateStudentAdminMaster (PROGRAM-ID Seq2Index), CreateMasterFile,
+      * StudFees and BookshopLectReqRpt are all separately compiled/run
+      * programs with no documented run order and no checkpoint if the
+      * batch window gets interrupted partway through (e.g. StudFees
+      * dying after updating half of STUDMAST.DAT but before its report
+      * prints).  This driver sequences the four programs (student admin
+      * index build -> fees master build -> fees posting -> reports),
+      * running each as a separate step via CALL "SYSTEM" (the same
+      * relationship a JCL job step has to the program it runs), and
+      * records each step's outcome in a step-status file so a re-run
+      * skips whatever already completed and resumes from the failed
+      * step instead of rerunning the whole night's batch.  A fifth
+      * step, DataValidationSweep, runs last so the consolidated
+      * exceptions report always reflects the night's freshly-posted
+      * data.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Step-Status-File ASSIGN TO WS-Stepstat-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SS-Step-Number
+               FILE STATUS IS SS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Step-Status-File.
+       01  Step-Status-Rec.
+           02  SS-Step-Number          PIC 9(2).
+           02  SS-Step-Name            PIC X(20).
+           02  SS-Program-Name         PIC X(30).
+           02  SS-Status               PIC X(10).
+               88  SS-Step-Pending     VALUE "PENDING".
+               88  SS-Step-Complete    VALUE "COMPLETE".
+               88  SS-Step-Failed      VALUE "FAILED".
+           02  SS-Last-Run-Date        PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+      * Data-file location, resolved at run time in Resolve-Data-Paths
+      * so the suite can be pointed at a shared network data directory
+      * via environment variables instead of a recompile.
+       01  WS-Stepstat-Path            PIC X(260).
+
+       01  SS-File-Status              PIC XX.
+           88  SS-Rec-Found            VALUE "00".
+           88  SS-Rec-Not-Found        VALUE "23".
+
+      * Step table - one row per nightly batch step, loaded via
+      * REDEFINES over a VALUE literal (same pattern as fixed reference
+      * tables elsewhere in this shop).
+       01  Step-Definitions.
+           02  FILLER  PIC X(52) VALUE
+               "01SEQ-TO-INDEX        CreateStudentAdminMaster.exe".
+           02  FILLER  PIC X(52) VALUE
+               "02FEES-MASTER-BUILD   CreateMasterFile.exe          ".
+           02  FILLER  PIC X(52) VALUE
+               "03FEES-POSTING        StudFees.exe                  ".
+           02  FILLER  PIC X(52) VALUE
+               "04BOOKSHOP-REPORTS    BookShopLectRpt.exe           ".
+           02  FILLER  PIC X(52) VALUE
+               "05DATA-VALIDATION     DataValidationSweep.exe       ".
+
+       01  Step-Table REDEFINES Step-Definitions.
+           02  Step-Entry OCCURS 5 TIMES.
+               03  ST-Number           PIC 9(2).
+               03  ST-Name             PIC X(20).
+               03  ST-Program          PIC X(30).
+
+       01  WS-Idx                      PIC 9(2) VALUE 1.
+       01  Resume-Reply                PIC X VALUE "N".
+           88  Resuming                VALUE "Y" "y".
+       01  Batch-Abort-Sw              PIC X VALUE "N".
+           88  Batch-Aborted           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           OPEN I-O Step-Status-File.
+           IF SS-File-Status = "35"
+               OPEN OUTPUT Step-Status-File
+               CLOSE Step-Status-File
+               OPEN I-O Step-Status-File
+           END-IF.
+
+           DISPLAY "Resume from last failed/incomplete step? (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT Resume-Reply.
+           IF NOT Resuming
+               PERFORM Reset-All-Steps-Pending
+           END-IF.
+
+           PERFORM VARYING WS-Idx FROM 1 BY 1
+                   UNTIL WS-Idx > 5 OR Batch-Aborted
+               PERFORM Run-One-Step
+           END-PERFORM.
+
+           CLOSE Step-Status-File.
+           IF Batch-Aborted
+               DISPLAY "Nightly batch HALTED - re-run the driver to "
+                   "resume from the failed step."
+           ELSE
+               DISPLAY "Nightly batch complete - all steps COMPLETE."
+           END-IF.
+           STOP RUN.
+
+       Reset-All-Steps-Pending.
+           PERFORM VARYING WS-Idx FROM 1 BY 1 UNTIL WS-Idx > 5
+               MOVE ST-Number(WS-Idx)  TO SS-Step-Number
+               MOVE ST-Name(WS-Idx)    TO SS-Step-Name
+               MOVE ST-Program(WS-Idx) TO SS-Program-Name
+               SET SS-Step-Pending     TO TRUE
+               MOVE ZEROS              TO SS-Last-Run-Date
+               READ Step-Status-File
+                   KEY IS SS-Step-Number
+                   INVALID KEY WRITE Step-Status-Rec
+                   NOT INVALID KEY REWRITE Step-Status-Rec
+               END-READ
+           END-PERFORM.
+
+       Run-One-Step.
+           MOVE ST-Number(WS-Idx) TO SS-Step-Number.
+           READ Step-Status-File
+               KEY IS SS-Step-Number
+               INVALID KEY
+                   MOVE ST-Name(WS-Idx)    TO SS-Step-Name
+                   MOVE ST-Program(WS-Idx) TO SS-Program-Name
+                   SET SS-Step-Pending     TO TRUE
+                   MOVE ZEROS              TO SS-Last-Run-Date
+                   WRITE Step-Status-Rec
+           END-READ.
+
+           IF SS-Step-Complete
+               DISPLAY "Step " ST-Number(WS-Idx) " " ST-Name(WS-Idx)
+                       " already COMPLETE - skipping."
+           ELSE
+               DISPLAY "Running step " ST-Number(WS-Idx) ": "
+                       ST-Name(WS-Idx) " (" ST-Program(WS-Idx) ")..."
+               CALL "SYSTEM" USING ST-Program(WS-Idx)
+               IF RETURN-CODE = 0
+                   SET SS-Step-Complete TO TRUE
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO SS-Last-Run-Date
+                   REWRITE Step-Status-Rec
+                   DISPLAY "Step " ST-Name(WS-Idx) " COMPLETE."
+               ELSE
+                   SET SS-Step-Failed TO TRUE
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO SS-Last-Run-Date
+                   REWRITE Step-Status-Rec
+                   DISPLAY "*** Step " ST-Name(WS-Idx)
+                           " FAILED, return code " RETURN-CODE " ***"
+                   SET Batch-Aborted TO TRUE
+               END-IF
+           END-IF.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Stepstat-Path FROM ENVIRONMENT "STEPSTAT_PATH".
+           IF WS-Stepstat-Path = SPACES
+               MOVE "C:\Users\peebs\data\STEPSTAT.DAT"
+                   TO WS-Stepstat-Path
+           END-IF.
