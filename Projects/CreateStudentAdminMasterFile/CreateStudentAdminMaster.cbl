@@ -2,19 +2,47 @@
        PROGRAM-ID.  Seq2Index.
        AUTHOR.  Michael Coughlan with modifications by Jon Clark.
       * Creates an indexed file  from a sequential file.
+      * Writes a restart checkpoint after every successful write so
+      * that a run which aborts partway through (e.g. on a duplicate
+      * StudentId) can be resumed without reloading records that are
+      * already in StudentFile.
+      * Rejected SeqStudentRec (e.g. duplicate StudentId) are written
+      * to BadStudentFile along with the RecordStatus that failed.
+      * CourseCode is carried straight through from SeqStudentRec into
+      * StudentRec so it survives the sequential-to-indexed conversion
+      * instead of being dropped.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT StudentFile ASSIGN TO "C:\Users\peebs\data\IDXSTUDADM.DAT"
-           ORGANIZATION IS INDEXED   
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS StudentId
-               WITH NO DUPLICATES
-           FILE STATUS IS RecordStatus.
+           SELECT StudentFile ASSIGN TO WS-Idxstudadm-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS StudentId
+                   WITH NO DUPLICATES
+               ALTERNATE RECORD KEY IS StudentSSN
+                   WITH DUPLICATES
+               FILE STATUS IS RecordStatus.
 
-       SELECT SeqStudentFile ASSIGN TO "C:\Users\peebs\data\SEQSTUDADM.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SeqStudentFile ASSIGN TO WS-Seqstudadm-Path
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RestartFile ASSIGN TO WS-Seq2Index-Rst-Path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Restart-File-Status.
+
+           SELECT BadStudentFile ASSIGN TO WS-Badstud-Path
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SSN-Check-File ASSIGN TO WS-Ssnchk-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Chk-SSN
+                   WITH NO DUPLICATES
+               FILE STATUS IS Chk-Status.
+
+           SELECT Dup-Ssn-File ASSIGN TO WS-Dupssn-Path
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,6 +62,8 @@
            02  StudentAddress  PIC X(30).
            02  StudentCity     PIC X(20).
            02  StudentState    PIC X(2).
+           02  StudentZipCode  PIC 9(5).
+           02  CourseCode      PIC X(4).
 
 
        FD SeqStudentFile.
@@ -53,30 +83,221 @@
            02  SeqStudentAddress  PIC X(30).
            02  SeqStudentCity     PIC X(20).
            02  SeqStudentState    PIC X(2).
+           02  SeqStudentZipCode  PIC 9(5).
+           02  SeqCourseCode      PIC X(4).
+
+       FD RestartFile.
+       01 Restart-Rec.
+           02  Restart-Last-StudentId    PIC 9(5).
+
+       FD BadStudentFile.
+       01 Bad-Student-Rec.
+           02  Bad-StudentId        PIC 9(5).
+           02  Bad-StudentName.
+               03 Bad-Lastname      PIC X(20).
+               03 Bad-Firstname     PIC X(15).
+               03 Bad-Middlename    PIC X(15).
+           02  Bad-RecordStatus     PIC X(2).
+
+       FD SSN-Check-File.
+       01 Ssn-Check-Rec.
+           02  Chk-SSN               PIC 9(9).
+           02  Chk-StudentId         PIC 9(5).
+
+       FD Dup-Ssn-File.
+       01 Dup-Ssn-Rec.
+           02  Dup-Ssn-Value          PIC 9(9).
+           02  FILLER                 PIC X VALUE SPACE.
+           02  Dup-First-StudentId    PIC 9(5).
+           02  FILLER                 PIC X VALUE SPACE.
+           02  Dup-Second-StudentId   PIC 9(5).
+           02  FILLER                 PIC X VALUE SPACE.
+           02  Dup-Reason             PIC X(22)
+                   VALUE "DUPLICATE SSN ON LOAD".
+
 
-       
        WORKING-STORAGE SECTION.
+      *> Data-file locations, resolved at run time in Resolve-Data-
+      *> Paths so the suite can be pointed at a shared network data
+      *> directory via environment variables instead of a recompile
+      *>.
+       01  WS-Idxstudadm-Path    PIC X(260).
+       01  WS-Seqstudadm-Path    PIC X(260).
+       01  WS-Seq2Index-Rst-Path PIC X(260).
+       01  WS-Badstud-Path       PIC X(260).
+       01  WS-Ssnchk-Path        PIC X(260).
+       01  WS-Dupssn-Path        PIC X(260).
+
        01  RecordStatus          PIC X(2).
+       01  Restart-File-Status   PIC XX.
+       01  Restart-Control.
+           02  WS-Last-Checkpoint      PIC 9(5) VALUE ZEROS.
+           02  Restart-Found-Sw        PIC X VALUE 'N'.
+               88  Restart-File-Found  VALUE 'Y'.
+       01  Reject-Count              PIC 9(5) VALUE ZEROS.
+       01  Chk-Status                PIC XX.
+       01  Dup-Ssn-Count             PIC 9(5) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        Begin.
+           PERFORM Resolve-Data-Paths.
+           PERFORM Check-Duplicate-Ssns.
+           PERFORM Read-Restart-Checkpoint.
+
            OPEN INPUT SeqStudentFile.
-           OPEN OUTPUT StudentFile.
+           OPEN OUTPUT BadStudentFile.
+
+           IF Restart-File-Found
+               OPEN I-O StudentFile
+               DISPLAY "Seq2Index resuming after StudentId "
+                   WS-Last-Checkpoint
+           ELSE
+               OPEN OUTPUT StudentFile
+           END-IF.
 
-           READ SeqStudentFile 
+           READ SeqStudentFile
                AT END SET EndOfFile TO TRUE
            END-READ.
 
            PERFORM UNTIL EndOfFile
-               WRITE StudentRec FROM SeqStudentRec
-                   INVALID KEY DISPLAY "RecordStatus:- ", RecordStatus
+               IF SeqStudentId > WS-Last-Checkpoint
+                   PERFORM Write-Student-Record
+               END-IF
+
+               READ SeqStudentFile
+                   AT END SET EndOfFile TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE StudentFile, SeqStudentFile, BadStudentFile.
+           PERFORM Clear-Restart-Checkpoint.
+
+           DISPLAY "Seq2Index complete.  Rejected records: "
+               Reject-Count.
+
+           STOP RUN.
+
+       Write-Student-Record.
+           WRITE StudentRec FROM SeqStudentRec
+               INVALID KEY
+                   DISPLAY "RecordStatus:- ", RecordStatus
+                   PERFORM Write-Bad-Student-Record
+               NOT INVALID KEY
+                   PERFORM Update-Restart-Checkpoint
+           END-WRITE.
+
+       Write-Bad-Student-Record.
+           ADD 1 TO Reject-Count.
+           MOVE SeqStudentId TO Bad-StudentId.
+           MOVE SeqLastname TO Bad-Lastname.
+           MOVE SeqFirstname TO Bad-Firstname.
+           MOVE SeqMiddlename TO Bad-Middlename.
+           MOVE RecordStatus TO Bad-RecordStatus.
+           WRITE Bad-Student-Rec.
+
+       Read-Restart-Checkpoint.
+           MOVE ZEROS TO WS-Last-Checkpoint.
+           OPEN INPUT RestartFile.
+           IF Restart-File-Status = "00"
+               READ RestartFile
+                   AT END MOVE "10" TO Restart-File-Status
+               END-READ
+               IF Restart-File-Status = "00"
+                   MOVE Restart-Last-StudentId TO WS-Last-Checkpoint
+                   SET Restart-File-Found TO TRUE
+               END-IF
+               CLOSE RestartFile
+           END-IF.
+
+       Update-Restart-Checkpoint.
+           MOVE SeqStudentId TO WS-Last-Checkpoint.
+           MOVE SeqStudentId TO Restart-Last-StudentId.
+           OPEN OUTPUT RestartFile.
+           WRITE Restart-Rec.
+           CLOSE RestartFile.
+
+       Clear-Restart-Checkpoint.
+      * Reaching here means SeqStudentFile was read to EOF, so the
+      * whole input was processed this run.  Empty the restart file
+      * so the next run starts a fresh load instead of resuming.
+           MOVE ZEROS TO WS-Last-Checkpoint.
+           OPEN OUTPUT RestartFile.
+           CLOSE RestartFile.
+
+       Check-Duplicate-Ssns.
+           OPEN OUTPUT SSN-Check-File.
+           OPEN OUTPUT Dup-Ssn-File.
+           OPEN INPUT SeqStudentFile.
+
+           READ SeqStudentFile
+               AT END SET EndOfFile TO TRUE
+           END-READ.
+
+           PERFORM UNTIL EndOfFile
+               MOVE SeqStudentSSN TO Chk-SSN
+               MOVE SeqStudentId TO Chk-StudentId
+               WRITE Ssn-Check-Rec
+                   INVALID KEY
+                       PERFORM Write-Duplicate-Ssn-Record
                END-WRITE
 
-               READ SeqStudentFile 
+               READ SeqStudentFile
                    AT END SET EndOfFile TO TRUE
                END-READ
            END-PERFORM.
 
-           CLOSE StudentFile, SeqStudentFile.
+           CLOSE SSN-Check-File, Dup-Ssn-File, SeqStudentFile.
+
+           IF Dup-Ssn-Count > 0
+               DISPLAY "Seq2Index duplicate-SSN check: "
+                   Dup-Ssn-Count " duplicate(s) found - see DUPSSN.DAT"
+           END-IF.
+
+       Write-Duplicate-Ssn-Record.
+           ADD 1 TO Dup-Ssn-Count.
+           READ SSN-Check-File
+               KEY IS Chk-SSN
+               INVALID KEY CONTINUE
+           END-READ.
+           MOVE SeqStudentSSN TO Dup-Ssn-Value.
+           MOVE Chk-StudentId TO Dup-First-StudentId.
+           MOVE SeqStudentId TO Dup-Second-StudentId.
+           WRITE Dup-Ssn-Rec.
 
-           STOP RUN.
\ No newline at end of file
+       Resolve-Data-Paths.
+           ACCEPT WS-Idxstudadm-Path
+               FROM ENVIRONMENT "IDXSTUDADM_PATH".
+           IF WS-Idxstudadm-Path = SPACES
+               MOVE "C:\Users\peebs\data\IDXSTUDADM.DAT"
+                   TO WS-Idxstudadm-Path
+           END-IF.
+           ACCEPT WS-Seqstudadm-Path
+               FROM ENVIRONMENT "SEQSTUDADM_PATH".
+           IF WS-Seqstudadm-Path = SPACES
+               MOVE "C:\Users\peebs\data\SEQSTUDADM.DAT"
+                   TO WS-Seqstudadm-Path
+           END-IF.
+           ACCEPT WS-Seq2Index-Rst-Path
+               FROM ENVIRONMENT "SEQ2INDEX_RST_PATH".
+           IF WS-Seq2Index-Rst-Path = SPACES
+               MOVE "C:\Users\peebs\data\SEQ2INDEX.RST"
+                   TO WS-Seq2Index-Rst-Path
+           END-IF.
+           ACCEPT WS-Badstud-Path
+               FROM ENVIRONMENT "BADSTUD_PATH".
+           IF WS-Badstud-Path = SPACES
+               MOVE "C:\Users\peebs\data\BADSTUD.DAT"
+                   TO WS-Badstud-Path
+           END-IF.
+           ACCEPT WS-Ssnchk-Path
+               FROM ENVIRONMENT "SSNCHK_PATH".
+           IF WS-Ssnchk-Path = SPACES
+               MOVE "C:\Users\peebs\data\SSNCHK.DAT"
+                   TO WS-Ssnchk-Path
+           END-IF.
+           ACCEPT WS-Dupssn-Path
+               FROM ENVIRONMENT "DUPSSN_PATH".
+           IF WS-Dupssn-Path = SPACES
+               MOVE "C:\Users\peebs\data\DUPSSN.DAT"
+                   TO WS-Dupssn-Path
+           END-IF.
