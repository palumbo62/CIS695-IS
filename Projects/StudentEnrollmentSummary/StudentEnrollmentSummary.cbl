@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  StudentEnrollmentSummary.
+       AUTHOR.  Jon Clark.
+      * Reads StudentAdminMasterFile and produces headcount summaries
+      * broken by StudentState and by Gender, modeled on the REPORT
+      * SECTION/CONTROLS structure used in BookshopLectReqRpt.cbl.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO WS-Idxstudadm-Path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS StudentId
+                   WITH NO DUPLICATES
+               ALTERNATE RECORD KEY IS StudentState
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS Gender
+                   WITH DUPLICATES
+               FILE STATUS IS RecordStatus.
+
+           SELECT State-Report-File ASSIGN TO WS-Studsumm-Rpt-Path.
+
+           SELECT Gender-Report-File ASSIGN TO WS-Studgndr-Rpt-Path.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentRec.
+           02  StudentId       PIC 9(5).
+           02  StudentName.
+               03 Lastname     PIC X(20).
+               03 Firstname    PIC X(15).
+               03 Middlename   PIC X(15).
+           02  DateOfBirth.
+               03 BirthYear    PIC 9(4).
+               03 BirthMonth   PIC 9(2).
+               03 BirthDay     PIC 9(2).
+           02  StudentSSN      PIC 9(9).
+           02  Gender          PIC X.
+           02  StudentAddress  PIC X(30).
+           02  StudentCity     PIC X(20).
+           02  StudentState    PIC X(2).
+           02  StudentZipCode  PIC 9(5).
+           02  CourseCode      PIC X(4).
+
+       FD  State-Report-File
+                REPORT IS Enrollment-By-State-Report.
+
+       FD  Gender-Report-File
+                REPORT IS Enrollment-By-Gender-Report.
+
+       WORKING-STORAGE SECTION.
+      *> Data-file locations, resolved at run time in Resolve-Data-
+      *> Paths so the suite can be pointed at a shared network data
+      *> directory via environment variables instead of a recompile
+      *>.
+       01  WS-Idxstudadm-Path        PIC X(260).
+       01  WS-Studsumm-Rpt-Path      PIC X(260).
+       01  WS-Studgndr-Rpt-Path      PIC X(260).
+
+       01  RecordStatus              PIC X(2).
+
+       01  Eof-Names.
+           02  FILLER                PIC 9 VALUE 0.
+               88  End-Of-State-Pass     VALUE 1.
+           02  FILLER                PIC 9 VALUE 0.
+               88  End-Of-Gender-Pass    VALUE 1.
+
+       REPORT SECTION.
+       RD  Enrollment-By-State-Report
+           CONTROLS ARE FINAL
+                   StudentState
+           PAGE LIMIT IS 66
+           HEADING 2
+           FIRST DETAIL 8
+           LAST DETAIL 50
+           FOOTING 55.
+
+       01  TYPE IS REPORT FOOTING.
+           02  LINE 56.
+               03  COLUMN 29  PIC X(23)
+                       VALUE "*** END  OF  REPORT ***".
+
+       01  TYPE IS PAGE HEADING.
+           02  LINE 2.
+               03  COLUMN 20  PIC X(40)
+                       VALUE "STUDENT  ENROLLMENT  SUMMARY  BY  STATE".
+               03  COLUMN 77  PIC X(6)
+                       VALUE "PAGE :".
+               03  COLUMN 84  PIC Z9 SOURCE PAGE-COUNTER.
+           02  LINE 3.
+               03  COLUMN 20  PIC X(40) VALUE ALL "-".
+           02  LINE 6.
+               03  COLUMN 2   PIC X(5)  VALUE "STATE".
+               03  COLUMN 10  PIC X(12) VALUE "LAST NAME".
+               03  COLUMN 32  PIC X(13) VALUE "FIRST NAME".
+               03  COLUMN 50  PIC X(2)  VALUE "ID".
+
+       01  State-Print-Line TYPE IS DETAIL.
+           02  LINE IS PLUS 1.
+               03  COLUMN 2   PIC X(2)  SOURCE StudentState
+                                       GROUP INDICATE.
+               03  COLUMN 10  PIC X(20) SOURCE Lastname.
+               03  COLUMN 32  PIC X(15) SOURCE Firstname.
+               03  COLUMN 50  PIC 9(5)  SOURCE StudentId.
+
+       01  TYPE IS CONTROL FOOTING StudentState.
+           02  LINE IS PLUS 2.
+               03  COLUMN 10  PIC X(27)
+                       VALUE "TOTAL  STUDENTS  IN  STATE:".
+               03  COLUMN 40  PIC ZZ9 SUM 1.
+
+       01  TYPE IS CONTROL FOOTING FINAL.
+           02  LINE IS PLUS 2.
+               03  COLUMN 10  PIC X(29)
+                       VALUE "TOTAL  ENROLLMENT  HEADCOUNT:".
+               03  COLUMN 40  PIC ZZZZ9 SUM 1.
+
+       RD  Enrollment-By-Gender-Report
+           CONTROLS ARE FINAL
+                   Gender
+           PAGE LIMIT IS 66
+           HEADING 2
+           FIRST DETAIL 8
+           LAST DETAIL 50
+           FOOTING 55.
+
+       01  TYPE IS REPORT FOOTING.
+           02  LINE 56.
+               03  COLUMN 29  PIC X(23)
+                       VALUE "*** END  OF  REPORT ***".
+
+       01  TYPE IS PAGE HEADING.
+           02  LINE 2.
+               03  COLUMN 19  PIC X(42)
+                       VALUE "STUDENT  ENROLLMENT  SUMMARY  BY  GENDER".
+               03  COLUMN 77  PIC X(6)
+                       VALUE "PAGE :".
+               03  COLUMN 84  PIC Z9 SOURCE PAGE-COUNTER.
+           02  LINE 3.
+               03  COLUMN 19  PIC X(42) VALUE ALL "-".
+           02  LINE 6.
+               03  COLUMN 2   PIC X(6)  VALUE "GENDER".
+               03  COLUMN 10  PIC X(12) VALUE "LAST NAME".
+               03  COLUMN 32  PIC X(13) VALUE "FIRST NAME".
+               03  COLUMN 50  PIC X(2)  VALUE "ID".
+
+       01  Gender-Print-Line TYPE IS DETAIL.
+           02  LINE IS PLUS 1.
+               03  COLUMN 2   PIC X(1)  SOURCE Gender
+                                       GROUP INDICATE.
+               03  COLUMN 10  PIC X(20) SOURCE Lastname.
+               03  COLUMN 32  PIC X(15) SOURCE Firstname.
+               03  COLUMN 50  PIC 9(5)  SOURCE StudentId.
+
+       01  TYPE IS CONTROL FOOTING Gender.
+           02  LINE IS PLUS 2.
+               03  COLUMN 10  PIC X(28)
+                       VALUE "TOTAL  STUDENTS  OF  GENDER:".
+               03  COLUMN 40  PIC ZZ9 SUM 1.
+
+       01  TYPE IS CONTROL FOOTING FINAL.
+           02  LINE IS PLUS 2.
+               03  COLUMN 10  PIC X(29)
+                       VALUE "TOTAL  ENROLLMENT  HEADCOUNT:".
+               03  COLUMN 40  PIC ZZZZ9 SUM 1.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Resolve-Data-Paths.
+           OPEN INPUT StudentFile.
+           OPEN OUTPUT State-Report-File.
+           OPEN OUTPUT Gender-Report-File.
+
+           INITIATE Enrollment-By-State-Report.
+           MOVE LOW-VALUES TO StudentState.
+           START StudentFile
+                KEY IS GREATER THAN StudentState
+                INVALID KEY
+                    DISPLAY "START by state status " RecordStatus
+           END-START.
+           READ StudentFile NEXT RECORD
+               AT END SET End-Of-State-Pass TO TRUE
+           END-READ.
+           PERFORM Print-State-Line UNTIL End-Of-State-Pass.
+           TERMINATE Enrollment-By-State-Report.
+
+           INITIATE Enrollment-By-Gender-Report.
+           MOVE LOW-VALUES TO Gender.
+           START StudentFile
+                KEY IS GREATER THAN Gender
+                INVALID KEY
+                    DISPLAY "START by gender status " RecordStatus
+           END-START.
+           READ StudentFile NEXT RECORD
+               AT END SET End-Of-Gender-Pass TO TRUE
+           END-READ.
+           PERFORM Print-Gender-Line UNTIL End-Of-Gender-Pass.
+           TERMINATE Enrollment-By-Gender-Report.
+
+           CLOSE StudentFile, State-Report-File, Gender-Report-File.
+
+           DISPLAY "Student Enrollment Summary complete.".
+
+           STOP RUN.
+
+       Print-State-Line.
+           GENERATE State-Print-Line.
+           READ StudentFile NEXT RECORD
+               AT END SET End-Of-State-Pass TO TRUE
+           END-READ.
+
+       Print-Gender-Line.
+           GENERATE Gender-Print-Line.
+           READ StudentFile NEXT RECORD
+               AT END SET End-Of-Gender-Pass TO TRUE
+           END-READ.
+
+       Resolve-Data-Paths.
+           ACCEPT WS-Idxstudadm-Path FROM ENVIRONMENT "IDXSTUDADM_PATH".
+           IF WS-Idxstudadm-Path = SPACES
+               MOVE "C:\Users\peebs\data\IDXSTUDADM.DAT"
+                   TO WS-Idxstudadm-Path
+           END-IF.
+           ACCEPT WS-Studsumm-Rpt-Path
+               FROM ENVIRONMENT "STUDSUMM_RPT_PATH".
+           IF WS-Studsumm-Rpt-Path = SPACES
+               MOVE "STUDSUMM.RPT" TO WS-Studsumm-Rpt-Path
+           END-IF.
+           ACCEPT WS-Studgndr-Rpt-Path
+               FROM ENVIRONMENT "STUDGNDR_RPT_PATH".
+           IF WS-Studgndr-Rpt-Path = SPACES
+               MOVE "STUDGNDR.RPT" TO WS-Studgndr-Rpt-Path
+           END-IF.
