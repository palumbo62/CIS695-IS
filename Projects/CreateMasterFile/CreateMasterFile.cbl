@@ -7,13 +7,15 @@ AUTHOR.  Michael Coughlan.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT Studs-In-File ASSIGN TO "c:\users\peebs\data\STUDIN.DAT"
+    SELECT Studs-In-File ASSIGN TO WS-Studin-Path
         ORGANIZATION IS LINE SEQUENTIAL.
 
-    SELECT Student-Master-File ASSIGN TO "c:\users\peebs\data\STUDMAST.DAT"
+    SELECT Student-Master-File ASSIGN TO WS-Studmast-Path
         ORGANIZATION IS INDEXED
         ACCESS MODE IS DYNAMIC
-        RECORD KEY IS SM-Student-Number
+        RECORD KEY IS SM-Master-Key
+        ALTERNATE RECORD KEY IS SM-Student-Number
+             WITH DUPLICATES
         ALTERNATE RECORD KEY IS SM-Student-Name
              WITH DUPLICATES
         FILE STATUS IS SM-File-Status.
@@ -26,29 +28,112 @@ FD  Studs-In-File.
 01  SP-Rec.
     88  End-Of-SPF      VALUE HIGH-VALUES.
     02  SP-Student-Number               PIC 9(7).
-    02  FILLER                          PIC X(45).
+    02  SP-Fee-Category                 PIC X(2).
+    02  FILLER                          PIC X(43).
 
 
 FD  Student-Master-File.
 01  SM-Rec.
     88  End-Of-SMF      VALUE HIGH-VALUES.
-    02  SM-Student-Number               PIC 9(7).
+    02  SM-Master-Key.
+        03  SM-Student-Number           PIC 9(7).
+        03  SM-Term-Code                PIC X(6).
     02  SM-Student-Name                 PIC X(30).
     02  FILLER                          PIC X(5).
+    02  SM-Prior-Balance-Fwd            PIC S9(4)V99.
     02  SM-Fees-Owed                    PIC 9(4).
-    02  SM-Amount-Paid                  PIC 9(4)V99.
+    02  SM-Amount-Paid                  PIC S9(4)V99.
+    02  SM-Fee-Due-Date                 PIC 9(8).
 
 
 
 WORKING-STORAGE SECTION.
+*> Data-file locations, resolved at run time in Resolve-Data-Paths so
+*> the suite can be pointed at a shared network data directory via
+*> environment variables instead of a recompile.
+01  WS-Studin-Path                      PIC X(260).
+01  WS-Studmast-Path                    PIC X(260).
+
 01  Miscellaneous-Items.
     02  Total-Outstanding               PIC 9(7)V99 VALUE ZEROS.
     02  SM-File-Status                  PIC XX.
     02  Amount-Outstanding              PIC 9(4)V99.
-   
+
+*> File-status error-handling convention: every INVALID KEY
+*> that used to just DISPLAY the status and carry on now routes the
+*> status through Check-Fatal-Status, which aborts the run for
+*> anything other than a normal not-found/duplicate/end condition.
+01  WS-Chk-Status                       PIC X(2).
+01  WS-Chk-Context                      PIC X(50).
+
+*> GDG-style generation backup for Student-Master-File: a
+*> run first rotates up to WS-Backup-Retain numbered generations
+*> (.G1 oldest kept .. .G<retain> newest) via the CBL_* file-handling
+*> system routines, then copies the live file into the newest
+*> generation slot, so a bad run can be rolled back to last run's
+*> copy instead of a restore-from-tape request.
+01  WS-Backup-Retain                    PIC 9 VALUE 3.
+01  WS-Backup-Gen-Idx                   PIC 9.
+01  WS-Backup-Gen-Next                  PIC 9.
+01  WS-Backup-Path-Old                  PIC X(260).
+01  WS-Backup-Path-New                  PIC X(260).
+01  WS-Backup-Rc                        PIC 9(9) COMP.
+
+01  Control-Totals.
+    02  Ct-Records-Read                 PIC 9(7) VALUE ZEROS.
+    02  Ct-Records-Written              PIC 9(7) VALUE ZEROS.
+    02  Ct-Records-Rejected             PIC 9(7) VALUE ZEROS.
+    02  Ct-Records-Already-On-File      PIC 9(7) VALUE ZEROS.
+
+01  WS-Initial-Term-Code                PIC X(6) VALUE SPACES.
+01  WS-Due-Days-Offset                  PIC 9(3) VALUE 30.
+01  WS-Today                            PIC 9(8).
+01  WS-Default-Due-Date                 PIC 9(8).
+
+*> Tuition-rate reference table - one row per fee category, loaded
+*> via REDEFINES over a VALUE literal (same fixed-table idiom used
+*> for NightlyBatchDriver's step table).
+01  Fee-Rate-Definitions.
+    02  FILLER                          PIC X(6) VALUE "UG2500".
+    02  FILLER                          PIC X(6) VALUE "PG3200".
+    02  FILLER                          PIC X(6) VALUE "FT6000".
+
+01  Fee-Rate-Table REDEFINES Fee-Rate-Definitions.
+    02  Fee-Rate-Entry OCCURS 3 TIMES.
+        03  FR-Category                 PIC X(2).
+        03  FR-Amount                   PIC 9(4).
+
+01  WS-Fee-Idx                          PIC 9.
+
+01  Control-Report-Line.
+    02  FILLER                          PIC X(20)
+              VALUE "STUDIN RECORDS READ:".
+    02  Ctr-Records-Read                PIC ZZZ,ZZ9.
+    02  FILLER                          PIC X(10) VALUE SPACES.
+    02  FILLER                          PIC X(23)
+              VALUE "STUDMAST RECORDS WROTE:".
+    02  Ctr-Records-Written             PIC ZZZ,ZZ9.
+    02  FILLER                          PIC X(10) VALUE SPACES.
+    02  FILLER                          PIC X(9)  VALUE "REJECTED:".
+    02  Ctr-Records-Rejected            PIC ZZZ,ZZ9.
+    02  FILLER                          PIC X(10) VALUE SPACES.
+    02  FILLER                          PIC X(16)
+              VALUE "ALREADY ON FILE:".
+    02  Ctr-Records-Already-On-File     PIC ZZZ,ZZ9.
+
 PROCEDURE DIVISION.
 Update-And-Report.
-    OPEN OUTPUT Student-Master-File.
+    PERFORM Resolve-Data-Paths.
+    PERFORM Get-Initial-Term-Code.
+    PERFORM Get-Due-Days-Offset.
+    PERFORM Backup-Master-File.
+
+    OPEN I-O Student-Master-File.
+    IF SM-File-Status = "35"
+        OPEN OUTPUT Student-Master-File
+        CLOSE Student-Master-File
+        OPEN I-O Student-Master-File
+    END-IF.
     OPEN INPUT Studs-In-File.
     READ Studs-In-File
         AT END SET End-Of-SPF TO TRUE
@@ -56,15 +141,133 @@ Update-And-Report.
     PERFORM Update-Master-File UNTIL End-OF-SPF.
 
     CLOSE Student-Master-File, Studs-In-File.
+    PERFORM Display-Control-Report.
     STOP RUN.
 
 
+Backup-Master-File.
+    PERFORM VARYING WS-Backup-Gen-Idx FROM 1 BY 1
+            UNTIL WS-Backup-Gen-Idx >= WS-Backup-Retain
+        COMPUTE WS-Backup-Gen-Next = WS-Backup-Gen-Idx + 1
+        STRING FUNCTION TRIM(WS-Studmast-Path) DELIMITED BY SIZE
+               ".G" DELIMITED BY SIZE
+               WS-Backup-Gen-Idx DELIMITED BY SIZE
+            INTO WS-Backup-Path-Old
+        STRING FUNCTION TRIM(WS-Studmast-Path) DELIMITED BY SIZE
+               ".G" DELIMITED BY SIZE
+               WS-Backup-Gen-Next DELIMITED BY SIZE
+            INTO WS-Backup-Path-New
+*>      CBL_RENAME_FILE fails if WS-Backup-Path-New already exists
+*>      (the normal case from the 2nd run onward), so the older
+*>      generation it would become is deleted out of the way first.
+        CALL "CBL_DELETE_FILE" USING WS-Backup-Path-New
+            RETURNING WS-Backup-Rc
+        CALL "CBL_RENAME_FILE" USING WS-Backup-Path-New
+            WS-Backup-Path-Old RETURNING WS-Backup-Rc
+        IF WS-Backup-Rc NOT = ZERO
+            DISPLAY "WARNING: could not rotate " WS-Backup-Path-Old
+                " to " WS-Backup-Path-New " (rc=" WS-Backup-Rc ")"
+        END-IF
+    END-PERFORM.
+    STRING FUNCTION TRIM(WS-Studmast-Path) DELIMITED BY SIZE
+           ".G" DELIMITED BY SIZE
+           WS-Backup-Retain DELIMITED BY SIZE
+        INTO WS-Backup-Path-New.
+    CALL "CBL_COPY_FILE" USING WS-Studmast-Path WS-Backup-Path-New
+        RETURNING WS-Backup-Rc.
+    IF WS-Backup-Rc NOT = ZERO
+        DISPLAY "WARNING: could not back up " WS-Studmast-Path
+            " to " WS-Backup-Path-New " (rc=" WS-Backup-Rc ")"
+    END-IF.
+
+Check-Fatal-Status.
+    EVALUATE WS-Chk-Status
+        WHEN "00" WHEN "02" WHEN "04"
+        WHEN "10" WHEN "21" WHEN "22" WHEN "23"
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "*** FATAL FILE ERROR *** " WS-Chk-Context
+            DISPLAY "    File status = " WS-Chk-Status
+            DISPLAY "    Run aborted - notify operator."
+            STOP RUN
+    END-EVALUATE.
+
+Resolve-Data-Paths.
+    ACCEPT WS-Studin-Path FROM ENVIRONMENT "STUDIN_PATH".
+    IF WS-Studin-Path = SPACES
+        MOVE "c:\users\peebs\data\STUDIN.DAT" TO WS-Studin-Path
+    END-IF.
+    ACCEPT WS-Studmast-Path FROM ENVIRONMENT "STUDMAST_PATH".
+    IF WS-Studmast-Path = SPACES
+        MOVE "c:\users\peebs\data\STUDMAST.DAT" TO WS-Studmast-Path
+    END-IF.
+
+Get-Initial-Term-Code.
+    DISPLAY "Enter term code for new master records (blank = NONE): "
+        WITH NO ADVANCING.
+    ACCEPT WS-Initial-Term-Code.
+    IF WS-Initial-Term-Code = SPACES
+        MOVE "NONE  " TO WS-Initial-Term-Code
+    END-IF.
+
+Get-Due-Days-Offset.
+    DISPLAY "Days until fees due for new records (blank = 30): "
+        WITH NO ADVANCING.
+    ACCEPT WS-Due-Days-Offset.
+    IF WS-Due-Days-Offset = ZERO
+        MOVE 30 TO WS-Due-Days-Offset
+    END-IF.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today.
+    COMPUTE WS-Default-Due-Date = FUNCTION DATE-OF-INTEGER(
+        FUNCTION INTEGER-OF-DATE(WS-Today) + WS-Due-Days-Offset).
+
 Update-Master-File.
+    ADD 1 TO Ct-Records-Read.
     MOVE SP-Student-Number TO SM-Student-Number.
-    WRITE SM-Rec FROM SP-Rec
-          INVALID KEY DISPLAY "invalid read FS = " SM-File-Status
-    END-WRITE.
+    MOVE WS-Initial-Term-Code TO SM-Term-Code.
+    READ Student-Master-File
+        KEY IS SM-Master-Key
+        INVALID KEY
+            PERFORM Write-New-Master-Record
+        NOT INVALID KEY
+            ADD 1 TO Ct-Records-Already-On-File
+    END-READ.
     READ Studs-In-File
         AT END SET End-Of-SPF TO TRUE
     END-READ.
- 
+
+Write-New-Master-Record.
+    MOVE SPACES TO SM-Student-Name.
+    MOVE ZEROS TO SM-Prior-Balance-Fwd.
+    MOVE ZEROS TO SM-Amount-Paid.
+    MOVE WS-Default-Due-Date TO SM-Fee-Due-Date.
+    PERFORM Find-Fee-Rate.
+    WRITE SM-Rec
+          INVALID KEY
+              MOVE SM-File-Status TO WS-Chk-Status
+              MOVE "WRITE Student-Master-File (new master record)"
+                  TO WS-Chk-Context
+              PERFORM Check-Fatal-Status
+              ADD 1 TO Ct-Records-Rejected
+          NOT INVALID KEY
+              ADD 1 TO Ct-Records-Written
+    END-WRITE.
+
+Find-Fee-Rate.
+    MOVE ZEROS TO SM-Fees-Owed.
+    PERFORM VARYING WS-Fee-Idx FROM 1 BY 1 UNTIL WS-Fee-Idx > 3
+        IF FR-Category(WS-Fee-Idx) = SP-Fee-Category
+            MOVE FR-Amount(WS-Fee-Idx) TO SM-Fees-Owed
+            MOVE 3 TO WS-Fee-Idx
+        END-IF
+    END-PERFORM.
+
+Display-Control-Report.
+    MOVE Ct-Records-Read TO Ctr-Records-Read.
+    MOVE Ct-Records-Written TO Ctr-Records-Written.
+    MOVE Ct-Records-Rejected TO Ctr-Records-Rejected.
+    MOVE Ct-Records-Already-On-File TO Ctr-Records-Already-On-File.
+    DISPLAY " ".
+    DISPLAY "----  setup-Repeat-Exam  CONTROL  TOTALS  ----".
+    DISPLAY Control-Report-Line.
+
